@@ -6,7 +6,7 @@
        SECURITY.
       *
       ***********************************************************************
-      * SISTEMA......: SICCV � SISTEMA DE CONTROLE DE VENDEDOR POR VENDEDOR *
+      * SISTEMA......: SICCV - SISTEMA DE CONTROLE DE VENDEDOR POR VENDEDOR *
       ***********************************************************************
       * ANALISTA.....: FRANCISCO A. ROLIM DE MOURA JR                       *
       * LINGUAGEM....: COBOL                                                *
@@ -23,13 +23,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY VENDEDOR.SEL.
-     |     SELECT LISTAG ASSIGN TO PRINTER.
+       COPY CARTEIRA.SEL.
+           SELECT LISTAG ASSIGN TO PRINTER.
+           SELECT CSVVDD ASSIGN TO DISK.
 
        DATA DIVISION.
        FILE SECTION.
        COPY VENDEDOR.FD.
-     | FD  LISTAG LABEL RECORD IS OMITTED.
-     | 01  LINHA PIC X(230).
+       COPY CARTEIRA.FD.
+       FD  LISTAG LABEL RECORD IS OMITTED.
+       01  LINHA PIC X(230).
+       FD  CSVVDD   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "VENDEDOR.CSV".
+       01  REG-CSVVDD.
+           05 CS-CODIGO         PIC 9(03).
+           05 CS-F1             PIC X(01).
+           05 CS-NOME           PIC X(40).
+           05 CS-F2             PIC X(01).
+           05 CS-CPF            PIC 9(14).
+           05 CS-F3             PIC X(01).
+           05 CS-LATITUDE       PIC S9(03)V9(8).
+           05 CS-F4             PIC X(01).
+           05 CS-LONGITUDE      PIC S9(03)V9(8).
        WORKING-STORAGE SECTION.
        01  lnk-Status 		pic 9(001).
        01  lnk-letra  		pic x(100).
@@ -57,6 +72,12 @@
        01  WS-MSGERRO           PIC X(43).
        01  WS-MASCARA           PIC ZZ9,99999999 VALUE ZEROS.
        01  WS-RESPOSTA          PIC X(01) VALUE SPACES.
+       01  WS-GERAR-CSV         PIC X(01) VALUE 'N'.
+           88 GERAR-CSV              VALUE 'S'.
+       01  WS-VD-TELA           PIC X(01) VALUE 'N'.
+           88 EXIBE-TELA             VALUE 'S'.
+       01  WS-TEM-CARTEIRA      PIC X(01) VALUE 'N'.
+           88 ARQUIVO-CARTEIRA-OK    VALUE 'S'.
        01  XX-VD-NOME          PIC X(40).
        01  XX-VD-CNPJ           PIC 9(14).
        01  WS-VD-AD             PIC X.
@@ -72,7 +93,7 @@
            05 WS-VD-CHAVE-CPF.
               10 WS-VD-CPF     PIC 9(14).
               10 WS-CPF REDEFINES WS-VD-CPF.
-                 10 RE-CPF      PIC 9 OCCURS 14 TIMES.
+                 15 RE-CPF      PIC 9 OCCURS 14 TIMES.
            05 WS-VD-LATITUDE    PIC S9(03)V9(8).
            05 WS-LATITUDE REDEFINES WS-VD-LATITUDE.
               10 RE-LATITUDE    PIC 9 OCCURS 11 TIMES.
@@ -92,6 +113,35 @@
       -    "ME VENDEDOR         C.P.F       LATITUDE    LONGITUDE     ".
        01  LINHA-04              PIC X(80) VALUE "------- --------------
       -    "------------------ -------------- ----------- ----------- ".
+       01  LINHA-FILTRO.
+           05 F                  PIC X(09) VALUE 'EMISSAO: '.
+           05 LF-DIA             PIC 99.
+           05 F                  PIC X     VALUE '/'.
+           05 LF-MES             PIC 99.
+           05 F                  PIC X     VALUE '/'.
+           05 LF-ANO             PIC 9999.
+           05 F                  PIC X(03) VALUE SPACES.
+           05 LF-HH              PIC 99.
+           05 F                  PIC X     VALUE ':'.
+           05 LF-MM              PIC 99.
+           05 F                  PIC X     VALUE ':'.
+           05 LF-SS              PIC 99.
+           05 F                  PIC X(03) VALUE SPACES.
+           05 LF-CRITERIO        PIC X(60) VALUE SPACES.
+       01  WS-REL-DATA           PIC 9(08) VALUE ZEROS.
+       01  WS-REL-DATA-R REDEFINES WS-REL-DATA.
+           05 WS-REL-ANO         PIC 9(04).
+           05 WS-REL-MES         PIC 9(02).
+           05 WS-REL-DIA         PIC 9(02).
+       01  WS-REL-HORA           PIC 9(08) VALUE ZEROS.
+       01  WS-REL-HORA-R REDEFINES WS-REL-HORA.
+           05 WS-REL-HH          PIC 9(02).
+           05 WS-REL-MM          PIC 9(02).
+           05 WS-REL-SS          PIC 9(02).
+           05 WS-REL-CC          PIC 9(02).
+       01  WS-FILTRO-TXT         PIC X(60) VALUE SPACES.
+       01  WS-FILTRO-COD         PIC ZZZZZZ9.
+       01  WS-FILTRO-VDD         PIC ZZ9.
        01  LINHA05.
            05 L05-CODIGO         PIC ZZZZZZZ VALUE ZEROS.
            05 F                  PIC X VALUE ' '.
@@ -102,69 +152,111 @@
            05 L05-LA             PIC ZZ,ZZZZZZZZ VALUE ZEROS.
            05 F                  PIC X VALUE ' '.
            05 L05-LO             PIC ZZ,ZZZZZZZZ VALUE ZEROS.
+       01  LINHA-RESUMO-TIT.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(40) VALUE
+              'RESUMO DA CARTEIRA DO VENDEDOR'.
+       01  LINHA-RESUMO-COL      PIC X(80) VALUE " VENDEDOR  NOME
+      -    "                    QTD CLIENTES  DIST.TOTAL  DIST.MEDIA".
+       01  LINHA-RESUMO-DET.
+           05 LR-VENDEDOR        PIC ZZ9    VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 LR-NOME            PIC X(30)  VALUE SPACES.
+           05 F                  PIC X VALUE ' '.
+           05 LR-QTD-CLIENTES    PIC ZZZZ9  VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 LR-TOTAL-DIST      PIC ZZZZZ9,999 VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 LR-MEDIA-DIST      PIC ZZZZZ9,999 VALUE ZEROS.
+       01  WS-RESUMO-QTD-CLIENTES PIC 9(05) VALUE ZEROS.
+       01  WS-RESUMO-TOTAL-DIST   PIC 9(07)V9(3) VALUE ZEROS.
+       01  WS-RESUMO-MEDIA-DIST   PIC 9(07)V9(3) VALUE ZEROS.
+      * CONSULTA PAGINADA NA TELA (SEM GERAR NADA NO LISTAG) PARA
+      * QUEM SO QUER CONFERIR ALGUNS VENDEDORES, SEM PRECISAR ABRIR
+      * O COBSP1.LST DEPOIS.
+       01  WS-PAG-TAM            PIC 9(02) VALUE 14.
+       01  WS-PAG-NUM            PIC 9(03) VALUE ZEROS.
+       01  WS-PAG-NUM-ED         PIC ZZ9   VALUE ZEROS.
+       01  WS-PAG-QTD-PULAR      PIC 9(05) VALUE ZEROS.
+       01  WS-PAG-LINHA-TELA     PIC 9(02) VALUE ZEROS.
+       01  WS-PAG-FIM            PIC X(01) VALUE 'N'.
+       01  WS-PAG-TEM-DADO       PIC X(01) VALUE 'N'.
+       01  WS-PAG-ACHOU          PIC X(01) VALUE 'N'.
+       01  WS-PAG-TECLA          PIC X(01) VALUE SPACES.
+       01  WS-PAG-LINHA.
+           05 WP-CODIGO          PIC ZZZZZZZ VALUE ZEROS.
+           05 FILLER             PIC X VALUE SPACE.
+           05 WP-NOME            PIC X(25) VALUE SPACES.
+           05 FILLER             PIC X VALUE SPACE.
+           05 WP-CPF             PIC ZZ.ZZZ.ZZZBZZZZBZZ VALUE ZEROS.
+           05 FILLER             PIC X VALUE SPACE.
+           05 WP-LA              PIC ZZ,ZZZZZZZZ VALUE ZEROS.
+           05 FILLER             PIC X VALUE SPACE.
+           05 WP-LO              PIC ZZ,ZZZZZZZZ VALUE ZEROS.
+       01  WS-PAG-LINHA-BRANCO   PIC X(76) VALUE SPACES.
 
 
        SCREEN SECTION.
        01  SS-JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "����������������������������������������".
+               "+---------------------------------------".
            02  LINE 1  COLUMN 41 VALUE
-               "��������������������������������������ͻ".
-           02  LINE 2  COLUMN 1  VALUE "�".
-           02  LINE 2  COLUMN 80 VALUE "�".
+               "---------------------------------------+".
+           02  LINE 2  COLUMN 1  VALUE "|".
+           02  LINE 2  COLUMN 80 VALUE "|".
            02  LINE 3  COLUMN 1  VALUE
-               "����������������������������������������".
+               "+---------------------------------------".
            02  LINE 3  COLUMN 41 VALUE
-               "��������������������������������������͹".
-           02  LINE 4  COLUMN 1  VALUE "�".
-           02  LINE 4  COLUMN 80 VALUE "�".
-           02  LINE 5  COLUMN 1  VALUE "�".
-           02  LINE 5  COLUMN 80 VALUE "�".
-           02  LINE 6  COLUMN 1  VALUE "�".
-           02  LINE 6  COLUMN 80 VALUE "�".
-           02  LINE 7  COLUMN 1  VALUE "�".
-           02  LINE 7  COLUMN 80 VALUE "�".
-           02  LINE 8  COLUMN 1  VALUE "�".
-           02  LINE 8  COLUMN 80 VALUE "�".
-           02  LINE 9  COLUMN 1  VALUE "�".
-           02  LINE 9  COLUMN 80 VALUE "�".
-           02  LINE 10 COLUMN 1  VALUE "�".
-           02  LINE 10 COLUMN 80 VALUE "�".
-           02  LINE 11 COLUMN 1  VALUE "�".
-           02  LINE 11 COLUMN 80 VALUE "�".
-           02  LINE 12 COLUMN 1  VALUE "�".
-           02  LINE 12 COLUMN 80 VALUE "�".
-           02  LINE 13 COLUMN 1  VALUE "�".
-           02  LINE 13 COLUMN 80 VALUE "�".
-           02  LINE 14 COLUMN 1  VALUE "�".
-           02  LINE 14 COLUMN 80 VALUE "�".
-           02  LINE 15 COLUMN 1  VALUE "�".
-           02  LINE 15 COLUMN 80 VALUE "�".
-           02  LINE 16 COLUMN 1  VALUE "�".
-           02  LINE 16 COLUMN 80 VALUE "�".
-           02  LINE 17 COLUMN 1  VALUE "�".
-           02  LINE 17 COLUMN 80 VALUE "�".
-           02  LINE 18 COLUMN 1  VALUE "�".
-           02  LINE 18 COLUMN 80 VALUE "�".
-           02  LINE 19 COLUMN 1  VALUE "�".
-           02  LINE 19 COLUMN 80 VALUE "�".
-           02  LINE 20 COLUMN 1  VALUE "�".
-           02  LINE 20 COLUMN 80 VALUE "�".
-           02  LINE 21 COLUMN 1  VALUE "�".
-           02  LINE 21 COLUMN 80 VALUE "�".
+               "---------------------------------------+".
+           02  LINE 4  COLUMN 1  VALUE "|".
+           02  LINE 4  COLUMN 80 VALUE "|".
+           02  LINE 5  COLUMN 1  VALUE "|".
+           02  LINE 5  COLUMN 80 VALUE "|".
+           02  LINE 6  COLUMN 1  VALUE "|".
+           02  LINE 6  COLUMN 80 VALUE "|".
+           02  LINE 7  COLUMN 1  VALUE "|".
+           02  LINE 7  COLUMN 80 VALUE "|".
+           02  LINE 8  COLUMN 1  VALUE "|".
+           02  LINE 8  COLUMN 80 VALUE "|".
+           02  LINE 9  COLUMN 1  VALUE "|".
+           02  LINE 9  COLUMN 80 VALUE "|".
+           02  LINE 10 COLUMN 1  VALUE "|".
+           02  LINE 10 COLUMN 80 VALUE "|".
+           02  LINE 11 COLUMN 1  VALUE "|".
+           02  LINE 11 COLUMN 80 VALUE "|".
+           02  LINE 12 COLUMN 1  VALUE "|".
+           02  LINE 12 COLUMN 80 VALUE "|".
+           02  LINE 13 COLUMN 1  VALUE "|".
+           02  LINE 13 COLUMN 80 VALUE "|".
+           02  LINE 14 COLUMN 1  VALUE "|".
+           02  LINE 14 COLUMN 80 VALUE "|".
+           02  LINE 15 COLUMN 1  VALUE "|".
+           02  LINE 15 COLUMN 80 VALUE "|".
+           02  LINE 16 COLUMN 1  VALUE "|".
+           02  LINE 16 COLUMN 80 VALUE "|".
+           02  LINE 17 COLUMN 1  VALUE "|".
+           02  LINE 17 COLUMN 80 VALUE "|".
+           02  LINE 18 COLUMN 1  VALUE "|".
+           02  LINE 18 COLUMN 80 VALUE "|".
+           02  LINE 19 COLUMN 1  VALUE "|".
+           02  LINE 19 COLUMN 80 VALUE "|".
+           02  LINE 20 COLUMN 1  VALUE "|".
+           02  LINE 20 COLUMN 80 VALUE "|".
+           02  LINE 21 COLUMN 1  VALUE "|".
+           02  LINE 21 COLUMN 80 VALUE "|".
            02  LINE 22 COLUMN 1  VALUE
-               "����������������������������������������".
+               "+----------+----------------------------".
            02  LINE 22 COLUMN 41 VALUE
-               "��������������������������������������͹".
-           02  LINE 23 COLUMN 1  VALUE "� MENSAGEM �".
-           02  LINE 23 COLUMN 56 VALUE "�".
-           02  LINE 23 COLUMN 67 VALUE "�".
-           02  LINE 23 COLUMN 80 VALUE "�".
+               "---------------+----------+------------".
+           02  LINE 23 COLUMN 1  VALUE "| MENSAGEM |".
+           02  LINE 23 COLUMN 56 VALUE "|".
+           02  LINE 23 COLUMN 67 VALUE "|".
+           02  LINE 23 COLUMN 80 VALUE "|".
            02  LINE 24 COLUMN 1  VALUE
-               "����������������������������������������".
+               "+----------+----------------------------".
            02  LINE 24 COLUMN 41 VALUE
-               "��������������������������������������ͼ".
+               "---------------+----------+------------".
            02  LINE 2  COLUMN 25 VALUE
                "*** LISTAGEM DE VENDEDOR ***".
        01  SS-CABEC-LISTAGEM.
@@ -172,15 +264,26 @@
               "L I S T A G E M    D E   V E N D E D O R E S".
        01  SS-MENU.
            02 LINE 07 COLUMN 20 VALUE
-              "CODIGO ESPEC�FICO DO VENDEDOR..........:        ".
+              "CODIGO ESPECIFICO DO VENDEDOR..........:        ".
            02 LINE 08 COLUMN 20 VALUE
               "NOME VENDEDOR(LISTAGEM POR HOMONIMO)...:        ".
            02 LINE 09 COLUMN 20 VALUE
-              "                                                ".
+              "VENDEDOR P/ RESUMO DE CARTEIRA.........:        ".
            02 LINE 11 COLUMN 20 VALUE
               "ORDEM ASCENDENTE OU DESCENDENTE ? (A/D):        ".
            02 LINE 12 COLUMN 20 VALUE
               "NUMERICA OU ALFABETICA ?..........(N/A):        ".
+           02 LINE 14 COLUMN 20 VALUE
+              "GERAR ARQUIVO CSV ? .................(S/N):        ".
+           02 LINE 15 COLUMN 20 VALUE
+              "EXIBIR NA TELA (PAGINADO) SEM IMPRIMIR..(S/N):        ".
+       01  SS-PAGINA.
+           02 LINE 04 COLUMN 03 VALUE
+              "CODIGO  NOME VENDEDOR             C.P.F              LAT
+      -       "ITUDE    LONGITUDE  ".
+           02 LINE 21 COLUMN 03 VALUE
+              "N) PROXIMA   P) ANTERIOR   S) SAIR   PAGINA:    TECLA:
+      -       "   ".
        PROCEDURE DIVISION.
        INICIO.
            MOVE 0 TO WS-OPCAO
@@ -194,36 +297,50 @@
            STOP RUN.
        SEGUE-01.
            MOVE ' ' TO FLAG
-           ACCEPT(07 63) WS-VD-CODIGO WITH PROMPT
-           ACCEPT(08 63) WS-VD-NOME WITH PROMPT
-           ACCEPT(11 63) WS-VD-AD WITH PROMPT
-           ACCEPT(12 63) WS-VD-NA WITH PROMPT
+           ACCEPT(07, 63) WS-VD-CODIGO WITH PROMPT
+           ACCEPT(08, 63) WS-VD-NOME WITH PROMPT
+           ACCEPT(09, 63) WS-VD-VENDEDOR WITH PROMPT
+           ACCEPT(11, 63) WS-VD-AD WITH PROMPT
+           ACCEPT(12, 63) WS-VD-NA WITH PROMPT
+           ACCEPT(14, 63) WS-GERAR-CSV WITH PROMPT
+           ACCEPT(15, 66) WS-VD-TELA WITH PROMPT
+           IF GERAR-CSV
+              OPEN OUTPUT CSVVDD.
            IF WS-VD-CODIGO > 0
               MOVE SPACES TO WS-VD-NOME
-              DISPLAY(08 63) WS-VD-NOME
-              DISPLAY(11 63) ' '
-              DISPLAY(12 63) ' '
+              DISPLAY(08, 63) WS-VD-NOME
+              MOVE 0 TO WS-VD-VENDEDOR
+              DISPLAY(09, 63) '   '
+              DISPLAY(11, 63) ' '
+              DISPLAY(12, 63) ' '
               MOVE '1' TO FLAG.
            IF WS-VD-NOME NOT = SPACES
               MOVE 0 TO WS-VD-CODIGO
-              DISPLAY(08 63) '       '
+              DISPLAY(08, 63) '       '
               MOVE '2' TO FLAG.
            IF WS-VD-AD NOT = 'A' AND 'D'
               IF WS-VD-CODIGO = 0
                  MOVE 'A' TO WS-VD-AD
-                 DISPLAY(11 63) WS-VD-AD
+                 DISPLAY(11, 63) WS-VD-AD
                  move '3' TO FLAG.
            IF WS-VD-NA NOT = 'N' AND 'A'
               IF WS-VD-CODIGO = 0
                  MOVE 'N' TO WS-VD-NA
-                 DISPLAY(11 63) WS-VD-NA
+                 DISPLAY(11, 63) WS-VD-NA
                  move '3' TO FLAG.
+           IF WS-VD-VENDEDOR NOT = ZERO
+              MOVE 0 TO WS-VD-CODIGO
+              MOVE SPACES TO WS-VD-NOME
+              DISPLAY(08, 63) WS-VD-NOME
+              MOVE '4' TO FLAG.
            IF FLAG = '1'
               PERFORM LISTA-1 UNTIL WS-OPCAO = 9.
            IF FLAG = '2'
               PERFORM LISTA-2 UNTIL WS-OPCAO = 9.
            IF FLAG = '3'
               PERFORM LISTA-3 UNTIL WS-OPCAO = 9.
+           IF FLAG = '4'
+              PERFORM LISTA-5 UNTIL WS-OPCAO = 9.
        LISTA-1.
            MOVE WS-VD-CODIGO TO VD-CODIGO
            READ VENDEDOR
@@ -251,15 +368,18 @@
            IF WS-VD-AD = 'A'
               START VENDEDOR KEY NOT LESS THAN VD-NOME
            ELSE
-              START VENDEDOR KEY NOT > THAN VD-NOME.
+              START VENDEDOR KEY NOT GREATER THAN VD-NOME.
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
-              PERFORM CABEC
-              IF WS-VD-AD = 'A'
-                 PERFORM IMPRIME-HOMONIMO-A UNTIL WS-OPCAO = 9
+              IF EXIBE-TELA
+                 PERFORM PAGINA-HOMONIMO
               ELSE
-                 PERFORM IMPRIME-HOMONIMO-D UNTIL WS-OPCAO = 9.
+                 PERFORM CABEC
+                 IF WS-VD-AD = 'A'
+                    PERFORM IMPRIME-HOMONIMO-A UNTIL WS-OPCAO = 9
+                 ELSE
+                    PERFORM IMPRIME-HOMONIMO-D UNTIL WS-OPCAO = 9.
        IMPRIME-HOMONIMO-A.
            READ VENDEDOR NEXT AT END
            IF FS-STAT NOT = 00
@@ -300,35 +420,36 @@
               START VENDEDOR KEY NOT LESS THAN VD-CODIGO.
            IF WS-VD-AD = 'D' AND WS-VD-NA = 'A'
               READ VENDEDOR KEY IS VD-NOME
-              MOVE  'ZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZ' 
+              MOVE  'ZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZ'
               TO VD-NOME
-              START VENDEDOR KEY NOT > THAN VD-NOME.
+              START VENDEDOR KEY NOT GREATER THAN VD-NOME.
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
-              PERFORM CABEC
-              IF WS-VD-AD = 'A'
-                 PERFORM IMPRIME-VENDEDOR-A UNTIL WS-OPCAO = 9
-                 WRITE LINHA FROM LINHA-04 BEFORE PAGE
+              IF EXIBE-TELA
+                 PERFORM PAGINA-VENDEDOR
               ELSE
-                 PERFORM IMPRIME-VENDEDOR-D UNTIL WS-OPCAO = 9
-                 WRITE LINHA FROM LINHA-04 BEFORE PAGE.
+                 PERFORM CABEC
+                 IF WS-VD-AD = 'A'
+                    PERFORM IMPRIME-VENDEDOR-A UNTIL WS-OPCAO = 9
+                    WRITE LINHA FROM LINHA-04 BEFORE PAGE
+                 ELSE
+                    PERFORM IMPRIME-VENDEDOR-D UNTIL WS-OPCAO = 9
+                    WRITE LINHA FROM LINHA-04 BEFORE PAGE.
        IMPRIME-VENDEDOR-A.
            READ VENDEDOR NEXT AT END
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
-              IF VD-VENDEDOR = WS-VD-VENDEDOR
-                 PERFORM MOVE-DADOS
-                 PERFORM IMPRIME.
+              PERFORM MOVE-DADOS
+              PERFORM IMPRIME.
        IMPRIME-VENDEDOR-D.
            READ VENDEDOR PREVIOUS
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
-              IF VD-VENDEDOR = WS-VD-VENDEDOR
-                 PERFORM MOVE-DADOS
-                 PERFORM IMPRIME.
+              PERFORM MOVE-DADOS
+              PERFORM IMPRIME.
        LISTA-4.
            CLOSE VENDEDOR
            OPEN I-O VENDEDOR.
@@ -342,32 +463,318 @@
            ELSE
               PERFORM MOVE-DADOS
               PERFORM IMPRIME.
+      * RESUMO DA CARTEIRA DE UM VENDEDOR: QUANTIDADE DE CLIENTES,
+      * DISTANCIA TOTAL E DISTANCIA MEDIA, LIDOS DO ARQUIVO CARTEIRA
+      * (GRAVADO PELO SICCV05) POIS O PROPRIO VENDEDOR NAO GUARDA NADA
+      * DISSO.
+       LISTA-5.
+           MOVE WS-VD-VENDEDOR TO VD-CODIGO
+           READ VENDEDOR
+           IF FS-STAT NOT = 00
+              MOVE 'VENDEDOR NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+           ELSE
+              CLOSE CARTEIRA
+              OPEN INPUT CARTEIRA
+              IF FS-STAT = '00'
+                 MOVE 'S' TO WS-TEM-CARTEIRA
+              ELSE
+                 MOVE 'N' TO WS-TEM-CARTEIRA.
+              MOVE 0 TO FS-STAT
+              IF NOT ARQUIVO-CARTEIRA-OK
+                 MOVE 'ARQUIVO CARTEIRA NAO ENCONTRADO' TO WS-MSGERRO
+                 PERFORM MOSTRA-ERRO
+              ELSE
+                 MOVE 0 TO WS-RESUMO-QTD-CLIENTES WS-RESUMO-TOTAL-DIST
+                 PERFORM ACUMULA-RESUMO UNTIL WS-OPCAO = 9
+                 PERFORM IMPRIME-RESUMO.
+           MOVE 9 TO WS-OPCAO.
+       ACUMULA-RESUMO.
+           READ CARTEIRA NEXT AT END
+           IF FS-STAT NOT = 00
+              MOVE 9 TO WS-OPCAO
+           ELSE
+              IF CA-VENDEDOR = WS-VD-VENDEDOR
+                 ADD 1 TO WS-RESUMO-QTD-CLIENTES
+                 ADD CA-DISTANCIA TO WS-RESUMO-TOTAL-DIST.
+       IMPRIME-RESUMO.
+           IF WS-RESUMO-QTD-CLIENTES > 0
+              COMPUTE WS-RESUMO-MEDIA-DIST ROUNDED =
+                      WS-RESUMO-TOTAL-DIST / WS-RESUMO-QTD-CLIENTES
+           ELSE
+              MOVE 0 TO WS-RESUMO-MEDIA-DIST.
+           PERFORM MONTA-CABEC-DATA
+           WRITE LINHA FROM LINHA-01 BEFORE PAGE
+           WRITE LINHA FROM LINHA-RESUMO-TIT BEFORE 1
+           WRITE LINHA FROM LINHA-FILTRO BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-RESUMO-COL BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           MOVE VD-CODIGO            TO LR-VENDEDOR
+           MOVE VD-NOME              TO LR-NOME
+           MOVE WS-RESUMO-QTD-CLIENTES TO LR-QTD-CLIENTES
+           MOVE WS-RESUMO-TOTAL-DIST  TO LR-TOTAL-DIST
+           MOVE WS-RESUMO-MEDIA-DIST  TO LR-MEDIA-DIST
+           WRITE LINHA FROM LINHA-RESUMO-DET BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 1.
+      * -----------------------------------
+      * CONSULTA PAGINADA NA TELA (LISTA-3): NAVEGA PELO CADASTRO DE
+      * VENDEDOR NA MESMA ORDEM JA ESCOLHIDA NA SS-MENU, SEM GRAVAR
+      * NADA EM LISTAG. A CADA PAGINA REPOSICIONA E PULA DE NOVO OS
+      * REGISTROS JA MOSTRADOS, DO MESMO JEITO QUE PULA-LINHA-CSV DO
+      * SICCV01 PULA LINHA DE UMA IMPORTACAO RETOMADA.
+       PAGINA-VENDEDOR.
+           MOVE 1 TO WS-PAG-NUM
+           PERFORM MOSTRA-PAGINA-VENDEDOR
+           PERFORM NAVEGA-PAGINA-VENDEDOR
+                   UNTIL WS-PAG-TECLA = 'S'
+           MOVE 9 TO WS-OPCAO.
+       NAVEGA-PAGINA-VENDEDOR.
+           ACCEPT(21, 58) WS-PAG-TECLA WITH PROMPT
+           IF WS-PAG-TECLA = 'N'
+              PERFORM AVANCA-PAGINA-VENDEDOR.
+           IF WS-PAG-TECLA = 'P'
+              PERFORM RECUA-PAGINA-VENDEDOR.
+       AVANCA-PAGINA-VENDEDOR.
+           ADD 1 TO WS-PAG-NUM
+           PERFORM MOSTRA-PAGINA-VENDEDOR
+           IF WS-PAG-TEM-DADO = 'N'
+              SUBTRACT 1 FROM WS-PAG-NUM
+              MOVE 'NAO HA MAIS REGISTROS' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM MOSTRA-PAGINA-VENDEDOR.
+       RECUA-PAGINA-VENDEDOR.
+           IF WS-PAG-NUM > 1
+              SUBTRACT 1 FROM WS-PAG-NUM
+              PERFORM MOSTRA-PAGINA-VENDEDOR
+           ELSE
+              MOVE 'JA ESTA NA PRIMEIRA PAGINA' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO.
+       MOSTRA-PAGINA-VENDEDOR.
+           PERFORM REPOSICIONA-PAGINA-VENDEDOR
+           MOVE 'N' TO WS-PAG-FIM
+           MOVE 'N' TO WS-PAG-TEM-DADO
+           COMPUTE WS-PAG-QTD-PULAR = (WS-PAG-NUM - 1) * WS-PAG-TAM
+           PERFORM PULAR-VENDEDOR WS-PAG-QTD-PULAR TIMES
+           DISPLAY SS-JANELA
+           DISPLAY SS-PAGINA
+           MOVE WS-PAG-NUM TO WS-PAG-NUM-ED
+           DISPLAY(21, 48) WS-PAG-NUM-ED
+           MOVE 6 TO WS-PAG-LINHA-TELA
+           PERFORM CARREGA-LINHA-VENDEDOR WS-PAG-TAM TIMES.
+      * MESMAS QUATRO COMBINACOES DE ORDEM/CRITERIO DA LISTA-3, SO QUE
+      * REFEITAS A CADA PAGINA (POR ISSO FICAM EM PARAGRAFO PROPRIO).
+      * NA COMBINACAO D/N O ORIGINAL POSICIONA POR VD-CODIGO; AQUI A
+      * MOVE VAI PARA O PROPRIO VD-CODIGO (E NAO PARA WS-VD-CODIGO)
+      * PARA O START VALER DE FATO.
+       REPOSICIONA-PAGINA-VENDEDOR.
+           IF WS-VD-AD = 'A' AND WS-VD-NA = 'N'
+              CLOSE VENDEDOR
+              OPEN I-O VENDEDOR.
+           IF WS-VD-AD = 'A' AND WS-VD-NA = 'A'
+              READ VENDEDOR KEY IS VD-NOME
+              MOVE ' ' TO VD-NOME
+              START VENDEDOR KEY NOT LESS THAN VD-NOME.
+           IF WS-VD-AD = 'D' AND WS-VD-NA = 'N'
+              MOVE 9999999 TO VD-CODIGO
+              START VENDEDOR KEY NOT LESS THAN VD-CODIGO.
+           IF WS-VD-AD = 'D' AND WS-VD-NA = 'A'
+              READ VENDEDOR KEY IS VD-NOME
+              MOVE  'ZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZ'
+              TO VD-NOME
+              START VENDEDOR KEY NOT GREATER THAN VD-NOME.
+       PULAR-VENDEDOR.
+           IF WS-PAG-FIM = 'N'
+              PERFORM ACHA-PROX-VENDEDOR.
+       CARREGA-LINHA-VENDEDOR.
+           IF WS-PAG-FIM = 'N'
+              PERFORM ACHA-PROX-VENDEDOR
+              IF WS-PAG-FIM = 'N'
+                 MOVE 'S' TO WS-PAG-TEM-DADO
+                 PERFORM MOVE-DADOS-PAGINA
+                 DISPLAY(WS-PAG-LINHA-TELA, 3) WS-PAG-LINHA
+                 ADD 1 TO WS-PAG-LINHA-TELA.
+       ACHA-PROX-VENDEDOR.
+           IF WS-VD-AD = 'A'
+              READ VENDEDOR NEXT AT END
+                 MOVE 'S' TO WS-PAG-FIM
+           ELSE
+              READ VENDEDOR PREVIOUS AT END
+                 MOVE 'S' TO WS-PAG-FIM.
+      * -----------------------------------
+      * CONSULTA PAGINADA NA TELA (LISTA-2): MESMA IDEIA DA
+      * PAGINA-VENDEDOR, SO QUE FILTRANDO POR HOMONIMO. O TESTE DE
+      * HOMONIMO AQUI E UMA BUSCA DE SUBSTRING LIMITADA (1 A W-FIM),
+      * DIFERENTE DA VE-HOMONOME ORIGINAL QUE NAO AVANCA O REGISTRO
+      * AO ACHAR E FICA PRESA NO MESMO NOME PARA SEMPRE -- A DA
+      * LISTAGEM IMPRESSA CONTINUA DO JEITO QUE ESTAVA.
+       PAGINA-HOMONIMO.
+           MOVE 1 TO WS-PAG-NUM
+           PERFORM MOSTRA-PAGINA-HOMONIMO
+           PERFORM NAVEGA-PAGINA-HOMONIMO
+                   UNTIL WS-PAG-TECLA = 'S'
+           MOVE 9 TO WS-OPCAO.
+       NAVEGA-PAGINA-HOMONIMO.
+           ACCEPT(21, 58) WS-PAG-TECLA WITH PROMPT
+           IF WS-PAG-TECLA = 'N'
+              PERFORM AVANCA-PAGINA-HOMONIMO.
+           IF WS-PAG-TECLA = 'P'
+              PERFORM RECUA-PAGINA-HOMONIMO.
+       AVANCA-PAGINA-HOMONIMO.
+           ADD 1 TO WS-PAG-NUM
+           PERFORM MOSTRA-PAGINA-HOMONIMO
+           IF WS-PAG-TEM-DADO = 'N'
+              SUBTRACT 1 FROM WS-PAG-NUM
+              MOVE 'NAO HA MAIS REGISTROS' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM MOSTRA-PAGINA-HOMONIMO.
+       RECUA-PAGINA-HOMONIMO.
+           IF WS-PAG-NUM > 1
+              SUBTRACT 1 FROM WS-PAG-NUM
+              PERFORM MOSTRA-PAGINA-HOMONIMO
+           ELSE
+              MOVE 'JA ESTA NA PRIMEIRA PAGINA' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO.
+       MOSTRA-PAGINA-HOMONIMO.
+           PERFORM REPOSICIONA-PAGINA-HOMONIMO
+           MOVE 'N' TO WS-PAG-FIM
+           MOVE 'N' TO WS-PAG-TEM-DADO
+           COMPUTE WS-PAG-QTD-PULAR = (WS-PAG-NUM - 1) * WS-PAG-TAM
+           PERFORM PULAR-HOMONIMO WS-PAG-QTD-PULAR TIMES
+           DISPLAY SS-JANELA
+           DISPLAY SS-PAGINA
+           MOVE WS-PAG-NUM TO WS-PAG-NUM-ED
+           DISPLAY(21, 48) WS-PAG-NUM-ED
+           MOVE 6 TO WS-PAG-LINHA-TELA
+           PERFORM CARREGA-LINHA-HOMONIMO WS-PAG-TAM TIMES.
+       REPOSICIONA-PAGINA-HOMONIMO.
+           READ VENDEDOR KEY IS VD-NOME
+           move WS-VD-NOME to lnk-letra
+           move 40 to w-tam
+           perform busca-por-digitacao until w-tam = 0
+           COMPUTE W-FIM = 50 - W-TAM
+           move lnk-letra(1 : w-tam) to w-letra
+           move w-letra to VD-NOME
+           IF WS-VD-AD = 'A'
+              START VENDEDOR KEY NOT LESS THAN VD-NOME
+           ELSE
+              START VENDEDOR KEY NOT GREATER THAN VD-NOME.
+       PULAR-HOMONIMO.
+           IF WS-PAG-FIM = 'N'
+              PERFORM ACHA-PROX-HOMONIMO.
+       CARREGA-LINHA-HOMONIMO.
+           IF WS-PAG-FIM = 'N'
+              PERFORM ACHA-PROX-HOMONIMO
+              IF WS-PAG-FIM = 'N'
+                 MOVE 'S' TO WS-PAG-TEM-DADO
+                 PERFORM MOVE-DADOS-PAGINA
+                 DISPLAY(WS-PAG-LINHA-TELA, 3) WS-PAG-LINHA
+                 ADD 1 TO WS-PAG-LINHA-TELA.
+       ACHA-PROX-HOMONIMO.
+           MOVE 'N' TO WS-PAG-ACHOU
+           PERFORM LE-HOMONIMO
+                   UNTIL WS-PAG-ACHOU = 'S' OR WS-PAG-FIM = 'S'.
+       LE-HOMONIMO.
+           IF WS-VD-AD = 'A'
+              READ VENDEDOR NEXT AT END
+                 MOVE 'S' TO WS-PAG-FIM
+           ELSE
+              READ VENDEDOR PREVIOUS AT END
+                 MOVE 'S' TO WS-PAG-FIM.
+           IF WS-PAG-FIM = 'N'
+              PERFORM TESTA-HOMONIMO-POS.
+       TESTA-HOMONIMO-POS.
+           MOVE 1 TO W-IND
+           PERFORM PROCURA-HOMONIMO-POS
+                   UNTIL W-IND > W-FIM OR WS-PAG-ACHOU = 'S'.
+       PROCURA-HOMONIMO-POS.
+           IF LNK-LETRA(1:W-TAM) = VD-NOME(W-IND:W-TAM)
+              MOVE 'S' TO WS-PAG-ACHOU
+           ELSE
+              ADD 1 TO W-IND.
+       MOVE-DADOS-PAGINA.
+           MOVE VD-CODIGO    TO WP-CODIGO
+           MOVE VD-NOME      TO WP-NOME
+           MOVE VD-CPF       TO WP-CPF
+           MOVE VD-LATITUDE  TO WP-LA
+           MOVE VD-LONGITUDE TO WP-LO.
        MOVE-DADOS.
            MOVE VD-CODIGO    TO L05-CODIGO
            MOVE VD-NOME      TO L05-NOME
-           MOVE VD-CNPJ      TO L05-CNPJ
+           MOVE VD-CPF       TO L05-CPF
            MOVE VD-LATITUDE  TO L05-LA
-           MOVE VD-LONGITUDE TO L05-LO.
+           MOVE VD-LONGITUDE TO L05-LO
+           IF GERAR-CSV
+              MOVE VD-CODIGO    TO CS-CODIGO
+              MOVE VD-NOME      TO CS-NOME
+              MOVE VD-CPF       TO CS-CPF
+              MOVE VD-LATITUDE  TO CS-LATITUDE
+              MOVE VD-LONGITUDE TO CS-LONGITUDE
+              MOVE ';' TO CS-F1 CS-F2 CS-F3 CS-F4.
        CABEC.
-           WRITE LINHA FROM LINHA01 BEFORE 1
-           WRITE LINHA FROM LINHA02 BEFORE 1
-           WRITE LINHA FROM LINHA01 BEFORE 2
-           WRITE LINHA FROM LINHA03 BEFORE 1
-           WRITE LINHA FROM LINHA04 BEFORE 1.
+           PERFORM MONTA-CABEC-DATA
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-02 BEFORE 1
+           WRITE LINHA FROM LINHA-FILTRO BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-03 BEFORE 1
+           WRITE LINHA FROM LINHA-04 BEFORE 1.
+      * MONTA A LINHA DE CABECALHO COM A DATA/HORA DE EMISSAO E OS
+      * CRITERIOS DE FILTRO DIGITADOS NA SS-MENU.
+       MONTA-CABEC-DATA.
+           ACCEPT WS-REL-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-REL-HORA FROM TIME
+           MOVE WS-REL-DIA TO LF-DIA
+           MOVE WS-REL-MES TO LF-MES
+           MOVE WS-REL-ANO TO LF-ANO
+           MOVE WS-REL-HH  TO LF-HH
+           MOVE WS-REL-MM  TO LF-MM
+           MOVE WS-REL-SS  TO LF-SS
+           PERFORM MONTA-FILTRO
+           MOVE WS-FILTRO-TXT TO LF-CRITERIO.
+       MONTA-FILTRO.
+           MOVE SPACES TO WS-FILTRO-TXT
+           IF FLAG = '1'
+              MOVE WS-VD-CODIGO TO WS-FILTRO-COD
+              MOVE 'VENDEDOR: '    TO WS-FILTRO-TXT(1:10)
+              MOVE WS-FILTRO-COD   TO WS-FILTRO-TXT(11:7).
+           IF FLAG = '2'
+              MOVE 'NOME: '        TO WS-FILTRO-TXT(1:6)
+              MOVE WS-VD-NOME      TO WS-FILTRO-TXT(7:40).
+           IF FLAG = '3'
+              MOVE 'TODOS OS VENDEDORES (ORDEM: '
+                    TO WS-FILTRO-TXT(1:29)
+              MOVE WS-VD-AD                 TO WS-FILTRO-TXT(30:1)
+              MOVE '/'                      TO WS-FILTRO-TXT(31:1)
+              MOVE WS-VD-NA                 TO WS-FILTRO-TXT(32:1)
+              MOVE ')'                      TO WS-FILTRO-TXT(33:1).
+           IF FLAG = '4'
+              MOVE WS-VD-VENDEDOR  TO WS-FILTRO-VDD
+              MOVE 'RESUMO DE CARTEIRA - VENDEDOR: ' TO
+                    WS-FILTRO-TXT(1:31)
+              MOVE WS-FILTRO-VDD   TO WS-FILTRO-TXT(32:3).
        IMPRIME.
-           WRITE LINHA FROM LINHA05 BEFORE 1.
+           WRITE LINHA FROM LINHA05 BEFORE 1
+           IF GERAR-CSV
+              WRITE REG-CSVVDD.
       * -----------------------------------
       * ABRE ARQUIVOS
        ABRIR-ARQUIVOS.
            OPEN I-O VENDEDOR
            IF FS-STAT = '30'
-               DISPLAY(23 14) "ARQUIVO VENDEDOR NAO EXISTE"
+               DISPLAY(23, 14) "ARQUIVO VENDEDOR NAO EXISTE"
                PERFORM TEMPO 10000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO ARQUIVO: " FS-STAT
+               DISPLAY(23, 14) "ESTADO DO ARQUIVO: " FS-STAT
                PERFORM TEMPO 10000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
+           OPEN INPUT CARTEIRA
+           IF FS-STAT = '00'
+              MOVE 'S' TO WS-TEM-CARTEIRA
+           ELSE
+              MOVE 'N' TO WS-TEM-CARTEIRA.
+           MOVE 0 TO FS-STAT
            OPEN OUTPUT LISTAG.
       * -----------------------------------
       * MOSTRA TELA DO REGISTRO SEM INFORMACOES
@@ -376,12 +783,12 @@
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        MOSTRA-ERRO.
-           DISPLAY(23 14) WS-MSGERRO
+           DISPLAY(23, 14) WS-MSGERRO
            PERFORM TEMPO 10000 TIMES
            MOVE SPACES TO WS-MSGERRO.
 
       * -----------------------------------
        TEMPO.
-           DISPLAY(23 13) " ".
+           DISPLAY(23, 13) " ".
 
 
