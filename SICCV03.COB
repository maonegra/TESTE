@@ -6,7 +6,7 @@
        SECURITY.
       *
       ***********************************************************************
-      * SISTEMA......: SICCV � SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
+      * SISTEMA......: SICCV - SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
       ***********************************************************************
       * ANALISTA.....: FRANCISCO A. ROLIM DE MOURA JR                       *
       * LINGUAGEM....: COBOL                                                *
@@ -23,13 +23,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY CLIENTES.SEL.
-     |     SELECT LISTAG ASSIGN TO PRINTER.
+           SELECT LISTAG ASSIGN TO PRINTER.
+           SELECT CSVCLI ASSIGN TO DISK.
 
        DATA DIVISION.
        FILE SECTION.
        COPY CLIENTES.FD.
-     | FD  LISTAG LABEL RECORD IS OMITTED.
-     | 01  LINHA PIC X(230).
+       FD  LISTAG LABEL RECORD IS OMITTED.
+       01  LINHA PIC X(230).
+       FD  CSVCLI   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CLIENTES.CSV".
+       01  REG-CSVCLI.
+           05 CS-CODIGO         PIC 9(07).
+           05 CS-F1             PIC X(01).
+           05 CS-RAZAO          PIC X(40).
+           05 CS-F2             PIC X(01).
+           05 CS-CNPJ           PIC 9(14).
+           05 CS-F3             PIC X(01).
+           05 CS-LATITUDE       PIC S9(03)V9(8).
+           05 CS-F4             PIC X(01).
+           05 CS-LONGITUDE      PIC S9(03)V9(8).
+           05 CS-F5             PIC X(01).
+           05 CS-VENDEDOR       PIC 9(03).
        WORKING-STORAGE SECTION.
        01  lnk-Status 		pic 9(001).
        01  lnk-letra  		pic x(100).
@@ -57,6 +72,8 @@
        01  WS-MSGERRO           PIC X(43).
        01  WS-MASCARA           PIC ZZ9,99999999 VALUE ZEROS.
        01  WS-RESPOSTA          PIC X(01) VALUE SPACES.
+       01  WS-GERAR-CSV         PIC X(01) VALUE 'N'.
+           88 GERAR-CSV              VALUE 'S'.
        01  XX-CL-RAZAO          PIC X(40).
        01  XX-CL-CNPJ           PIC 9(14).
        01  WS-CL-AD             PIC X.
@@ -82,6 +99,35 @@
       -    "AO SOCIAL           C.N.P.J     LATITUDE    LONGITUDE  VDD".
        01  LINHA-04              PIC X(80) VALUE "------- --------------
       -    "--------------- -------------- ----------- ----------- ---".
+       01  LINHA-FILTRO.
+           05 F                  PIC X(09) VALUE 'EMISSAO: '.
+           05 LF-DIA             PIC 99.
+           05 F                  PIC X     VALUE '/'.
+           05 LF-MES             PIC 99.
+           05 F                  PIC X     VALUE '/'.
+           05 LF-ANO             PIC 9999.
+           05 F                  PIC X(03) VALUE SPACES.
+           05 LF-HH              PIC 99.
+           05 F                  PIC X     VALUE ':'.
+           05 LF-MM              PIC 99.
+           05 F                  PIC X     VALUE ':'.
+           05 LF-SS              PIC 99.
+           05 F                  PIC X(03) VALUE SPACES.
+           05 LF-CRITERIO        PIC X(60) VALUE SPACES.
+       01  WS-REL-DATA           PIC 9(08) VALUE ZEROS.
+       01  WS-REL-DATA-R REDEFINES WS-REL-DATA.
+           05 WS-REL-ANO         PIC 9(04).
+           05 WS-REL-MES         PIC 9(02).
+           05 WS-REL-DIA         PIC 9(02).
+       01  WS-REL-HORA           PIC 9(08) VALUE ZEROS.
+       01  WS-REL-HORA-R REDEFINES WS-REL-HORA.
+           05 WS-REL-HH          PIC 9(02).
+           05 WS-REL-MM          PIC 9(02).
+           05 WS-REL-SS          PIC 9(02).
+           05 WS-REL-CC          PIC 9(02).
+       01  WS-FILTRO-TXT         PIC X(60) VALUE SPACES.
+       01  WS-FILTRO-COD         PIC ZZZZZZ9.
+       01  WS-FILTRO-VDD         PIC ZZ9.
        01  LINHA05.
            05 L05-CODIGO         PIC ZZZZZZZ VALUE ZEROS.
            05 F                  PIC X VALUE ' '.
@@ -100,63 +146,63 @@
        01  SS-JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "����������������������������������������".
+               "+---------------------------------------".
            02  LINE 1  COLUMN 41 VALUE
-               "��������������������������������������ͻ".
-           02  LINE 2  COLUMN 1  VALUE "�".
-           02  LINE 2  COLUMN 80 VALUE "�".
+               "---------------------------------------+".
+           02  LINE 2  COLUMN 1  VALUE "|".
+           02  LINE 2  COLUMN 80 VALUE "|".
            02  LINE 3  COLUMN 1  VALUE
-               "����������������������������������������".
+               "+---------------------------------------".
            02  LINE 3  COLUMN 41 VALUE
-               "��������������������������������������͹".
-           02  LINE 4  COLUMN 1  VALUE "�".
-           02  LINE 4  COLUMN 80 VALUE "�".
-           02  LINE 5  COLUMN 1  VALUE "�".
-           02  LINE 5  COLUMN 80 VALUE "�".
-           02  LINE 6  COLUMN 1  VALUE "�".
-           02  LINE 6  COLUMN 80 VALUE "�".
-           02  LINE 7  COLUMN 1  VALUE "�".
-           02  LINE 7  COLUMN 80 VALUE "�".
-           02  LINE 8  COLUMN 1  VALUE "�".
-           02  LINE 8  COLUMN 80 VALUE "�".
-           02  LINE 9  COLUMN 1  VALUE "�".
-           02  LINE 9  COLUMN 80 VALUE "�".
-           02  LINE 10 COLUMN 1  VALUE "�".
-           02  LINE 10 COLUMN 80 VALUE "�".
-           02  LINE 11 COLUMN 1  VALUE "�".
-           02  LINE 11 COLUMN 80 VALUE "�".
-           02  LINE 12 COLUMN 1  VALUE "�".
-           02  LINE 12 COLUMN 80 VALUE "�".
-           02  LINE 13 COLUMN 1  VALUE "�".
-           02  LINE 13 COLUMN 80 VALUE "�".
-           02  LINE 14 COLUMN 1  VALUE "�".
-           02  LINE 14 COLUMN 80 VALUE "�".
-           02  LINE 15 COLUMN 1  VALUE "�".
-           02  LINE 15 COLUMN 80 VALUE "�".
-           02  LINE 16 COLUMN 1  VALUE "�".
-           02  LINE 16 COLUMN 80 VALUE "�".
-           02  LINE 17 COLUMN 1  VALUE "�".
-           02  LINE 17 COLUMN 80 VALUE "�".
-           02  LINE 18 COLUMN 1  VALUE "�".
-           02  LINE 18 COLUMN 80 VALUE "�".
-           02  LINE 19 COLUMN 1  VALUE "�".
-           02  LINE 19 COLUMN 80 VALUE "�".
-           02  LINE 20 COLUMN 1  VALUE "�".
-           02  LINE 20 COLUMN 80 VALUE "�".
-           02  LINE 21 COLUMN 1  VALUE "�".
-           02  LINE 21 COLUMN 80 VALUE "�".
+               "---------------------------------------+".
+           02  LINE 4  COLUMN 1  VALUE "|".
+           02  LINE 4  COLUMN 80 VALUE "|".
+           02  LINE 5  COLUMN 1  VALUE "|".
+           02  LINE 5  COLUMN 80 VALUE "|".
+           02  LINE 6  COLUMN 1  VALUE "|".
+           02  LINE 6  COLUMN 80 VALUE "|".
+           02  LINE 7  COLUMN 1  VALUE "|".
+           02  LINE 7  COLUMN 80 VALUE "|".
+           02  LINE 8  COLUMN 1  VALUE "|".
+           02  LINE 8  COLUMN 80 VALUE "|".
+           02  LINE 9  COLUMN 1  VALUE "|".
+           02  LINE 9  COLUMN 80 VALUE "|".
+           02  LINE 10 COLUMN 1  VALUE "|".
+           02  LINE 10 COLUMN 80 VALUE "|".
+           02  LINE 11 COLUMN 1  VALUE "|".
+           02  LINE 11 COLUMN 80 VALUE "|".
+           02  LINE 12 COLUMN 1  VALUE "|".
+           02  LINE 12 COLUMN 80 VALUE "|".
+           02  LINE 13 COLUMN 1  VALUE "|".
+           02  LINE 13 COLUMN 80 VALUE "|".
+           02  LINE 14 COLUMN 1  VALUE "|".
+           02  LINE 14 COLUMN 80 VALUE "|".
+           02  LINE 15 COLUMN 1  VALUE "|".
+           02  LINE 15 COLUMN 80 VALUE "|".
+           02  LINE 16 COLUMN 1  VALUE "|".
+           02  LINE 16 COLUMN 80 VALUE "|".
+           02  LINE 17 COLUMN 1  VALUE "|".
+           02  LINE 17 COLUMN 80 VALUE "|".
+           02  LINE 18 COLUMN 1  VALUE "|".
+           02  LINE 18 COLUMN 80 VALUE "|".
+           02  LINE 19 COLUMN 1  VALUE "|".
+           02  LINE 19 COLUMN 80 VALUE "|".
+           02  LINE 20 COLUMN 1  VALUE "|".
+           02  LINE 20 COLUMN 80 VALUE "|".
+           02  LINE 21 COLUMN 1  VALUE "|".
+           02  LINE 21 COLUMN 80 VALUE "|".
            02  LINE 22 COLUMN 1  VALUE
-               "����������������������������������������".
+               "+----------+----------------------------".
            02  LINE 22 COLUMN 41 VALUE
-               "��������������������������������������͹".
-           02  LINE 23 COLUMN 1  VALUE "� MENSAGEM �".
-           02  LINE 23 COLUMN 56 VALUE "�".
-           02  LINE 23 COLUMN 67 VALUE "�".
-           02  LINE 23 COLUMN 80 VALUE "�".
+               "---------------+----------+------------".
+           02  LINE 23 COLUMN 1  VALUE "| MENSAGEM |".
+           02  LINE 23 COLUMN 56 VALUE "|".
+           02  LINE 23 COLUMN 67 VALUE "|".
+           02  LINE 23 COLUMN 80 VALUE "|".
            02  LINE 24 COLUMN 1  VALUE
-               "����������������������������������������".
+               "+----------+----------------------------".
            02  LINE 24 COLUMN 41 VALUE
-               "��������������������������������������ͼ".
+               "---------------+----------+------------".
            02  LINE 2  COLUMN 25 VALUE
                "*** LISTAGEM DE CLIENTES ***".
        01  SS-CABEC-LISTAGEM.
@@ -164,7 +210,7 @@
               "L I S T A G E M    D E   C L I E N T E S  ".
        01  SS-MENU.
            02 LINE 07 COLUMN 20 VALUE
-              "CODIGO ESPEC�FICO DO CLIENTE...........:        ".
+              "CODIGO ESPECIFICO DO CLIENTE...........:        ".
            02 LINE 08 COLUMN 20 VALUE
               "RAZAO SOCIAL (LISTAGEM POR HOMONIMO)...:        ".
            02 LINE 09 COLUMN 20 VALUE
@@ -173,6 +219,8 @@
               "ORDEM ASCENDENTE OU DESCENDENTE ? (A/D):        ".
            02 LINE 12 COLUMN 20 VALUE
               "NUMERICA OU ALFABETICA ?..........(N/A):        ".
+           02 LINE 14 COLUMN 20 VALUE
+              "GERAR ARQUIVO CSV ? .................(S/N):        ".
        PROCEDURE DIVISION.
        INICIO.
            MOVE 0 TO WS-OPCAO
@@ -186,40 +234,45 @@
            STOP RUN.
        SEGUE-01.
            MOVE ' ' TO FLAG
-           ACCEPT(07 63) WS-CL-CODIGO WITH PROMPT
-           ACCEPT(08 63) WS-CL-RAZAO WITH PROMPT
-           ACCEPT(09 63) WS-CL-VENDEDOR WITH PROMPT
-           ACCEPT(11 63) WS-CL-AD WITH PROMPT
-           ACCEPT(12 63) WS-CL-NA WITH PROMPT
+           ACCEPT(07, 63) WS-CL-CODIGO WITH PROMPT
+           ACCEPT(08, 63) WS-CL-RAZAO WITH PROMPT
+           ACCEPT(09, 63) WS-CL-VENDEDOR WITH PROMPT
+           ACCEPT(11, 63) WS-CL-AD WITH PROMPT
+           ACCEPT(12, 63) WS-CL-NA WITH PROMPT
+           ACCEPT(14, 63) WS-GERAR-CSV WITH PROMPT
+           IF GERAR-CSV
+              OPEN OUTPUT CSVCLI.
            IF WS-CL-CODIGO > 0
               MOVE SPACES TO WS-CL-RAZAO
-              DISPLAY(08 63) WS-CL-RAZAO
-              DISPLAY(11 63) ' '
-              DISPLAY(12 63) ' '
+              DISPLAY(08, 63) WS-CL-RAZAO
+              DISPLAY(11, 63) ' '
+              DISPLAY(12, 63) ' '
               MOVE '1' TO FLAG.
            IF WS-CL-RAZAO NOT = SPACES
               MOVE 0 TO WS-CL-CODIGO
-              DISPLAY(08 63) '       '
+              DISPLAY(08, 63) '       '
               MOVE '2' TO FLAG.
            IF WS-CL-VENDEDOR NOT = ZERO
               MOVE 0 TO WS-CL-CODIGO
-              DISPLAY(08 63) '       '
+              DISPLAY(08, 63) '       '
               move '3' TO FLAG.
+           IF WS-CL-VENDEDOR NOT = ZERO AND WS-CL-RAZAO NOT = SPACES
+              MOVE '5' TO FLAG.
            IF WS-CL-AD NOT = 'A' AND 'D'
               IF WS-CL-CODIGO = 0
                  MOVE 'A' TO WS-CL-AD
-                 DISPLAY(11 63) WS-CL-AD
+                 DISPLAY(11, 63) WS-CL-AD
                  move '4' TO FLAG.
            IF WS-CL-NA NOT = 'N' AND 'A'
               IF WS-CL-CODIGO = 0
                  MOVE 'N' TO WS-CL-NA
-                 DISPLAY(11 63) WS-CL-NA
+                 DISPLAY(11, 63) WS-CL-NA
                  move '4' TO FLAG.
            IF FLAG = '1'
               PERFORM LISTA-1 UNTIL WS-OPCAO = 9.
            IF FLAG = '2'
               PERFORM LISTA-2 UNTIL WS-OPCAO = 9.
-           IF FLAG = '3'
+           IF FLAG = '3' OR FLAG = '5'
               PERFORM LISTA-3 UNTIL WS-OPCAO = 9.
            IF FLAG = '4'
               PERFORM LISTA-4 UNTIL WS-OPCAO = 9.
@@ -250,7 +303,7 @@
            IF WS-CL-AD = 'A'
               START CLIENTES KEY NOT LESS THAN CL-RAZAO
            ELSE
-              START CLIENTES KEY NOT > THAN CL-RAZAO.
+              START CLIENTES KEY NOT GREATER THAN CL-RAZAO.
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
@@ -287,6 +340,11 @@
               SUBTRACT 1 FROM w-tam.
 
        LISTA-3.
+           MOVE 0 TO W-TAM
+           IF WS-CL-RAZAO NOT = SPACES
+              MOVE WS-CL-RAZAO TO LNK-LETRA
+              MOVE 40 TO W-TAM
+              PERFORM BUSCA-POR-DIGITACAO UNTIL W-TAM = 0.
            IF WS-CL-AD = 'A' AND WS-CL-NA = 'N'
               CLOSE CLIENTES
               OPEN I-O CLIENTES.
@@ -299,9 +357,9 @@
               START CLIENTES KEY NOT LESS THAN CL-CODIGO.
            IF WS-CL-AD = 'D' AND WS-CL-NA = 'A'
               READ CLIENTES KEY IS CL-RAZAO
-              MOVE  'ZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZ' 
+              MOVE  'ZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZZ'
               TO CL-RAZAO
-              START CLIENTES KEY NOT > THAN CL-RAZAO.
+              START CLIENTES KEY NOT GREATER THAN CL-RAZAO.
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
@@ -318,14 +376,23 @@
               MOVE 9 TO WS-OPCAO
            ELSE
               IF CL-VENDEDOR = WS-CL-VENDEDOR
-                 PERFORM MOVE-DADOS
-                 PERFORM IMPRIME.
+                 PERFORM VERIFICA-RAZAO-VENDEDOR.
        IMPRIME-VENDEDOR-D.
            READ CLIENTES PREVIOUS
            IF FS-STAT NOT = 00
               MOVE 9 TO WS-OPCAO
            ELSE
               IF CL-VENDEDOR = WS-CL-VENDEDOR
+                 PERFORM VERIFICA-RAZAO-VENDEDOR.
+      * ALEM DO VENDEDOR, CONFERE TAMBEM A RAZAO SOCIAL QUANDO O
+      * OPERADOR TIVER DIGITADO UM FILTRO POR HOMONIMO JUNTO COM O
+      * VENDEDOR (LISTAGEM COMBINADA POR VENDEDOR + RAZAO).
+       VERIFICA-RAZAO-VENDEDOR.
+           IF WS-CL-RAZAO = SPACES
+              PERFORM MOVE-DADOS
+              PERFORM IMPRIME
+           ELSE
+              IF CL-RAZAO(1 : W-TAM) = LNK-LETRA(1 : W-TAM)
                  PERFORM MOVE-DADOS
                  PERFORM IMPRIME.
        LISTA-4.
@@ -347,27 +414,77 @@
            MOVE CL-CNPJ      TO L05-CNPJ
            MOVE CL-LATITUDE  TO L05-LA
            MOVE CL-LONGITUDE TO L05-LO
-           MOVE CL-VENDEDOR  TO L05-VDD.
+           MOVE CL-VENDEDOR  TO L05-VDD
+           IF GERAR-CSV
+              MOVE CL-CODIGO    TO CS-CODIGO
+              MOVE CL-RAZAO     TO CS-RAZAO
+              MOVE CL-CNPJ      TO CS-CNPJ
+              MOVE CL-LATITUDE  TO CS-LATITUDE
+              MOVE CL-LONGITUDE TO CS-LONGITUDE
+              MOVE CL-VENDEDOR  TO CS-VENDEDOR
+              MOVE ';' TO CS-F1 CS-F2 CS-F3 CS-F4 CS-F5.
        CABEC.
-           WRITE LINHA FROM LINHA01 BEFORE 1
-           WRITE LINHA FROM LINHA02 BEFORE 1
-           WRITE LINHA FROM LINHA01 BEFORE 2
-           WRITE LINHA FROM LINHA03 BEFORE 1
-           WRITE LINHA FROM LINHA04 BEFORE 1.
+           PERFORM MONTA-CABEC-DATA
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-02 BEFORE 1
+           WRITE LINHA FROM LINHA-FILTRO BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-03 BEFORE 1
+           WRITE LINHA FROM LINHA-04 BEFORE 1.
+      * MONTA A LINHA DE CABECALHO COM A DATA/HORA DE EMISSAO E OS
+      * CRITERIOS DE FILTRO DIGITADOS NA SS-MENU.
+       MONTA-CABEC-DATA.
+           ACCEPT WS-REL-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-REL-HORA FROM TIME
+           MOVE WS-REL-DIA TO LF-DIA
+           MOVE WS-REL-MES TO LF-MES
+           MOVE WS-REL-ANO TO LF-ANO
+           MOVE WS-REL-HH  TO LF-HH
+           MOVE WS-REL-MM  TO LF-MM
+           MOVE WS-REL-SS  TO LF-SS
+           PERFORM MONTA-FILTRO
+           MOVE WS-FILTRO-TXT TO LF-CRITERIO.
+       MONTA-FILTRO.
+           MOVE SPACES TO WS-FILTRO-TXT
+           IF FLAG = '1'
+              MOVE WS-CL-CODIGO TO WS-FILTRO-COD
+              MOVE 'CLIENTE: '      TO WS-FILTRO-TXT(1:9)
+              MOVE WS-FILTRO-COD    TO WS-FILTRO-TXT(10:7).
+           IF FLAG = '2'
+              MOVE 'RAZAO SOCIAL: ' TO WS-FILTRO-TXT(1:14)
+              MOVE WS-CL-RAZAO      TO WS-FILTRO-TXT(15:40).
+           IF FLAG = '3'
+              MOVE WS-CL-VENDEDOR   TO WS-FILTRO-VDD
+              MOVE 'VENDEDOR: '     TO WS-FILTRO-TXT(1:10)
+              MOVE WS-FILTRO-VDD    TO WS-FILTRO-TXT(11:3).
+           IF FLAG = '5'
+              MOVE WS-CL-VENDEDOR   TO WS-FILTRO-VDD
+              MOVE 'VENDEDOR: '     TO WS-FILTRO-TXT(1:10)
+              MOVE WS-FILTRO-VDD    TO WS-FILTRO-TXT(11:3)
+              MOVE ' / RAZAO: '     TO WS-FILTRO-TXT(14:10)
+              MOVE WS-CL-RAZAO      TO WS-FILTRO-TXT(24:37).
+           IF FLAG = '4'
+              MOVE 'TODOS OS CLIENTES (ORDEM: ' TO WS-FILTRO-TXT(1:27)
+              MOVE WS-CL-AD                     TO WS-FILTRO-TXT(28:1)
+              MOVE '/'                          TO WS-FILTRO-TXT(29:1)
+              MOVE WS-CL-NA                     TO WS-FILTRO-TXT(30:1)
+              MOVE ')'                          TO WS-FILTRO-TXT(31:1).
        IMPRIME.
-           WRITE LINHA FROM LINHA05 BEFORE 1.
+           WRITE LINHA FROM LINHA05 BEFORE 1
+           IF GERAR-CSV
+              WRITE REG-CSVCLI.
       * -----------------------------------
       * ABRE ARQUIVOS
        ABRIR-ARQUIVOS.
            OPEN I-O CLIENTES
            IF FS-STAT = '30'
-               DISPLAY(23 14) "ARQUIVO CLIENTE NAO EXISTE"
+               DISPLAY(23, 14) "ARQUIVO CLIENTE NAO EXISTE"
                PERFORM TEMPO 10000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO ARQUIVO: " FS-STAT
+               DISPLAY(23, 14) "ESTADO DO ARQUIVO: " FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
            OPEN OUTPUT LISTAG.
       * -----------------------------------
       * MOSTRA TELA DO REGISTRO SEM INFORMACOES
@@ -376,22 +493,22 @@
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        MOSTRA-ERRO.
-           DISPLAY(23 14) WS-MSGERRO
+           DISPLAY(23, 14) WS-MSGERRO
            PERFORM TEMPO 10000 TIMES
            MOVE SPACES TO WS-MSGERRO.
       * -----------------------------------
       * MOSTRA DADOS DO CLIENTE
        MOSTRA-DADOS-CLIENTE.
-           DISPLAY(10 32) CL-CODIGO
-           DISPLAY(12 32) CL-RAZAO
-           DISPLAY(14 32) CL-CNPJ
+           DISPLAY(10, 32) CL-CODIGO
+           DISPLAY(12, 32) CL-RAZAO
+           DISPLAY(14, 32) CL-CNPJ
            MOVE CL-LATITUDE TO WS-MASCARA
-           DISPLAY(16 32) WS-MASCARA
+           DISPLAY(16, 32) WS-MASCARA
            MOVE CL-LONGITUDE TO WS-MASCARA
-           DISPLAY(18 32) WS-MASCARA.
+           DISPLAY(18, 32) WS-MASCARA.
 
       * -----------------------------------
        TEMPO.
-           DISPLAY(23 13) " ".
+           DISPLAY(23, 13) " ".
 
 
