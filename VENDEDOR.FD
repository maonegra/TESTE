@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * COPY.......: VENDEDOR.FD                                   *
+      * OBJETIVO...: LAYOUT DO ARQUIVO MESTRE DE VENDEDOR           *
+      *-----------------------------------------------------------*
+       FD  VENDEDOR LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "vendedor.dat".
+       01  REG-VENDEDOR.
+           05 VD-CODIGO         PIC 9(03).
+           05 VD-NOME           PIC X(40).
+           05 VD-CHAVE-CPF.
+              10 VD-CPF         PIC 9(14).
+           05 VD-LATITUDE       PIC S9(03)V9(8).
+           05 VD-LONGITUDE      PIC S9(03)V9(8).
+           05 VD-REGIAO         PIC X(02).
+           05 VD-STATUS         PIC X(01).
+              88 VENDEDOR-ATIVO       VALUE 'A'.
+              88 VENDEDOR-INATIVO     VALUE 'I'.
+              88 VENDEDOR-AFASTADO    VALUE 'L'.
