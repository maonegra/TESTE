@@ -6,7 +6,7 @@
        SECURITY.
       *
       ***********************************************************************
-      * SISTEMA......: SICCV � SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
+      * SISTEMA......: SICCV - SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
       ***********************************************************************
       * ANALISTA.....: FRANCISCO A. ROLIM DE MOURA JR                       *
       * LINGUAGEM....: COBOL                                                *
@@ -45,8 +45,10 @@
        01  V-LA                   PIC S9(03)V9(8).
        01  V-LO                   PIC S9(03)V9(8).
        01  DISTANCIA            PIC  9(05)V9(3).
+       01  MULTIPLICADOR        PIC  9(01)V9(02).
 
-       PROCEDURE DIVISION C-LA C-LO V-LA V-LO DISTANCIA.
+       PROCEDURE DIVISION USING C-LA C-LO V-LA V-LO DISTANCIA
+                                 MULTIPLICADOR.
        ACHA-COSSENO.
            COMPUTE COSV-LA = (G2 * (90 - V-LA) / 180)
            CALL "CBL_COS" USING COSV-LA.
@@ -69,4 +71,6 @@
        ACHA-ACOSSENO-SOMA-CS.
            CALL "CBL_ACOS" USING ACOSSENO.
        ACHA-DISTANCIA.
-           COMPUTE DISTANCIA = 6371 * ACOSSENO.
+           COMPUTE DISTANCIA = 6371 * ACOSSENO
+           IF MULTIPLICADOR > 0
+              COMPUTE DISTANCIA = DISTANCIA * MULTIPLICADOR.
