@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      * COPY.......: CLIENTES.FD                                   *
+      * OBJETIVO...: LAYOUT DO ARQUIVO MESTRE DE CLIENTES           *
+      *-----------------------------------------------------------*
+       FD  CLIENTES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "clientes.dat".
+       01  REG-CLIENTES.
+           05 CL-CODIGO         PIC 9(07).
+           05 CL-RAZAO          PIC X(40).
+           05 CL-CHAVE-CNPJ.
+              10 CL-CNPJ        PIC 9(14).
+           05 CL-LATITUDE       PIC S9(03)V9(8).
+           05 CL-LONGITUDE      PIC S9(03)V9(8).
+           05 CL-VENDEDOR       PIC 9(03).
+           05 CL-REGIAO         PIC X(02).
+           05 CL-FIXO           PIC X(01).
+              88 CLIENTE-FIXO        VALUE 'S'.
