@@ -6,7 +6,7 @@
        SECURITY.
       *
       ***********************************************************************
-      * SISTEMA......: SICCV  SISTEMA DE CONTROLE DE VENDEDOR POR VENDEDOR *
+      * SISTEMA......: SICCV - SISTEMA DE CONTROLE DE VENDEDOR POR VENDEDOR *
       ***********************************************************************
       * ANALISTA.....: FRANCISCO A. ROLIM DE MOURA JR                       *
       * LINGUAGEM....: COBOL                                                *
@@ -25,7 +25,21 @@
            SELECT VENCSV ASSIGN TO DISK
                   FILE STATUS FS-STAT
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPCSV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDCSV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PENDGRAV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY PG-CODIGO.
        COPY VENDEDOR.SEL.
+       COPY CLIENTES.SEL.
+       COPY CARTEIRA.SEL.
+       COPY REGIAO.SEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +47,48 @@
            VALUE OF FILE-ID IS "vendedor.csv".
        01  REG-VENCSV.
            05 VS-LINHA          PIC X(01) OCCURS 79 TIMES.
+       FD  DUPCSV   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "DUPLICADOS.CSV".
+       01  REG-DUPCSV.
+           05 DP-LINHA          PIC 9(05).
+           05 DP-F1             PIC X(01).
+           05 DP-MOTIVO         PIC X(40).
+       FD  AUDCSV   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDVDD.CSV".
+       01  REG-AUDCSV.
+           05 AU-DATA             PIC 9(08).
+           05 AU-F1                PIC X(01).
+           05 AU-HORA             PIC 9(08).
+           05 AU-F2                PIC X(01).
+           05 AU-OPERADOR         PIC X(10).
+           05 AU-F3                PIC X(01).
+           05 AU-ACAO             PIC X(10).
+           05 AU-F4                PIC X(01).
+           05 AU-CODIGO           PIC 9(03).
+           05 AU-F5                PIC X(01).
+           05 AU-NOME-ANTES       PIC X(40).
+           05 AU-F6                PIC X(01).
+           05 AU-NOME-DEPOIS      PIC X(40).
+           05 AU-F7                PIC X(01).
+           05 AU-CPF-ANTES        PIC 9(14).
+           05 AU-F8                PIC X(01).
+           05 AU-CPF-DEPOIS       PIC 9(14).
+      * FILA DE GRAVACOES QUE NAO PEGARAM NA HORA (REWRITE COM ERRO
+      * DIFERENTE DE REGISTRO EM USO): GUARDA UMA COPIA DO REGISTRO
+      * JA ALTERADO PARA SER REGRAVADA DEPOIS, EM TELA-PENDENCIAS, SEM
+      * O OPERADOR PRECISAR REDIGITAR O VENDEDOR INTEIRO DE NOVO.
+       FD  PENDGRAV  LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PENDVDD.DAT".
+       01  REG-PENDGRAV.
+           05 PG-CODIGO           PIC 9(03).
+           05 PG-DATA             PIC 9(08).
+           05 PG-HORA             PIC 9(08).
+           05 PG-ERRO             PIC 9(02).
+           05 PG-DADOS             PIC X(82).
        COPY VENDEDOR.FD.
+       COPY CLIENTES.FD.
+       COPY CARTEIRA.FD.
+       COPY REGIAO.FD.
        WORKING-STORAGE SECTION.
        01  IDX-COD              PIC 9(02) VALUE ZEROS.
        01  IDX                  PIC 9(02) VALUE ZEROS.
@@ -43,6 +98,80 @@
        01  WS-MSGERRO           PIC X(43).
        01  WS-MASCARA           PIC Z.ZZZ.ZZZBZ  VALUE ZEROS.
        01  WS-RESPOSTA          PIC X(01) VALUE SPACES.
+       01  WS-OPERADOR          PIC X(10) VALUE SPACES.
+       01  WS-AUD-NOME-ANTES    PIC X(40) VALUE SPACES.
+       01  WS-AUD-CPF-ANTES     PIC 9(14) VALUE ZEROS.
+       01  WS-TEM-CLIENTES      PIC X(01) VALUE 'N'.
+           88 ARQUIVO-CLIENTES-OK    VALUE 'S'.
+       01  WS-TEM-CARTEIRA      PIC X(01) VALUE 'N'.
+           88 ARQUIVO-CARTEIRA-OK    VALUE 'S'.
+       01  WS-QTD-CLIENTES-VINC PIC 9(05) VALUE ZEROS.
+       01  WS-QTD-CARTEIRA-VINC PIC 9(05) VALUE ZEROS.
+       01  WS-CSV-LINHA         PIC 9(05) VALUE ZEROS.
+       01  WS-CSV-STAT-LIDO     PIC 9(02) VALUE ZEROS.
+       01  WS-PROX-CODIGO       PIC 9(03) VALUE ZEROS.
+       01  WS-CANCELA-GRAVACAO  PIC X(01) VALUE 'N'.
+           88 GRAVACAO-CANCELADA     VALUE 'S'.
+       01  WS-PEND-QTD-REGRAVADA PIC 9(05) VALUE ZEROS.
+       01  WS-PEND-QTD-PENDENTE  PIC 9(05) VALUE ZEROS.
+       01  WS-PEND-FIM           PIC X(01) VALUE 'N'.
+       01  WS-PEND-ERRO-SALVO    PIC 9(02) VALUE ZEROS.
+       01  WS-RG-CHAVE           PIC X(02) VALUE SPACES.
+       01  WS-RG-VENDEDOR        PIC 9(03) VALUE ZEROS.
+       01  WS-RG-MULTIPLICADOR   PIC 9(01)V9(02) VALUE ZEROS.
+       01  WS-RG-ACHOU           PIC X(01) VALUE 'N'.
+           88 REGIAO-ACHADA          VALUE 'S'.
+      * PESOS DO CALCULO DO DIGITO VERIFICADOR DO CPF (MODULO 11).
+      * O CAMPO VD-CPF E PIC 9(14) MAS CPF TEM 11 DIGITOS, ENTAO OS
+      * 11 DIGITOS REAIS FICAM NAS 11 POSICOES MAIS A DIREITA (RE-CPF
+      * 4 A 14), COM AS 3 PRIMEIRAS SEMPRE ZERO.
+       01  WS-CPF-PESO1-VALORES.
+           05 F PIC 9(02) VALUE 10.
+           05 F PIC 9(02) VALUE 09.
+           05 F PIC 9(02) VALUE 08.
+           05 F PIC 9(02) VALUE 07.
+           05 F PIC 9(02) VALUE 06.
+           05 F PIC 9(02) VALUE 05.
+           05 F PIC 9(02) VALUE 04.
+           05 F PIC 9(02) VALUE 03.
+           05 F PIC 9(02) VALUE 02.
+       01  WS-CPF-PESO1 REDEFINES WS-CPF-PESO1-VALORES.
+           05 WS-CPF-P1 PIC 9(02) OCCURS 9 TIMES.
+       01  WS-CPF-PESO2-VALORES.
+           05 F PIC 9(02) VALUE 11.
+           05 F PIC 9(02) VALUE 10.
+           05 F PIC 9(02) VALUE 09.
+           05 F PIC 9(02) VALUE 08.
+           05 F PIC 9(02) VALUE 07.
+           05 F PIC 9(02) VALUE 06.
+           05 F PIC 9(02) VALUE 05.
+           05 F PIC 9(02) VALUE 04.
+           05 F PIC 9(02) VALUE 03.
+           05 F PIC 9(02) VALUE 02.
+       01  WS-CPF-PESO2 REDEFINES WS-CPF-PESO2-VALORES.
+           05 WS-CPF-P2 PIC 9(02) OCCURS 10 TIMES.
+       01  WS-CPF-IX             PIC 9(02) VALUE ZEROS.
+       01  WS-CPF-SOMA           PIC 9(05) VALUE ZEROS.
+       01  WS-CPF-QUOC           PIC 9(03) VALUE ZEROS.
+       01  WS-CPF-RESTO          PIC 9(02) VALUE ZEROS.
+       01  WS-CPF-DV1            PIC 9(01) VALUE ZEROS.
+       01  WS-CPF-DV2            PIC 9(01) VALUE ZEROS.
+       01  WS-CPF-VALIDO         PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO              VALUE 'S'.
+       01  WS-DUP-QTD           PIC 9(05) VALUE ZEROS.
+       01  WS-DUP-MOTIVO        PIC X(40) VALUE SPACES.
+       01  WS-DUP-ACHOU         PIC X(01) VALUE 'N'.
+           88 LINHA-DUPLICADA        VALUE 'S'.
+       01  WS-DUP-CODIGO-TABELA.
+           05 WS-DUP-CODIGO-VISTO OCCURS 999 TIMES PIC X(01) VALUE 'N'.
+       01  WS-DUP-LINHA-TABELA.
+           05 WS-DUP-LINHA-FLAG   OCCURS 9999 TIMES PIC X(01) VALUE 'N'.
+       01  WS-DUP-CPF-QTD       PIC 9(03) VALUE ZEROS.
+       01  WS-DUP-CPF-TABELA.
+           05 WS-DUP-CPF-VISTO  OCCURS 999 TIMES PIC 9(14) VALUE ZEROS.
+       01  WS-DUP-CPF-IDX       PIC 9(03) VALUE ZEROS.
+       01  WS-DUP-CPF-ACHOU     PIC X(01) VALUE 'N'.
+           88 CPF-JA-VISTO           VALUE 'S'.
        01  XX-VD-NOME          PIC X(40).
        01  XX-VD-CPF           PIC 9(14).
        01  WS-REG-VENDEDOR.
@@ -55,75 +184,78 @@
            05 WS-VD-CHAVE-CPF.
               10 WS-VD-CPF     PIC 9(14).
               10 WS-CPF REDEFINES WS-VD-CPF.
-                 10 RE-CPF      PIC 9 OCCURS 14 TIMES.
+                 15 RE-CPF      PIC 9 OCCURS 14 TIMES.
            05 WS-VD-LATITUDE    PIC S9(03)V9(8).
            05 WS-LATITUDE REDEFINES WS-VD-LATITUDE.
               10 RE-LATITUDE    PIC 9 OCCURS 11 TIMES.
            05 WS-VD-LONGITUDE   PIC S9(03)V9(8).
            05 WS-LONGITUDE REDEFINES WS-VD-LONGITUDE.
               10 RE-LONGITUDE   PIC 9 OCCURS 11 TIMES.
+           05 WS-VD-REGIAO      PIC X(02) VALUE SPACES.
+           05 WS-VD-STATUS      PIC X(01) VALUE 'A'.
+              88 WS-VENDEDOR-ATIVO      VALUE 'A'.
 
        SCREEN SECTION.
        01  SS-JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "ษอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 1  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออป".
-           02  LINE 2  COLUMN 1  VALUE "บ".
-           02  LINE 2  COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 2  COLUMN 1  VALUE "|".
+           02  LINE 2  COLUMN 80 VALUE "|".
            02  LINE 3  COLUMN 1  VALUE
-               "ฬอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 3  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออน".
-           02  LINE 4  COLUMN 1  VALUE "บ".
-           02  LINE 4  COLUMN 80 VALUE "บ".
-           02  LINE 5  COLUMN 1  VALUE "บ".
-           02  LINE 5  COLUMN 80 VALUE "บ".
-           02  LINE 6  COLUMN 1  VALUE "บ".
-           02  LINE 6  COLUMN 80 VALUE "บ".
-           02  LINE 7  COLUMN 1  VALUE "บ".
-           02  LINE 7  COLUMN 80 VALUE "บ".
-           02  LINE 8  COLUMN 1  VALUE "บ".
-           02  LINE 8  COLUMN 80 VALUE "บ".
-           02  LINE 9  COLUMN 1  VALUE "บ".
-           02  LINE 9  COLUMN 80 VALUE "บ".
-           02  LINE 10 COLUMN 1  VALUE "บ".
-           02  LINE 10 COLUMN 80 VALUE "บ".
-           02  LINE 11 COLUMN 1  VALUE "บ".
-           02  LINE 11 COLUMN 80 VALUE "บ".
-           02  LINE 12 COLUMN 1  VALUE "บ".
-           02  LINE 12 COLUMN 80 VALUE "บ".
-           02  LINE 13 COLUMN 1  VALUE "บ".
-           02  LINE 13 COLUMN 80 VALUE "บ".
-           02  LINE 14 COLUMN 1  VALUE "บ".
-           02  LINE 14 COLUMN 80 VALUE "บ".
-           02  LINE 15 COLUMN 1  VALUE "บ".
-           02  LINE 15 COLUMN 80 VALUE "บ".
-           02  LINE 16 COLUMN 1  VALUE "บ".
-           02  LINE 16 COLUMN 80 VALUE "บ".
-           02  LINE 17 COLUMN 1  VALUE "บ".
-           02  LINE 17 COLUMN 80 VALUE "บ".
-           02  LINE 18 COLUMN 1  VALUE "บ".
-           02  LINE 18 COLUMN 80 VALUE "บ".
-           02  LINE 19 COLUMN 1  VALUE "บ".
-           02  LINE 19 COLUMN 80 VALUE "บ".
-           02  LINE 20 COLUMN 1  VALUE "บ".
-           02  LINE 20 COLUMN 80 VALUE "บ".
-           02  LINE 21 COLUMN 1  VALUE "บ".
-           02  LINE 21 COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 4  COLUMN 1  VALUE "|".
+           02  LINE 4  COLUMN 80 VALUE "|".
+           02  LINE 5  COLUMN 1  VALUE "|".
+           02  LINE 5  COLUMN 80 VALUE "|".
+           02  LINE 6  COLUMN 1  VALUE "|".
+           02  LINE 6  COLUMN 80 VALUE "|".
+           02  LINE 7  COLUMN 1  VALUE "|".
+           02  LINE 7  COLUMN 80 VALUE "|".
+           02  LINE 8  COLUMN 1  VALUE "|".
+           02  LINE 8  COLUMN 80 VALUE "|".
+           02  LINE 9  COLUMN 1  VALUE "|".
+           02  LINE 9  COLUMN 80 VALUE "|".
+           02  LINE 10 COLUMN 1  VALUE "|".
+           02  LINE 10 COLUMN 80 VALUE "|".
+           02  LINE 11 COLUMN 1  VALUE "|".
+           02  LINE 11 COLUMN 80 VALUE "|".
+           02  LINE 12 COLUMN 1  VALUE "|".
+           02  LINE 12 COLUMN 80 VALUE "|".
+           02  LINE 13 COLUMN 1  VALUE "|".
+           02  LINE 13 COLUMN 80 VALUE "|".
+           02  LINE 14 COLUMN 1  VALUE "|".
+           02  LINE 14 COLUMN 80 VALUE "|".
+           02  LINE 15 COLUMN 1  VALUE "|".
+           02  LINE 15 COLUMN 80 VALUE "|".
+           02  LINE 16 COLUMN 1  VALUE "|".
+           02  LINE 16 COLUMN 80 VALUE "|".
+           02  LINE 17 COLUMN 1  VALUE "|".
+           02  LINE 17 COLUMN 80 VALUE "|".
+           02  LINE 18 COLUMN 1  VALUE "|".
+           02  LINE 18 COLUMN 80 VALUE "|".
+           02  LINE 19 COLUMN 1  VALUE "|".
+           02  LINE 19 COLUMN 80 VALUE "|".
+           02  LINE 20 COLUMN 1  VALUE "|".
+           02  LINE 20 COLUMN 80 VALUE "|".
+           02  LINE 21 COLUMN 1  VALUE "|".
+           02  LINE 21 COLUMN 80 VALUE "|".
            02  LINE 22 COLUMN 1  VALUE
-               "ฬออออออออออหออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 22 COLUMN 41 VALUE
-               "อออออออออออออออหออออออออออหออออออออออออน".
-           02  LINE 23 COLUMN 1  VALUE "บ MENSAGEM บ".
-           02  LINE 23 COLUMN 56 VALUE "บ".
-           02  LINE 23 COLUMN 67 VALUE "บ".
-           02  LINE 23 COLUMN 80 VALUE "บ".
+               "---------------+----------+------------".
+           02  LINE 23 COLUMN 1  VALUE "| MENSAGEM |".
+           02  LINE 23 COLUMN 56 VALUE "|".
+           02  LINE 23 COLUMN 67 VALUE "|".
+           02  LINE 23 COLUMN 80 VALUE "|".
            02  LINE 24 COLUMN 1  VALUE
-               "ศออออออออออสออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 24 COLUMN 41 VALUE
-               "อออออออออออออออสออออออออออสออออออออออออผ".
+               "---------------+----------+------------".
            02  LINE 2  COLUMN 25 VALUE
                "*** CADASTRO DE VENDEDOR ***".
        01  SS-CABEC-INCLUSAO.
@@ -138,16 +270,31 @@
        01  SS-CABEC-EXCLUSAO.
            02 LINE 04 COLUMN 21 VALUE
               "E X C L U S A O    D E   V E N D E D O R  ".
+       01  SS-CABEC-PENDENCIAS.
+           02 LINE 04 COLUMN 21 VALUE
+              "REGRAVACAO DE PENDENCIAS DE ALTERACAO      ".
+       01  SS-CABEC-REGIAO.
+           02 LINE 04 COLUMN 21 VALUE
+              "MANUTENCAO DE REGIAO X VENDEDOR            ".
        01  SS-MENU.
            02 LINE 07 COLUMN 33         VALUE "1 - INCLUIR".
            02 LINE 08 COLUMN 33         VALUE "2 - IMPORTAR".
            02 LINE 09 COLUMN 33         VALUE "3 - ALTERAR".
            02 LINE 10 COLUMN 33         VALUE "4 - EXCLUIR".
-           02 LINE 11 COLUMN 33         VALUE "9 - ENCERRAR".
-           02 LINE 13 COLUMN 33         VALUE "OPCAO: ".
-           02  ss-opcao LINE 13 COLUMN 40 PIC 9 USING WS-OPCAO AUTO.
+           02 LINE 11 COLUMN 33         VALUE "5 - PENDENCIAS".
+           02 LINE 12 COLUMN 33         VALUE "6 - REGIAO".
+           02 LINE 13 COLUMN 33         VALUE "9 - ENCERRAR".
+           02 LINE 14 COLUMN 33         VALUE "OPCAO: ".
+           02  ss-opcao LINE 14 COLUMN 40 PIC 9 USING WS-OPCAO AUTO.
+       01  SS-TELA-REGIAO.
+           02 LINE 10 COLUMN 12 VALUE "Regiao (UF).......:
+      -       "                           ".
+           02 LINE 12 COLUMN 12 VALUE "Vendedor..........:
+      -       "                           ".
+           02 LINE 14 COLUMN 12 VALUE "Multiplicador.....:
+      -       "                           ".
        01  SS-TELA-REGISTRO.
-           02 LINE 10 COLUMN 12 VALUE "C๓digo do Vendedor:
+           02 LINE 10 COLUMN 12 VALUE "Codigo do Vendedor:
       -       "                           ".
            02 LINE 12 COLUMN 12 VALUE "Nome do Vendedor.:
       -       "                           ".
@@ -156,11 +303,17 @@
            02 LINE 16 COLUMN 12 VALUE "Latitude..........:
       -       "                           ".
            02 LINE 18 COLUMN 12 VALUE "Longitude.........:
+      -       "                           ".
+           02 LINE 20 COLUMN 12 VALUE "Regiao (UF).......:
+      -       "                           ".
+           02 LINE 21 COLUMN 12 VALUE "Status (A/I/L)....:
       -       "                           ".
        PROCEDURE DIVISION.
        INICIO.
            MOVE 0 TO WS-OPCAO
            PERFORM ABRIR-ARQUIVOS
+           DISPLAY(15, 14) "OPERADOR..: "
+           ACCEPT(15, 26) WS-OPERADOR
            PERFORM PROCESSA THRU SEGUE-01 UNTIL WS-OPCAO = 9
                    GO FINALIZA.
        PROCESSA.
@@ -172,6 +325,7 @@
            MOVE ZEROS TO WS-VD-CPF
                          WS-VD-LATITUDE WS-VD-LONGITUDE
            MOVE SPACES TO WS-VD-NOME.
+           MOVE 'A' TO WS-VD-STATUS.
            IF WS-OPCAO = 1
               PERFORM INCLUI UNTIL WS-OPCAO = 0.
            IF WS-OPCAO = 2
@@ -180,10 +334,14 @@
               PERFORM ALTERA UNTIL WS-OPCAO = 0.
            IF WS-OPCAO = 4
               PERFORM EXCLUI UNTIL WS-OPCAO = 0.
-           IF WS-OPCAO > 4 AND WS-OPCAO < 9
-              DISPLAY(23 14) "Opcao Invalida !!!"
+           IF WS-OPCAO = 5
+              PERFORM TELA-PENDENCIAS UNTIL WS-OPCAO = 0.
+           IF WS-OPCAO = 6
+              PERFORM TELA-REGIAO UNTIL WS-OPCAO = 0.
+           IF WS-OPCAO > 6 AND WS-OPCAO < 9
+              DISPLAY(23, 14) "Opcao Invalida !!!"
               PERFORM TEMPO 10000 TIMES
-              DISPLAY(23 14) "                  "
+              DISPLAY(23, 14) "                  "
               MOVE 0 TO WS-OPCAO.
            MOVE 0 TO FS-STAT.
       * -----------------------------------
@@ -205,7 +363,10 @@
               PERFORM INCLUI-SEGUE-RESTO THRU INCLUI-GRAVAR
                       UNTIL FS-STAT = 00.
        INCLUI-CODIGO.
-           ACCEPT(10 32) WS-VD-CODIGO WITH PROMPT
+           PERFORM PROCURA-PROXIMO-CODIGO
+           MOVE WS-PROX-CODIGO TO WS-VD-CODIGO
+           DISPLAY(10, 32) WS-VD-CODIGO
+           ACCEPT(10, 32) WS-VD-CODIGO WITH PROMPT
            IF WS-VD-CODIGO > 0
               MOVE WS-VD-CODIGO TO VD-CODIGO
               READ VENDEDOR
@@ -221,9 +382,21 @@
            ELSE
               MOVE 0 TO WS-OPCAO
               MOVE 23 TO FS-STAT.
+      * ACHA O MENOR CODIGO AINDA NAO USADO (PREENCHENDO BURACOS
+      * DEIXADOS POR EXCLUSOES ANTIGAS), PARA OFERECER AO OPERADOR
+      * EM VEZ DE FAZE-LO ADIVINHAR UM CODIGO LIVRE.
+       PROCURA-PROXIMO-CODIGO.
+           MOVE 1 TO WS-PROX-CODIGO
+           MOVE 0 TO FS-STAT
+           PERFORM TESTA-PROXIMO-CODIGO UNTIL FS-STAT NOT = 00.
+       TESTA-PROXIMO-CODIGO.
+           MOVE WS-PROX-CODIGO TO VD-CODIGO
+           READ VENDEDOR
+           IF FS-STAT = 00
+              ADD 1 TO WS-PROX-CODIGO.
        INCLUI-NOME.
            IF WS-OPCAO = 1
-              ACCEPT(12 32) WS-VD-NOME WITH PROMPT
+              ACCEPT(12, 32) WS-VD-NOME WITH PROMPT
               MOVE WS-VD-NOME TO VD-NOME
               READ VENDEDOR KEY IS VD-NOME
               START VENDEDOR KEY IS EQUAL TO VD-NOME
@@ -238,34 +411,86 @@
                     PERFORM MOSTRA-ERRO
                     PERFORM MOSTRA-TELA-REGISTRO
                     DISPLAY SS-CABEC-INCLUSAO
-                    DISPLAY(10 32) WS-VD-CODIGO.
+                    DISPLAY(10, 32) WS-VD-CODIGO.
+      * CONFERE O DIGITO VERIFICADOR DO CPF DIGITADO (MODULO 11, PESOS
+      * PADRAO DA RECEITA FEDERAL) ANTES DE ACEITAR O VALOR.
+       VALIDA-CPF-CHECKDIGIT.
+           MOVE 'N' TO WS-CPF-VALIDO
+           IF WS-VD-CPF NOT = ZEROS
+              PERFORM CALCULA-CPF-DV1
+              PERFORM CALCULA-CPF-DV2
+              IF WS-CPF-DV1 = RE-CPF(13) AND WS-CPF-DV2 = RE-CPF(14)
+                 MOVE 'S' TO WS-CPF-VALIDO.
+       CALCULA-CPF-DV1.
+           MOVE 1 TO WS-CPF-IX
+           MOVE 0 TO WS-CPF-SOMA
+           PERFORM SOMA-CPF-DV1-PASSO UNTIL WS-CPF-IX > 9
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                  REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+              MOVE 0 TO WS-CPF-DV1
+           ELSE
+              COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO.
+       SOMA-CPF-DV1-PASSO.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   RE-CPF(WS-CPF-IX + 3) * WS-CPF-P1(WS-CPF-IX)
+           ADD 1 TO WS-CPF-IX.
+       CALCULA-CPF-DV2.
+           MOVE 1 TO WS-CPF-IX
+           MOVE 0 TO WS-CPF-SOMA
+           PERFORM SOMA-CPF-DV2-PASSO UNTIL WS-CPF-IX > 10
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                  REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+              MOVE 0 TO WS-CPF-DV2
+           ELSE
+              COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO.
+       SOMA-CPF-DV2-PASSO.
+           IF WS-CPF-IX = 10
+              COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                      WS-CPF-DV1 * WS-CPF-P2(10)
+           ELSE
+              COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                      RE-CPF(WS-CPF-IX + 3) * WS-CPF-P2(WS-CPF-IX)
+           ADD 1 TO WS-CPF-IX.
        INCLUI-CPF.
            IF WS-OPCAO = 1
-              ACCEPT(14 32) WS-VD-CPF WITH PROMPT
+              ACCEPT(14, 32) WS-VD-CPF WITH PROMPT
               MOVE WS-VD-CPF TO VD-CPF
               READ VENDEDOR KEY IS VD-CHAVE-CPF
               START VENDEDOR KEY IS EQUAL TO VD-CHAVE-CPF
+              PERFORM VALIDA-CPF-CHECKDIGIT
               IF WS-VD-CPF = ZEROS
                  MOVE 0 TO FS-STAT
                  MOVE 'CPF ZERADO NAO ACEITO' TO WS-MSGERRO
                  PERFORM MOSTRA-ERRO
               ELSE
-                 IF FS-STAT = 00 OR FS-STAT = 21
-                 MOVE 'CPF EXISTE EM OUTRO VENDEDOR' TO WS-MSGERRO
-                 PERFORM MOSTRA-DADOS-VENDEDOR
-                 PERFORM MOSTRA-ERRO
-                 PERFORM MOSTRA-TELA-REGISTRO
-                 DISPLAY SS-CABEC-INCLUSAO
-                 DISPLAY(10 32) WS-VD-CODIGO
-                 DISPLAY(12 32) WS-VD-NOME.
+                 IF NOT CPF-VALIDO
+                    MOVE 0 TO FS-STAT
+                    MOVE 'CPF INVALIDO (DIGITO VERIFICADOR)'
+                          TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                 ELSE
+                    IF FS-STAT = 00 OR FS-STAT = 21
+                    MOVE 'CPF EXISTE EM OUTRO VENDEDOR' TO WS-MSGERRO
+                    PERFORM MOSTRA-DADOS-VENDEDOR
+                    PERFORM MOSTRA-ERRO
+                    PERFORM MOSTRA-TELA-REGISTRO
+                    DISPLAY SS-CABEC-INCLUSAO
+                    DISPLAY(10, 32) WS-VD-CODIGO
+                    DISPLAY(12, 32) WS-VD-NOME.
        INCLUI-SEGUE-RESTO.
            IF WS-OPCAO = 1
-              ACCEPT(16 32) WS-VD-LATITUDE WITH PROMPT
+              ACCEPT(16, 32) WS-VD-LATITUDE WITH PROMPT
               MOVE WS-VD-LATITUDE TO WS-MASCARA
-              DISPLAY(16 32) WS-MASCARA
-              ACCEPT(18 32) WS-VD-LONGITUDE WITH PROMPT
+              DISPLAY(16, 32) WS-MASCARA
+              ACCEPT(18, 32) WS-VD-LONGITUDE WITH PROMPT
               MOVE WS-VD-LONGITUDE TO WS-MASCARA
-              DISPLAY(18 32) WS-MASCARA.
+              DISPLAY(18, 32) WS-MASCARA.
+       INCLUI-REGIAO.
+           ACCEPT(20, 32) WS-VD-REGIAO WITH PROMPT.
+       INCLUI-STATUS.
+           ACCEPT(21, 32) WS-VD-STATUS WITH PROMPT.
        INCLUI-GRAVAR.
            IF WS-OPCAO = 1
               IF WS-VD-NOME EQUAL SPACES OR WS-VD-CPF  EQUAL 0
@@ -274,18 +499,43 @@
                  PERFORM MOSTRA-ERRO
               ELSE
                  MOVE WS-REG-VENDEDOR TO REG-VENDEDOR
+                 MOVE 'N' TO WS-CANCELA-GRAVACAO
                  WRITE REG-VENDEDOR
-                 IF FS-STAT = 21
-                    CLOSE VENDEDOR OPEN I-O VENDEDOR
-                    WRITE REG-VENDEDOR
-                 ELSE
+                 PERFORM CONFLITO-GRAVACAO UNTIL FS-STAT NOT = 21
+                 IF NOT GRAVACAO-CANCELADA
                     IF FS-STAT NOT = 00
-                       DISPLAY(23 14) 'ERRO ' FS-STAT ' AO GRAVAR'
+                       DISPLAY(23, 14) 'ERRO ' FS-STAT ' AO GRAVAR'
                        PERFORM TEMPO 10000 TIMES
-                       DISPLAY(23 14) '                           '
+                       DISPLAY(23, 14) '                           '
                        MOVE 0 TO FS-STAT
-                       DISPLAY(23 14) 'NAO GRAVOU. ERRO ' FS-STAT.
+                       DISPLAY(23, 14) 'NAO GRAVOU. ERRO ' FS-STAT
+                    ELSE
+                       MOVE 'INCLUSAO  ' TO AU-ACAO
+                       MOVE SPACES TO AU-NOME-ANTES
+                       MOVE VD-NOME TO AU-NOME-DEPOIS
+                       MOVE 0 TO AU-CPF-ANTES
+                       MOVE VD-CPF TO AU-CPF-DEPOIS
+                       PERFORM GRAVA-AUDITORIA.
        INCLUI-FIM.
+      * O REGISTRO ESTA SENDO EDITADO POR OUTRA SESSAO (FS-STAT 21).
+      * AVISA O OPERADOR E DEIXA ESCOLHER ENTRE TENTAR DE NOVO OU
+      * CANCELAR A GRAVACAO, EM VEZ DE FECHAR/REABRIR O ARQUIVO E
+      * TENTAR DE NOVO SEM AVISAR NADA.
+       CONFLITO-GRAVACAO.
+           DISPLAY(23, 14) 'REGISTRO EM USO POR OUTRA SESSAO. (T)ENTAR'
+           DISPLAY(24, 14) 'NOVAMENTE OU (C)ANCELAR ? '
+           ACCEPT(24, 40) WS-RESPOSTA
+           IF WS-RESPOSTA = 'C'
+              MOVE 'S' TO WS-CANCELA-GRAVACAO
+              MOVE 00 TO FS-STAT
+              DISPLAY(23, 14) '                              '
+              DISPLAY(24, 14) '                              '
+           ELSE
+              IF WS-RESPOSTA = 'T'
+                 DISPLAY(23, 14) '                           '
+                 DISPLAY(24, 14) '                           '
+                 CLOSE VENDEDOR OPEN I-O VENDEDOR
+                 WRITE REG-VENDEDOR.
 
       * -----------------------------------
        IMPORTAR.
@@ -298,52 +548,166 @@
                  PERFORM MOSTRA-ERRO
                  MOVE 23 TO FS-STAT.
            IF WS-OPCAO = 2
+              PERFORM VERIFICA-DUPLICIDADE
+              MOVE 'S' TO WS-RESPOSTA
+              IF WS-DUP-QTD > 0
+                 PERFORM DUP-RESPOSTA
+                         UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'.
+           IF WS-OPCAO = 2 AND WS-RESPOSTA = 'S'
+              OPEN INPUT VENCSV
+              MOVE 0 TO WS-CSV-LINHA FS-STAT
               READ VENCSV
               PERFORM IMPORTA-CODIGO
                       UNTIL FS-STAT NOT = 00.
+      * -----------------------------------
+      * 1A PASSADA: PROCURA CODIGO/CPF JA CADASTRADOS EM VENDEDOR OU
+      * REPETIDOS DENTRO DO PROPRIO ARQUIVO, E GRAVA O RELATORIO DE
+      * DUPLICIDADES ANTES DE GRAVAR QUALQUER REGISTRO.
+       VERIFICA-DUPLICIDADE.
+           INITIALIZE WS-DUP-CODIGO-TABELA WS-DUP-LINHA-TABELA
+           MOVE 0 TO WS-DUP-QTD WS-DUP-CPF-QTD WS-CSV-LINHA
+           OPEN OUTPUT DUPCSV
+           READ VENCSV
+           PERFORM VERIFICA-DUP-LINHA UNTIL FS-STAT NOT = 00
+           CLOSE DUPCSV
+           CLOSE VENCSV
+           PERFORM IMPORTA-RESUMO-DUP.
+       VERIFICA-DUP-LINHA.
+           READ VENCSV AT END
+              MOVE 23 TO FS-STAT
+              CLOSE VENCSV.
+           MOVE FS-STAT TO WS-CSV-STAT-LIDO
+           IF WS-CSV-STAT-LIDO = 00
+              IF REG-VENCSV NOT = SPACES
+                 PERFORM EXTRAI-LINHA-CSV
+                 PERFORM CONFERE-DUPLICIDADE.
+           MOVE WS-CSV-STAT-LIDO TO FS-STAT.
+       CONFERE-DUPLICIDADE.
+           ADD 1 TO WS-CSV-LINHA
+           MOVE 'N' TO WS-DUP-ACHOU
+           MOVE SPACES TO WS-DUP-MOTIVO
+           IF WS-VD-CODIGO NUMERIC AND WS-VD-CODIGO > 0
+              PERFORM CONFERE-DUP-CODIGO
+           ELSE
+              MOVE 'S' TO WS-DUP-ACHOU
+              MOVE 'CODIGO INVALIDO' TO WS-DUP-MOTIVO.
+           IF NOT LINHA-DUPLICADA
+              PERFORM CONFERE-DUP-CPF.
+           IF LINHA-DUPLICADA
+              ADD 1 TO WS-DUP-QTD
+              MOVE 'S' TO WS-DUP-LINHA-FLAG(WS-CSV-LINHA)
+              PERFORM GRAVA-LINHA-DUPLICADA.
+       CONFERE-DUP-CODIGO.
+           IF WS-DUP-CODIGO-VISTO(WS-VD-CODIGO) = 'S'
+              MOVE 'S' TO WS-DUP-ACHOU
+              MOVE 'CODIGO DUPLICADO NO ARQUIVO' TO WS-DUP-MOTIVO
+           ELSE
+              MOVE 'S' TO WS-DUP-CODIGO-VISTO(WS-VD-CODIGO)
+              MOVE WS-VD-CODIGO TO VD-CODIGO
+              READ VENDEDOR
+              IF FS-STAT = 00
+                 MOVE 'S' TO WS-DUP-ACHOU
+                 MOVE 'CODIGO JA CADASTRADO' TO WS-DUP-MOTIVO.
+       CONFERE-DUP-CPF.
+           PERFORM PROCURA-CPF-VISTO
+           IF CPF-JA-VISTO
+              MOVE 'S' TO WS-DUP-ACHOU
+              MOVE 'CPF DUPLICADO NO ARQUIVO' TO WS-DUP-MOTIVO
+           ELSE
+              ADD 1 TO WS-DUP-CPF-QTD
+              MOVE WS-VD-CPF TO WS-DUP-CPF-VISTO(WS-DUP-CPF-QTD)
+              MOVE WS-VD-CPF TO VD-CPF
+              READ VENDEDOR KEY IS VD-CHAVE-CPF
+              IF FS-STAT = 00
+                 MOVE 'S' TO WS-DUP-ACHOU
+                 MOVE 'CPF JA CADASTRADO' TO WS-DUP-MOTIVO.
+       PROCURA-CPF-VISTO.
+           MOVE 1 TO WS-DUP-CPF-IDX
+           MOVE 'N' TO WS-DUP-CPF-ACHOU
+           PERFORM PROCURA-CPF-PASSO
+                   UNTIL WS-DUP-CPF-IDX > WS-DUP-CPF-QTD
+                      OR CPF-JA-VISTO.
+       PROCURA-CPF-PASSO.
+           IF WS-DUP-CPF-VISTO(WS-DUP-CPF-IDX) = WS-VD-CPF
+              MOVE 'S' TO WS-DUP-CPF-ACHOU
+           ELSE
+              ADD 1 TO WS-DUP-CPF-IDX.
+       GRAVA-LINHA-DUPLICADA.
+           MOVE WS-CSV-LINHA  TO DP-LINHA
+           MOVE ';'           TO DP-F1
+           MOVE WS-DUP-MOTIVO TO DP-MOTIVO
+           WRITE REG-DUPCSV.
+       IMPORTA-RESUMO-DUP.
+           DISPLAY(23, 14) "DUPLICADOS ENCONTRADOS: " WS-DUP-QTD
+           PERFORM TEMPO 10000 TIMES
+           DISPLAY(23, 14) "                                     ".
+       DUP-RESPOSTA.
+           DISPLAY(23, 14) 'GRAVAR OS NAO DUPLICADOS ? (S/N) '
+           ACCEPT(23, 49) WS-RESPOSTA.
+      * -----------------------------------
+      * 2A PASSADA: GRAVA EM VENDEDOR TODO REGISTRO QUE NAO FOI
+      * MARCADO COMO DUPLICADO NA 1A PASSADA.
        IMPORTA-CODIGO.
            READ VENCSV AT END
               MOVE 23 TO FS-STAT
               CLOSE VENCSV.
+           MOVE FS-STAT TO WS-CSV-STAT-LIDO
+           IF WS-CSV-STAT-LIDO = 00
+              IF REG-VENCSV NOT = SPACES
+                 PERFORM IMPORTA-LINHA.
+           MOVE WS-CSV-STAT-LIDO TO FS-STAT.
+       IMPORTA-LINHA.
+           ADD 1 TO WS-CSV-LINHA
+           PERFORM EXTRAI-LINHA-CSV
+           IF WS-DUP-LINHA-FLAG(WS-CSV-LINHA) NOT = 'S'
+              MOVE WS-REG-VENDEDOR TO REG-VENDEDOR
+              WRITE REG-VENDEDOR
+              IF FS-STAT = 21
+                 CLOSE VENDEDOR OPEN I-O VENDEDOR
+                 WRITE REG-VENDEDOR.
+       EXTRAI-LINHA-CSV.
+           MOVE ZEROS  TO WS-VD-CODIGO WS-VD-CPF
+                          WS-VD-LATITUDE WS-VD-LONGITUDE
+           MOVE SPACES TO WS-VD-NOME
            MOVE 1 TO IDX IDX-COD
            MOVE 3 TO CT
-           PERFORM PEGA-CODIGO UNTIL VS-LINHA(IDX) = ';'
-           IF IDX = 1
-              MOVE 23 TO FS-STAT
-              CLOSE VENCSV.
-
+           PERFORM PEGA-CODIGO UNTIL VS-LINHA(IDX) = ';' OR IDX = 0
            PERFORM MOVE-CODIGO UNTIL IDX = 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 14 TO CT
-           PERFORM PEGA-CPF  UNTIL VS-LINHA(IDX) = ';'
+           PERFORM PEGA-CPF  UNTIL VS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-CPF  UNTIL IDX = 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 40 TO CT
-           PERFORM PEGA-NOME  UNTIL VS-LINHA(IDX) = ';'
+           PERFORM PEGA-NOME  UNTIL VS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-NOME  UNTIL IDX = 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 11 TO CT
-           PERFORM PEGA-LA UNTIL VS-LINHA(IDX) = ','
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LA UNTIL VS-LINHA(IDX) = '-'
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LA UNTIL VS-LINHA(IDX) = ';'
+           PERFORM PEGA-LA UNTIL VS-LINHA(IDX) = ',' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LA UNTIL VS-LINHA(IDX) = '-' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LA UNTIL VS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-LA UNTIL IDX > 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 11 TO CT
-           PERFORM PEGA-LO UNTIL VS-LINHA(IDX) = ','
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LO UNTIL VS-LINHA(IDX) = '-'
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LO UNTIL VS-LINHA(IDX) = ';'
+           PERFORM PEGA-LO UNTIL VS-LINHA(IDX) = ',' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LO UNTIL VS-LINHA(IDX) = '-' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LO UNTIL VS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-LO UNTIL IDX > 0.
        PEGA-CODIGO.
            ADD 1 TO IDX
@@ -411,7 +775,7 @@
               PERFORM ALTERA-SEGUE-RESTO THRU ALTERA-GRAVAR
                       UNTIL FS-STAT = 00.
        ALTERA-CODIGO.
-           ACCEPT(10 32) WS-VD-CODIGO WITH PROMPT
+           ACCEPT(10, 32) WS-VD-CODIGO WITH PROMPT
            IF WS-VD-CODIGO > 0
               MOVE WS-VD-CODIGO TO VD-CODIGO
               READ VENDEDOR
@@ -424,6 +788,8 @@
               ELSE
                  PERFORM MOSTRA-DADOS-VENDEDOR
                  MOVE REG-VENDEDOR TO WS-REG-VENDEDOR
+                 MOVE VD-NOME TO WS-AUD-NOME-ANTES
+                 MOVE VD-CPF TO WS-AUD-CPF-ANTES
                  MOVE 3 TO WS-OPCAO
                  MOVE 23 TO FS-STAT
            ELSE
@@ -432,7 +798,7 @@
        ALTERA-NOME.
            MOVE VD-NOME TO XX-VD-NOME
            IF WS-OPCAO = 3
-              ACCEPT(12 32) WS-VD-NOME WITH PROMPT UPDATE
+              ACCEPT(12, 32) WS-VD-NOME WITH PROMPT UPDATE
               MOVE WS-VD-NOME TO VD-NOME
               READ VENDEDOR KEY IS VD-NOME
               START VENDEDOR KEY IS EQUAL TO VD-NOME
@@ -463,10 +829,11 @@
        ALTERA-CPF.
            MOVE WS-VD-CPF TO XX-VD-CPF
            IF WS-OPCAO = 3
-              ACCEPT(14 32) WS-VD-CPF WITH PROMPT UPDATE
+              ACCEPT(14, 32) WS-VD-CPF WITH PROMPT UPDATE
               MOVE WS-VD-CPF TO VD-CPF
               READ VENDEDOR KEY IS VD-CHAVE-CPF
               START VENDEDOR KEY IS EQUAL TO VD-CHAVE-CPF
+              PERFORM VALIDA-CPF-CHECKDIGIT
               IF WS-VD-CPF = ZEROS
                  MOVE 0 TO FS-STAT
                  MOVE 'CPF ZERADO NAO ACEITO' TO WS-MSGERRO
@@ -475,29 +842,44 @@
                  READ VENDEDOR
                  PERFORM MOSTRA-DADOS-VENDEDOR
               ELSE
-                 IF WS-VD-CPF NOT = XX-VD-CPF
-                    IF FS-STAT = 00 OR FS-STAT = 21
-                       MOVE 'CPF EXISTE EM OUTRO VENDEDOR' TO WS-MSGERRO
-                       PERFORM MOSTRA-DADOS-VENDEDOR
-                       PERFORM MOSTRA-ERRO
-                       PERFORM MOSTRA-TELA-REGISTRO
-                       MOVE WS-VD-CODIGO TO VD-CODIGO
-                       READ VENDEDOR
-                       MOVE VD-CPF TO WS-VD-CPF
-                       DISPLAY SS-CABEC-ALTERACAO
-                       PERFORM MOSTRA-DADOS-VENDEDOR
-                    ELSE
-                       MOVE 23 TO FS-STAT
+                 IF NOT CPF-VALIDO
+                    MOVE 0 TO FS-STAT
+                    MOVE 'CPF INVALIDO (DIGITO VERIFICADOR)'
+                          TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                    MOVE WS-VD-CODIGO TO VD-CODIGO
+                    READ VENDEDOR
+                    MOVE VD-CPF TO WS-VD-CPF
+                    PERFORM MOSTRA-DADOS-VENDEDOR
                  ELSE
-                    MOVE 23 TO FS-STAT.
+                    IF WS-VD-CPF NOT = XX-VD-CPF
+                       IF FS-STAT = 00 OR FS-STAT = 21
+                          MOVE 'CPF EXISTE EM OUTRO VENDEDOR'
+                                TO WS-MSGERRO
+                          PERFORM MOSTRA-DADOS-VENDEDOR
+                          PERFORM MOSTRA-ERRO
+                          PERFORM MOSTRA-TELA-REGISTRO
+                          MOVE WS-VD-CODIGO TO VD-CODIGO
+                          READ VENDEDOR
+                          MOVE VD-CPF TO WS-VD-CPF
+                          DISPLAY SS-CABEC-ALTERACAO
+                          PERFORM MOSTRA-DADOS-VENDEDOR
+                       ELSE
+                          MOVE 23 TO FS-STAT
+                    ELSE
+                       MOVE 23 TO FS-STAT.
        ALTERA-SEGUE-RESTO.
            IF WS-OPCAO = 3
-              ACCEPT(16 32) WS-VD-LATITUDE WITH PROMPT UPDATE
+              ACCEPT(16, 32) WS-VD-LATITUDE WITH PROMPT UPDATE
               MOVE WS-VD-LATITUDE TO WS-MASCARA
-              DISPLAY(16 32) WS-MASCARA
-              ACCEPT(18 32) WS-VD-LONGITUDE WITH PROMPT UPDATE
+              DISPLAY(16, 32) WS-MASCARA
+              ACCEPT(18, 32) WS-VD-LONGITUDE WITH PROMPT UPDATE
               MOVE WS-VD-LONGITUDE TO WS-MASCARA
-              DISPLAY(18 32) WS-MASCARA.
+              DISPLAY(18, 32) WS-MASCARA.
+       ALTERA-REGIAO.
+           ACCEPT(20, 32) WS-VD-REGIAO WITH PROMPT UPDATE.
+       ALTERA-STATUS.
+           ACCEPT(21, 32) WS-VD-STATUS WITH PROMPT UPDATE.
        ALTERA-GRAVAR.
            IF WS-OPCAO = 3
               IF WS-VD-NOME EQUAL SPACES OR WS-VD-CPF  EQUAL 0
@@ -506,18 +888,42 @@
                  PERFORM MOSTRA-ERRO
               ELSE
                  MOVE WS-REG-VENDEDOR TO REG-VENDEDOR
+                 MOVE 'N' TO WS-CANCELA-GRAVACAO
                  REWRITE REG-VENDEDOR
-                 IF FS-STAT = 21
-                    CLOSE VENDEDOR OPEN I-O VENDEDOR
-                    REWRITE REG-VENDEDOR
-                 ELSE
+                 PERFORM CONFLITO-REGRAVACAO UNTIL FS-STAT NOT = 21
+                 IF NOT GRAVACAO-CANCELADA
                     IF FS-STAT NOT = 00
-                       DISPLAY(23 14) 'ERRO ' FS-STAT ' AO GRAVAR'
+                       PERFORM GRAVA-PENDENCIA
+                       DISPLAY(23, 14) 'ERRO ' FS-STAT ' AO GRAVAR'
                        PERFORM TEMPO 10000 TIMES
-                       DISPLAY(23 14) '                           '
+                       DISPLAY(23, 14) '                           '
                        MOVE 0 TO FS-STAT
-                       DISPLAY(23 14) 'NAO GRAVOU. ERRO ' FS-STAT.
+                       DISPLAY(23, 14) 'NAO GRAVOU. FICOU PENDENTE'
+                    ELSE
+                       MOVE 'ALTERACAO ' TO AU-ACAO
+                       MOVE WS-AUD-NOME-ANTES TO AU-NOME-ANTES
+                       MOVE VD-NOME TO AU-NOME-DEPOIS
+                       MOVE WS-AUD-CPF-ANTES TO AU-CPF-ANTES
+                       MOVE VD-CPF TO AU-CPF-DEPOIS
+                       PERFORM GRAVA-AUDITORIA.
        ALTERA-FIM.
+      * MESMO TRATAMENTO DE CONFLITO-GRAVACAO, SO QUE PARA REWRITE
+      * (ALTERACAO) EM VEZ DE WRITE (INCLUSAO).
+       CONFLITO-REGRAVACAO.
+           DISPLAY(23, 14) 'REGISTRO EM USO POR OUTRA SESSAO. (T)ENTAR'
+           DISPLAY(24, 14) 'NOVAMENTE OU (C)ANCELAR ? '
+           ACCEPT(24, 40) WS-RESPOSTA
+           IF WS-RESPOSTA = 'C'
+              MOVE 'S' TO WS-CANCELA-GRAVACAO
+              MOVE 00 TO FS-STAT
+              DISPLAY(23, 14) '                              '
+              DISPLAY(24, 14) '                              '
+           ELSE
+              IF WS-RESPOSTA = 'T'
+                 DISPLAY(23, 14) '                           '
+                 DISPLAY(24, 14) '                           '
+                 CLOSE VENDEDOR OPEN I-O VENDEDOR
+                 REWRITE REG-VENDEDOR.
       * -----------------------------------
        EXCLUI.
            PERFORM MOSTRA-TELA-REGISTRO
@@ -526,7 +932,7 @@
               PERFORM EXCLUI-CODIGO
                       UNTIL FS-STAT = 23.
        EXCLUI-CODIGO.
-           ACCEPT(10 32) WS-VD-CODIGO WITH PROMPT
+           ACCEPT(10, 32) WS-VD-CODIGO WITH PROMPT
            IF WS-VD-CODIGO > 0
               MOVE WS-VD-CODIGO TO VD-CODIGO
               READ VENDEDOR
@@ -539,6 +945,8 @@
                  MOVE 00 TO FS-STAT
               ELSE
                  PERFORM MOSTRA-DADOS-VENDEDOR
+                 PERFORM CONTA-VINCULOS-VENDEDOR
+                 PERFORM AVISA-VINCULOS-VENDEDOR
                  PERFORM EXCLUI-RESPOSTA
                          UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'
                  MOVE 4 TO WS-OPCAO
@@ -548,17 +956,110 @@
               MOVE 0 TO WS-OPCAO
               MOVE 23 TO FS-STAT.
        EXCLUI-RESPOSTA.
-           DISPLAY(23 14) 'DESEJA EXCLUIR VENDEDOR ? (S/N) '
-           ACCEPT(23 45) WS-RESPOSTA
+           DISPLAY(23, 14) 'DESEJA EXCLUIR VENDEDOR ? (S/N) '
+           ACCEPT(23, 45) WS-RESPOSTA
            IF WS-RESPOSTA = 'S'
               DELETE VENDEDOR
               MOVE 'VENDEDOR EXCLUIDO COM SUCESSO !!!!' TO WS-MSGERRO
-              PERFORM MOSTRA-ERRO.
+              PERFORM MOSTRA-ERRO
+              MOVE 'EXCLUSAO  ' TO AU-ACAO
+              MOVE VD-NOME TO AU-NOME-ANTES
+              MOVE SPACES TO AU-NOME-DEPOIS
+              MOVE VD-CPF TO AU-CPF-ANTES
+              MOVE 0 TO AU-CPF-DEPOIS
+              PERFORM GRAVA-AUDITORIA.
            IF WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'
               PERFORM MOSTRA-TELA-REGISTRO
               DISPLAY SS-CABEC-EXCLUSAO.
        EXCLUI-FIM.
       * -----------------------------------
+      * REGRAVACAO DAS PENDENCIAS DEIXADAS POR GRAVA-PENDENCIA: PERCORRE
+      * O PENDGRAV INTEIRO TENTANDO REWRITE REG-VENDEDOR DE NOVO COM OS
+      * DADOS QUE FICARAM PENDENTES; O QUE CONSEGUE GRAVAR SAI DA FILA,
+      * O QUE CONTINUA DANDO ERRO FICA PARA A PROXIMA CHAMADA.
+       TELA-PENDENCIAS.
+           PERFORM MOSTRA-TELA-REGISTRO
+           DISPLAY SS-CABEC-PENDENCIAS
+           MOVE 0 TO WS-PEND-QTD-REGRAVADA WS-PEND-QTD-PENDENTE
+           MOVE ZEROS TO PG-CODIGO
+           START PENDGRAV KEY NOT LESS THAN PG-CODIGO
+           IF FS-STAT NOT = 00
+              MOVE 'NAO HA PENDENCIAS DE GRAVACAO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+           ELSE
+              MOVE 'N' TO WS-PEND-FIM
+              PERFORM PENDENCIA-CODIGO UNTIL WS-PEND-FIM = 'S'
+              DISPLAY(23, 14) 'REGRAVADOS: ' WS-PEND-QTD-REGRAVADA
+                              ' AINDA PENDENTES: ' WS-PEND-QTD-PENDENTE
+              PERFORM TEMPO 10000 TIMES
+              DISPLAY(23, 14) '                                       '.
+           MOVE 0 TO WS-OPCAO.
+       PENDENCIA-CODIGO.
+           READ PENDGRAV NEXT AT END
+              MOVE 'S' TO WS-PEND-FIM.
+           IF WS-PEND-FIM = 'N'
+              PERFORM REGRAVA-PENDENCIA.
+       REGRAVA-PENDENCIA.
+           DISPLAY(10, 32) PG-CODIGO
+           MOVE PG-DADOS TO REG-VENDEDOR
+           MOVE 'N' TO WS-CANCELA-GRAVACAO
+           REWRITE REG-VENDEDOR
+           PERFORM CONFLITO-REGRAVACAO UNTIL FS-STAT NOT = 21
+           IF GRAVACAO-CANCELADA
+              ADD 1 TO WS-PEND-QTD-PENDENTE
+           ELSE
+              IF FS-STAT = 00
+                 ADD 1 TO WS-PEND-QTD-REGRAVADA
+                 DELETE PENDGRAV
+              ELSE
+                 ADD 1 TO WS-PEND-QTD-PENDENTE
+                 MOVE 0 TO FS-STAT.
+      * -----------------------------------
+      * MANUTENCAO DO VINCULO REGIAO X VENDEDOR. DIGITA A CHAVE (UF); SE
+      * JA EXISTIR, MOSTRA O VENDEDOR E O MULTIPLICADOR ATUAIS E DEIXA
+      * ALTERAR (REWRITE); SE NAO EXISTIR, PEDE OS DADOS E INCLUI (WRITE).
+       TELA-REGIAO.
+           PERFORM MOSTRA-TELA-REGIAO
+           DISPLAY SS-CABEC-REGIAO
+           MOVE SPACES TO WS-RG-CHAVE
+           ACCEPT(10, 32) WS-RG-CHAVE WITH PROMPT
+           IF WS-RG-CHAVE NOT = SPACES
+              MOVE WS-RG-CHAVE TO RG-CHAVE
+              READ REGIAO
+              IF FS-STAT = 00
+                 MOVE 'S' TO WS-RG-ACHOU
+                 MOVE RG-VENDEDOR      TO WS-RG-VENDEDOR
+                 MOVE RG-MULTIPLICADOR TO WS-RG-MULTIPLICADOR
+                 DISPLAY(12, 32) WS-RG-VENDEDOR
+                 DISPLAY(14, 32) WS-RG-MULTIPLICADOR
+                 ACCEPT(12, 32) WS-RG-VENDEDOR WITH PROMPT UPDATE
+                 ACCEPT(14, 32) WS-RG-MULTIPLICADOR WITH PROMPT UPDATE
+                 PERFORM GRAVA-REGIAO-ALTERACAO
+              ELSE
+                 MOVE 'N' TO WS-RG-ACHOU
+                 MOVE 0 TO FS-STAT
+                 ACCEPT(12, 32) WS-RG-VENDEDOR WITH PROMPT
+                 ACCEPT(14, 32) WS-RG-MULTIPLICADOR WITH PROMPT
+                 PERFORM GRAVA-REGIAO-INCLUSAO.
+           MOVE 0 TO WS-OPCAO.
+       GRAVA-REGIAO-ALTERACAO.
+           MOVE WS-RG-VENDEDOR      TO RG-VENDEDOR
+           MOVE WS-RG-MULTIPLICADOR TO RG-MULTIPLICADOR
+           REWRITE REG-REGIAO
+           IF FS-STAT NOT = 00
+              MOVE 'ERRO AO REGRAVAR REGIAO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              MOVE 0 TO FS-STAT.
+       GRAVA-REGIAO-INCLUSAO.
+           MOVE WS-RG-CHAVE         TO RG-CHAVE
+           MOVE WS-RG-VENDEDOR      TO RG-VENDEDOR
+           MOVE WS-RG-MULTIPLICADOR TO RG-MULTIPLICADOR
+           WRITE REG-REGIAO
+           IF FS-STAT NOT = 00
+              MOVE 'ERRO AO GRAVAR REGIAO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              MOVE 0 TO FS-STAT.
+      * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAIDA
        ABRIR-ARQUIVOS.
            OPEN I-O VENDEDOR
@@ -567,37 +1068,138 @@
                CLOSE VENDEDOR
                OPEN I-O VENDEDOR.
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO ARQUIVO: " FS-STAT
+               DISPLAY(23, 14) "ESTADO DO ARQUIVO: " FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
+           OPEN INPUT CLIENTES
+           IF FS-STAT = '00'
+              MOVE 'S' TO WS-TEM-CLIENTES
+           ELSE
+              MOVE 'N' TO WS-TEM-CLIENTES.
+           OPEN INPUT CARTEIRA
+           IF FS-STAT = '00'
+              MOVE 'S' TO WS-TEM-CARTEIRA
+           ELSE
+              MOVE 'N' TO WS-TEM-CARTEIRA.
+           OPEN EXTEND AUDCSV
+           IF FS-STAT NOT = '00'
+              OPEN OUTPUT AUDCSV
+              CLOSE AUDCSV
+              OPEN EXTEND AUDCSV.
+           OPEN I-O PENDGRAV
+           IF FS-STAT = '30'
+              OPEN OUTPUT PENDGRAV
+              CLOSE PENDGRAV
+              OPEN I-O PENDGRAV.
+           OPEN I-O REGIAO
+           IF FS-STAT = '30'
+              OPEN OUTPUT REGIAO
+              CLOSE REGIAO
+              OPEN I-O REGIAO.
+           MOVE 0 TO FS-STAT.
       * -----------------------------------
       * MOSTRA TELA DO REGISTRO SEM INFORMACOES
        MOSTRA-TELA-REGISTRO.
            DISPLAY SS-JANELA
            DISPLAY SS-TELA-REGISTRO.
       * -----------------------------------
+      * MOSTRA TELA DE REGIAO SEM INFORMACOES
+       MOSTRA-TELA-REGIAO.
+           DISPLAY SS-JANELA
+           DISPLAY SS-TELA-REGIAO.
+      * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        MOSTRA-ERRO.
-           DISPLAY(23 14) WS-MSGERRO
+           DISPLAY(23, 14) WS-MSGERRO
            PERFORM TEMPO 10000 TIMES
            MOVE SPACES TO WS-MSGERRO.
       * -----------------------------------
+      * GRAVA ENTRADA NO LOG DE AUDITORIA DO VENDEDOR. O CHAMADOR
+      * PREENCHE AU-ACAO E OS CAMPOS ANTES/DEPOIS ANTES DE CHAMAR.
+       GRAVA-AUDITORIA.
+           ACCEPT AU-DATA FROM DATE YYYYMMDD
+           ACCEPT AU-HORA FROM TIME
+           MOVE WS-OPERADOR TO AU-OPERADOR
+           MOVE VD-CODIGO TO AU-CODIGO
+           MOVE ';' TO AU-F1 AU-F2 AU-F3 AU-F4 AU-F5 AU-F6 AU-F7 AU-F8
+           WRITE REG-AUDCSV.
+      * -----------------------------------
+      * GRAVA EM PENDGRAV A ALTERACAO QUE A REWRITE ACABOU DE
+      * RECUSAR (FS-STAT DIFERENTE DE 00 E DE 21, QUE JA TEM O SEU
+      * PROPRIO TRATAMENTO EM CONFLITO-REGRAVACAO). SE O VENDEDOR JA
+      * TINHA UMA PENDENCIA ANTERIOR, A NOVA SUBSTITUI A VELHA.
+       GRAVA-PENDENCIA.
+           MOVE FS-STAT TO WS-PEND-ERRO-SALVO
+           MOVE VD-CODIGO TO PG-CODIGO
+           READ PENDGRAV
+           ACCEPT PG-DATA FROM DATE YYYYMMDD
+           ACCEPT PG-HORA FROM TIME
+           MOVE WS-PEND-ERRO-SALVO TO PG-ERRO
+           MOVE REG-VENDEDOR TO PG-DADOS
+           IF FS-STAT = 00
+              REWRITE REG-PENDGRAV
+           ELSE
+              WRITE REG-PENDGRAV.
+           MOVE WS-PEND-ERRO-SALVO TO FS-STAT.
+      * -----------------------------------
+      * CONTA QUANTOS CLIENTES E REGISTROS DE CARTEIRA AINDA ESTAO
+      * VINCULADOS AO VENDEDOR ANTES DE PERMITIR A EXCLUSAO.
+       CONTA-VINCULOS-VENDEDOR.
+           MOVE 0 TO WS-QTD-CLIENTES-VINC WS-QTD-CARTEIRA-VINC
+           IF ARQUIVO-CLIENTES-OK
+              MOVE ZEROS TO CL-CODIGO
+              START CLIENTES KEY NOT LESS THAN CL-CODIGO
+              PERFORM CONTA-CLIENTES-PASSO UNTIL FS-STAT NOT = 00.
+           IF ARQUIVO-CARTEIRA-OK
+              MOVE ZEROS TO CA-CLIENTE
+              START CARTEIRA KEY NOT LESS THAN CA-CHAVE
+              PERFORM CONTA-CARTEIRA-PASSO UNTIL FS-STAT NOT = 00.
+           MOVE 00 TO FS-STAT.
+       CONTA-CLIENTES-PASSO.
+           READ CLIENTES NEXT AT END
+              MOVE 23 TO FS-STAT.
+           IF FS-STAT = 00
+              IF CL-VENDEDOR = VD-CODIGO
+                 ADD 1 TO WS-QTD-CLIENTES-VINC.
+       CONTA-CARTEIRA-PASSO.
+           READ CARTEIRA NEXT AT END
+              MOVE 23 TO FS-STAT.
+           IF FS-STAT = 00
+              IF CA-VENDEDOR = VD-CODIGO
+                 ADD 1 TO WS-QTD-CARTEIRA-VINC.
+      * -----------------------------------
+      * AVISA O OPERADOR DE QUANTOS REGISTROS AINDA APONTAM PARA ESTE
+      * VENDEDOR, SEM IMPEDIR A EXCLUSAO.
+       AVISA-VINCULOS-VENDEDOR.
+           IF WS-QTD-CLIENTES-VINC > 0 OR WS-QTD-CARTEIRA-VINC > 0
+              DISPLAY(23, 14) "CLIENTES: " WS-QTD-CLIENTES-VINC
+                      "  CARTEIRA: " WS-QTD-CARTEIRA-VINC
+              PERFORM TEMPO 15000 TIMES
+              DISPLAY(23, 14) "                                     ".
+      * -----------------------------------
       * MOSTRA DADOS DO VENDEDOR
        MOSTRA-DADOS-VENDEDOR.
-           DISPLAY(10 32) VD-CODIGO
-           DISPLAY(12 32) VD-NOME
-           DISPLAY(14 32) VD-CPF
+           DISPLAY(10, 32) VD-CODIGO
+           DISPLAY(12, 32) VD-NOME
+           DISPLAY(14, 32) VD-CPF
            MOVE VD-LATITUDE TO WS-MASCARA
-           DISPLAY(16 32) WS-MASCARA
+           DISPLAY(16, 32) WS-MASCARA
            MOVE VD-LONGITUDE TO WS-MASCARA
-           DISPLAY(18 32) WS-MASCARA.
+           DISPLAY(18, 32) WS-MASCARA
+           DISPLAY(20, 32) VD-REGIAO
+           DISPLAY(21, 32) VD-STATUS.
       * -----------------------------------
        FINALIZA.
-           DISPLAY(01 01) ERASE
+           DISPLAY(01, 01) ERASE
            CLOSE VENDEDOR
+           IF ARQUIVO-CLIENTES-OK
+              CLOSE CLIENTES.
+           IF ARQUIVO-CARTEIRA-OK
+              CLOSE CARTEIRA.
+           CLOSE PENDGRAV
            CHAIN "SICCV.EXE"
            STOP RUN.
 
       * -----------------------------------
        TEMPO.
-           DISPLAY(23 13) " ".
+           DISPLAY(23, 13) " ".
