@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * COPY.......: VISITAS.FD                                     *
+      * OBJETIVO...: LAYOUT DO ARQUIVO DE HISTORICO DE VISITAS       *
+      *-----------------------------------------------------------*
+       FD  VISITAS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "visitas.dat".
+       01  REG-VISITAS.
+           05 VI-CHAVE.
+              10 VI-CLIENTE     PIC 9(07).
+              10 VI-DATA        PIC 9(08).
+              10 VI-HORA        PIC 9(06).
+           05 VI-RESULTADO      PIC X(40).
+           05 VI-PROXIMA        PIC 9(08).
