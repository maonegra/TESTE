@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * COPY.......: CARTEIRA.FD                                    *
+      * OBJETIVO...: LAYOUT DO ARQUIVO DE CARTEIRA DE CLIENTES       *
+      *-----------------------------------------------------------*
+       FD  CARTEIRA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "carteira.dat".
+       01  REG-CARTEIRA.
+           05 CA-CHAVE.
+               10 CA-CLIENTE    PIC 9(07).
+           05 CA-DISTANCIA      PIC 9(05)V9(3).
+           05 CA-VENDEDOR       PIC 9(3).
