@@ -1,12 +1,12 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.   SICCV01.
+       PROGRAM-ID.   SICCV05.
        AUTHOR.       FRANCISCO
        INSTALLATION. HBSIS.
        DATE-WRITTEN. 14/07/2019.
        SECURITY.
       *
       ***********************************************************************
-      * SISTEMA......: SICCV  SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
+      * SISTEMA......: SICCV - SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
       ***********************************************************************
       * ANALISTA.....: FRANCISCO A. ROLIM DE MOURA JR                       *
       * LINGUAGEM....: COBOL                                                *
@@ -24,6 +24,7 @@
        FILE-CONTROL.
        COPY VENDEDOR.SEL.
        COPY CLIENTES.SEL.
+       COPY REGIAO.SEL.
            SELECT GERDIST ASSIGN TO DISK
                   FILE STATUS IS FS-STAT
                   ORGANIZATION INDEXED
@@ -34,11 +35,41 @@
                   ORGANIZATION INDEXED
                   ACCESS MODE DYNAMIC
                   RECORD KEY CA-CHAVE.
+           SELECT CHECKPNT ASSIGN TO DISK
+                  FILE STATUS IS FS-STAT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY CK-CHAVE.
+           SELECT HISTCART ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDASCSV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARQCSV ASSIGN TO DISK.
+           SELECT ARQMAPA ASSIGN TO DISK.
+           SELECT NOTIFVEND ASSIGN TO DISK.
+           SELECT LISTAG ASSIGN TO PRINTER.
        DATA DIVISION.
        FILE SECTION.
-       COPY VENDEDOR.SEL.
-       COPY CLIENTES.SEL.
+       COPY VENDEDOR.FD.
+       COPY CLIENTES.FD.
+       COPY REGIAO.FD.
+       FD  LISTAG LABEL RECORD IS OMITTED.
+       01  LINHA PIC X(230).
+      * RESULTADO MENSAL DE VENDAS, GERADO POR OUTRO SISTEMA, NO MESMO
+      * PADRAO DE CAMPO FIXO SEPARADO POR ';' JA USADO NOS CSV QUE ESTE
+      * PROGRAMA EXPORTA (CARTEIRA.CSV/MAPA.CSV), PARA CRUZAR COM A
+      * DISTANCIA MEDIA DA CARTEIRA DE CADA VENDEDOR.
+       FD  VENDASCSV LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "VENDAS.CSV".
+       01  REG-VENDASCSV.
+           05 VN-VENDEDOR        PIC 9(03).
+           05 VN-F1              PIC X(01).
+           05 VN-VALOR           PIC 9(09)V9(02).
        FD  ARQCSV   LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CARTEIRA.CSV".
        01  REG-ARQCSV.
@@ -51,6 +82,40 @@
            05 CS-NOME           PIC X(40).
            05 CS-f4             PIC X(01).
            05 CS-DISTANCIA      PIC 9(05)V9(3).
+      * EXTRATO DESNORMALIZADO CLIENTE/VENDEDOR COM AS DUAS COORDENADAS
+      * E A DISTANCIA, PARA IMPORTACAO DIRETA EM FERRAMENTA DE MAPA E
+      * VISUALIZACAO DA COBERTURA DO TERRITORIO.
+       FD  ARQMAPA   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "MAPA.CSV".
+       01  REG-ARQMAPA.
+           05 MP-CLIENTE         PIC 9(07).
+           05 MP-F1              PIC X(01).
+           05 MP-CLIENTE-LA      PIC S9(03)V9(8).
+           05 MP-F2              PIC X(01).
+           05 MP-CLIENTE-LO      PIC S9(03)V9(8).
+           05 MP-F3              PIC X(01).
+           05 MP-VENDEDOR        PIC 9(03).
+           05 MP-F4              PIC X(01).
+           05 MP-VENDEDOR-LA     PIC S9(03)V9(8).
+           05 MP-F5              PIC X(01).
+           05 MP-VENDEDOR-LO     PIC S9(03)V9(8).
+           05 MP-F6              PIC X(01).
+           05 MP-DISTANCIA       PIC 9(05)V9(3).
+      * EXTRATO POR VENDEDOR, GERADO APOS CADA REDISTRIBUICAO, PARA
+      * IMPORTACAO NO CRM/E-MAIL DE CADA VENDEDOR SEM PRECISAR FATIAR
+      * CARTEIRA.CSV NA MAO POR CS-VENDEDOR.
+       FD  NOTIFVEND LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "NOTIFVEND.CSV".
+       01  REG-NOTIFVEND.
+           05 NV-VENDEDOR       PIC 9(03).
+           05 NV-F1             PIC X(01).
+           05 NV-NOME           PIC X(40).
+           05 NV-F2             PIC X(01).
+           05 NV-CLIENTE        PIC 9(07).
+           05 NV-F3             PIC X(01).
+           05 NV-RAZAO          PIC X(40).
+           05 NV-F4             PIC X(01).
+           05 NV-DISTANCIA      PIC 9(05)V9(3).
        FD  GERDIST LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "gerdist.dat".
        01  REG-GERDIST.
@@ -66,6 +131,44 @@
                10 CA-CLIENTE    PIC 9(07).
            05 CA-DISTANCIA      PIC 9(05)V9(3).
            05 CA-VENDEDOR       PIC 9(3).
+       FD  CHECKPNT LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "checkpnt.dat".
+       01  REG-CHECKPNT.
+           05 CK-CHAVE          PIC X(01).
+           05 CK-VENDEDOR       PIC 9(03).
+           05 CK-CLIENTE        PIC 9(07).
+       FD  HISTCART LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "HISTCART.CSV".
+       01  REG-HISTCART.
+           05 HC-DATA               PIC 9(08).
+           05 HC-F1                 PIC X(01).
+           05 HC-CLIENTE            PIC 9(07).
+           05 HC-F2                 PIC X(01).
+           05 HC-VENDEDOR-ANTERIOR  PIC 9(03).
+           05 HC-F3                 PIC X(01).
+           05 HC-VENDEDOR-NOVO      PIC 9(03).
+           05 HC-F4                 PIC X(01).
+           05 HC-DISTANCIA          PIC 9(05)V9(3).
+       FD  RUNLOG LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.CSV".
+       01  REG-RUNLOG.
+           05 RL-DATA               PIC 9(08).
+           05 RL-F1                 PIC X(01).
+           05 RL-HORA-INICIO        PIC 9(08).
+           05 RL-F2                 PIC X(01).
+           05 RL-HORA-FIM           PIC 9(08).
+           05 RL-F3                 PIC X(01).
+           05 RL-SEGUNDOS           PIC 9(07).
+           05 RL-F4                 PIC X(01).
+           05 RL-VENDEDORES         PIC 9(05).
+           05 RL-F5                 PIC X(01).
+           05 RL-CLIENTES           PIC 9(05).
+           05 RL-F6                 PIC X(01).
+           05 RL-SEM-VENDEDOR       PIC 9(05).
+           05 RL-F7                 PIC X(01).
+           05 RL-FORA-FAIXA         PIC 9(05).
+           05 RL-F8                 PIC X(01).
+           05 RL-VENDEDOR-INATIVO   PIC 9(05).
        WORKING-STORAGE SECTION.
        01  DADOS-LINKAGE.
            05  C-LA                   PIC S9(03)V9(8).
@@ -73,10 +176,51 @@
            05  V-LA                   PIC S9(03)V9(8).
            05  V-LO                   PIC S9(03)V9(8).
            05  DISTANCIA              PIC  9(05)V9(3).
+           05  WS-MULTIPLICADOR       PIC  9(01)V9(02).
        01  FS-STAT              PIC 9(02) VALUE ZEROS.
        01  CLIENTE-LIDO         PIC 9(07) VALUE ZEROS.
        01  WS-OPCAO             PIC 9(01) VALUE ZEROS.
        01  WS-MSGERRO           PIC X(43).
+       01  WS-MAX-CARTEIRA      PIC 9(05) VALUE 00200.
+       01  WS-VCT-TABELA.
+           05 WS-VCT-CONTADOR   OCCURS 999 TIMES PIC 9(05) VALUE ZEROS.
+       01  WS-FALLBACK-VENDEDOR  PIC 9(03) VALUE ZEROS.
+       01  WS-FALLBACK-DISTANCIA PIC 9(05)V9(3) VALUE ZEROS.
+       01  WS-CAND-VENDEDOR      PIC 9(03) VALUE ZEROS.
+       01  WS-CAND-DISTANCIA     PIC 9(05)V9(3) VALUE ZEROS.
+       01  WS-CAND-ACHOU         PIC X(01) VALUE 'N'.
+           88 CAND-DENTRO-DA-COTA      VALUE 'S'.
+       01  WS-RESPOSTA           PIC X(01) VALUE SPACES.
+       01  WS-TEM-CHECKPNT       PIC X(01) VALUE 'N'.
+           88 HA-CHECKPNT-GRAVADO      VALUE 'S'.
+       01  WS-TEM-REGIAO         PIC X(01) VALUE 'N'.
+           88 TABELA-REGIAO-OK         VALUE 'S'.
+       01  WS-REGIAO-ACHOU       PIC X(01) VALUE 'N'.
+           88 REGIAO-TEM-VENDEDOR-FIXO VALUE 'S'.
+       01  WS-REGIAO-FORA        PIC X(01) VALUE 'N'.
+           88 REGIAO-FORA-DA-FAIXA    VALUE 'S'.
+       01  WS-VENDEDOR-ANTERIOR  PIC 9(03) VALUE ZEROS.
+       01  WS-PARM-EXECUCAO      PIC X(10) VALUE SPACES.
+           88 EXECUCAO-AUTOMATICA      VALUE 'AUTO'.
+       01  WS-RUN-DATA           PIC 9(08) VALUE ZEROS.
+       01  WS-RUN-HORA-INICIO    PIC 9(08) VALUE ZEROS.
+       01  WS-RUN-HORA-INI-R REDEFINES WS-RUN-HORA-INICIO.
+           05 WS-RUN-INI-HH      PIC 9(02).
+           05 WS-RUN-INI-MM      PIC 9(02).
+           05 WS-RUN-INI-SS      PIC 9(02).
+           05 WS-RUN-INI-CC      PIC 9(02).
+       01  WS-RUN-HORA-FIM       PIC 9(08) VALUE ZEROS.
+       01  WS-RUN-HORA-FIM-R REDEFINES WS-RUN-HORA-FIM.
+           05 WS-RUN-FIM-HH      PIC 9(02).
+           05 WS-RUN-FIM-MM      PIC 9(02).
+           05 WS-RUN-FIM-SS      PIC 9(02).
+           05 WS-RUN-FIM-CC      PIC 9(02).
+       01  WS-RUN-SEGUNDOS          PIC 9(07) VALUE ZEROS.
+       01  WS-RUN-QTD-VENDEDORES    PIC 9(05) VALUE ZEROS.
+       01  WS-RUN-QTD-CLIENTES      PIC 9(05) VALUE ZEROS.
+       01  WS-RUN-QTD-SEM-VENDEDOR  PIC 9(05) VALUE ZEROS.
+       01  WS-RUN-QTD-FORA-FAIXA    PIC 9(05) VALUE ZEROS.
+       01  WS-RUN-QTD-VENDEDOR-INATIVO PIC 9(05) VALUE ZEROS.
        01  WS-REG-CLIENTES.
            05 WS-CL-CODIGO      PIC 9(07).
            05 WS-CL-RAZAO       PIC X(40).
@@ -92,67 +236,204 @@
               10 WS-VD-CPF     PIC 9(14).
            05 WS-VD-LATITUDE    PIC S9(03)V9(8).
            05 WS-VD-LONGITUDE   PIC S9(03)V9(8).
+       01  WS-RANK-QTD          PIC 9(01) VALUE ZEROS.
+       01  WS-RANK-VENDEDOR-1   PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-DISTANCIA-1  PIC 9(05)V9(3) VALUE ZEROS.
+       01  WS-RANK-VENDEDOR-2   PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-DISTANCIA-2  PIC 9(05)V9(3) VALUE ZEROS.
+       01  WS-RANK-VENDEDOR-3   PIC 9(03) VALUE ZEROS.
+       01  WS-RANK-DISTANCIA-3  PIC 9(05)V9(3) VALUE ZEROS.
+      * ACUMULA, PARA CADA VENDEDOR, QUANTOS CLIENTES DA CARTEIRA CAEM
+      * EM CADA FAIXA DE DISTANCIA (0-10KM/10-50KM/50-100KM/100KM+).
+       01  WS-FAIXA-TABELA.
+           05 WS-FAIXA-VENDEDOR OCCURS 999 TIMES.
+              10 WS-FAIXA-1     PIC 9(05) VALUE ZEROS.
+              10 WS-FAIXA-2     PIC 9(05) VALUE ZEROS.
+              10 WS-FAIXA-3     PIC 9(05) VALUE ZEROS.
+              10 WS-FAIXA-4     PIC 9(05) VALUE ZEROS.
+       01  WS-FAIXA-IDX          PIC 9(04) VALUE ZEROS.
+       01  WS-NOTIF-VENDEDOR     PIC 9(04) VALUE ZEROS.
+       01  WS-NOTIF-FIM-CARTEIRA PIC X(01) VALUE 'N'.
+           88 NOTIF-FIM-CARTEIRA       VALUE 'S'.
+       01  WS-OCIOSO-IDX         PIC 9(04) VALUE ZEROS.
+       01  WS-SEMVEND-FIM        PIC X(01) VALUE 'N'.
+           88 SEMVEND-FIM              VALUE 'S'.
+       01  WS-DUPCNPJ-FIM        PIC X(01) VALUE 'N'.
+           88 DUPCNPJ-FIM              VALUE 'S'.
+       01  WS-DUPCNPJ-IMPRESSO   PIC X(01) VALUE 'N'.
+       01  WS-DUPCNPJ-ANTERIOR   PIC 9(14) VALUE ZEROS.
+       01  WS-DUPCNPJ-CLIENTE-ANT PIC 9(07) VALUE ZEROS.
+       01  WS-DUPCNPJ-RAZAO-ANT  PIC X(40) VALUE SPACES.
+       01  WS-DESEMP-TABELA.
+           05 WS-DESEMP-VENDEDOR OCCURS 999 TIMES.
+              10 WS-DESEMP-QTD     PIC 9(05)     VALUE ZEROS.
+              10 WS-DESEMP-SOMA    PIC 9(07)V9(3) VALUE ZEROS.
+       01  WS-DESEMP-MEDIA       PIC 9(05)V9(3) VALUE ZEROS.
+       01  WS-DESEMP-FIM         PIC X(01) VALUE 'N'.
+           88 DESEMP-FIM               VALUE 'S'.
+       01  LINHA-01              PIC X(80) VALUE ALL '-'.
+       01  LINHA-02.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(50) VALUE
+              'R A N K I N G   D E   V E N D E D O R E S'.
+       01  LINHA-03          PIC X(80) VALUE " CLIENTE  RAZAO SOCIAL
+      -    "       1oVEND DIST.1  2oVEND DIST.2  3oVEND DIST.3".
+       01  LINHA-04          PIC X(80) VALUE "------- --------------
+      -    "------- ------ ------- ------ ------- ------ -------".
+       01  LINHA-05.
+           05 L05-CLIENTE        PIC ZZZZZZZ VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L05-RAZAO          PIC X(25)  VALUE SPACES.
+           05 F                  PIC X VALUE ' '.
+           05 L05-VEND1          PIC ZZ9       VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L05-DIST1          PIC ZZZZ9,999 VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L05-VEND2          PIC ZZ9       VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L05-DIST2          PIC ZZZZ9,999 VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L05-VEND3          PIC ZZ9       VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L05-DIST3          PIC ZZZZ9,999 VALUE ZEROS.
+       01  LINHA-06.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(50) VALUE
+              'RESUMO POR FAIXA DE DISTANCIA'.
+       01  LINHA-07          PIC X(80) VALUE " VEND  NOME
+      -    "                       0-10KM 10-50KM 50-100KM  100KM+".
+       01  LINHA-08          PIC X(80) VALUE "----- --------------
+      -    "-----------------  ------ ------- --------  ------".
+       01  LINHA-09.
+           05 L09-VENDEDOR       PIC ZZ9       VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L09-NOME           PIC X(30)     VALUE SPACES.
+           05 F                  PIC X VALUE ' '.
+           05 L09-FAIXA1         PIC ZZZZ9     VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L09-FAIXA2         PIC ZZZZ9     VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L09-FAIXA3         PIC ZZZZ9     VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L09-FAIXA4         PIC ZZZZ9     VALUE ZEROS.
+       01  LINHA-10.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(50) VALUE
+              'CLIENTES SEM VENDEDOR NA CARTEIRA'.
+       01  LINHA-11          PIC X(80) VALUE " CLIENTE  RAZAO SOCIAL".
+       01  LINHA-12          PIC X(80) VALUE "------- --------------
+      -    "--------------------------------".
+       01  LINHA-13.
+           05 L13-CLIENTE        PIC ZZZZZZZ  VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L13-RAZAO          PIC X(40)    VALUE SPACES.
+       01  LINHA-14.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(50) VALUE
+              'VENDEDORES SEM CLIENTE NA CARTEIRA'.
+       01  LINHA-15          PIC X(80) VALUE " VEND  NOME
+      -    "                               STATUS".
+       01  LINHA-16          PIC X(80) VALUE "----- --------------
+      -    "---------------------------  ------".
+       01  LINHA-17.
+           05 L17-VENDEDOR       PIC ZZ9       VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L17-NOME           PIC X(40)     VALUE SPACES.
+           05 F                  PIC X VALUE ' '.
+           05 L17-STATUS         PIC X(01)     VALUE SPACES.
+       01  LINHA-18.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(50) VALUE
+              'CNPJ DUPLICADO ENTRE CLIENTES'.
+       01  LINHA-19          PIC X(80) VALUE " CLIENTE  RAZAO SOCIAL
+      -    "                                         CNPJ".
+       01  LINHA-20          PIC X(80) VALUE "------- --------------
+      -    "------------------------------------  --------------".
+       01  LINHA-21.
+           05 L21-CLIENTE        PIC ZZZZZZZ  VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L21-RAZAO          PIC X(40)    VALUE SPACES.
+           05 F                  PIC X(02) VALUE SPACES.
+           05 L21-CNPJ           PIC 9(14)    VALUE ZEROS.
+       01  LINHA-22.
+           05 F                  PIC X(20) VALUE SPACES.
+           05 F                  PIC X(50) VALUE
+              'DISTANCIA MEDIA DA CARTEIRA X VENDAS DO MES'.
+       01  LINHA-23          PIC X(80) VALUE " VEND  NOME
+      -    "                  QTDE   DIST.MEDIA   VALOR VENDIDO".
+       01  LINHA-24          PIC X(80) VALUE "----- --------------
+      -    "------------  -----  ----------  --------------".
+       01  LINHA-25.
+           05 L25-VENDEDOR       PIC ZZ9       VALUE ZEROS.
+           05 F                  PIC X VALUE ' '.
+           05 L25-NOME           PIC X(30)     VALUE SPACES.
+           05 F                  PIC X VALUE ' '.
+           05 L25-QTDE           PIC ZZZZ9     VALUE ZEROS.
+           05 F                  PIC X(02) VALUE SPACES.
+           05 L25-DISTMEDIA      PIC ZZZZ9,999 VALUE ZEROS.
+           05 F                  PIC X(02) VALUE SPACES.
+           05 L25-VALOR          PIC ZZZZZZZZ9,99 VALUE ZEROS.
        SCREEN SECTION.
        01  SS-JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "ษอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 1  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออป".
-           02  LINE 2  COLUMN 1  VALUE "บ".
-           02  LINE 2  COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 2  COLUMN 1  VALUE "|".
+           02  LINE 2  COLUMN 80 VALUE "|".
            02  LINE 3  COLUMN 1  VALUE
-               "ฬอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 3  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออน".
-           02  LINE 4  COLUMN 1  VALUE "บ".
-           02  LINE 4  COLUMN 80 VALUE "บ".
-           02  LINE 5  COLUMN 1  VALUE "บ".
-           02  LINE 5  COLUMN 80 VALUE "บ".
-           02  LINE 6  COLUMN 1  VALUE "บ".
-           02  LINE 6  COLUMN 80 VALUE "บ".
-           02  LINE 7  COLUMN 1  VALUE "บ".
-           02  LINE 7  COLUMN 80 VALUE "บ".
-           02  LINE 8  COLUMN 1  VALUE "บ".
-           02  LINE 8  COLUMN 80 VALUE "บ".
-           02  LINE 9  COLUMN 1  VALUE "บ".
-           02  LINE 9  COLUMN 80 VALUE "บ".
-           02  LINE 10 COLUMN 1  VALUE "บ".
-           02  LINE 10 COLUMN 80 VALUE "บ".
-           02  LINE 11 COLUMN 1  VALUE "บ".
-           02  LINE 11 COLUMN 80 VALUE "บ".
-           02  LINE 12 COLUMN 1  VALUE "บ".
-           02  LINE 12 COLUMN 80 VALUE "บ".
-           02  LINE 13 COLUMN 1  VALUE "บ".
-           02  LINE 13 COLUMN 80 VALUE "บ".
-           02  LINE 14 COLUMN 1  VALUE "บ".
-           02  LINE 14 COLUMN 80 VALUE "บ".
-           02  LINE 15 COLUMN 1  VALUE "บ".
-           02  LINE 15 COLUMN 80 VALUE "บ".
-           02  LINE 16 COLUMN 1  VALUE "บ".
-           02  LINE 16 COLUMN 80 VALUE "บ".
-           02  LINE 17 COLUMN 1  VALUE "บ".
-           02  LINE 17 COLUMN 80 VALUE "บ".
-           02  LINE 18 COLUMN 1  VALUE "บ".
-           02  LINE 18 COLUMN 80 VALUE "บ".
-           02  LINE 19 COLUMN 1  VALUE "บ".
-           02  LINE 19 COLUMN 80 VALUE "บ".
-           02  LINE 20 COLUMN 1  VALUE "บ".
-           02  LINE 20 COLUMN 80 VALUE "บ".
-           02  LINE 21 COLUMN 1  VALUE "บ".
-           02  LINE 21 COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 4  COLUMN 1  VALUE "|".
+           02  LINE 4  COLUMN 80 VALUE "|".
+           02  LINE 5  COLUMN 1  VALUE "|".
+           02  LINE 5  COLUMN 80 VALUE "|".
+           02  LINE 6  COLUMN 1  VALUE "|".
+           02  LINE 6  COLUMN 80 VALUE "|".
+           02  LINE 7  COLUMN 1  VALUE "|".
+           02  LINE 7  COLUMN 80 VALUE "|".
+           02  LINE 8  COLUMN 1  VALUE "|".
+           02  LINE 8  COLUMN 80 VALUE "|".
+           02  LINE 9  COLUMN 1  VALUE "|".
+           02  LINE 9  COLUMN 80 VALUE "|".
+           02  LINE 10 COLUMN 1  VALUE "|".
+           02  LINE 10 COLUMN 80 VALUE "|".
+           02  LINE 11 COLUMN 1  VALUE "|".
+           02  LINE 11 COLUMN 80 VALUE "|".
+           02  LINE 12 COLUMN 1  VALUE "|".
+           02  LINE 12 COLUMN 80 VALUE "|".
+           02  LINE 13 COLUMN 1  VALUE "|".
+           02  LINE 13 COLUMN 80 VALUE "|".
+           02  LINE 14 COLUMN 1  VALUE "|".
+           02  LINE 14 COLUMN 80 VALUE "|".
+           02  LINE 15 COLUMN 1  VALUE "|".
+           02  LINE 15 COLUMN 80 VALUE "|".
+           02  LINE 16 COLUMN 1  VALUE "|".
+           02  LINE 16 COLUMN 80 VALUE "|".
+           02  LINE 17 COLUMN 1  VALUE "|".
+           02  LINE 17 COLUMN 80 VALUE "|".
+           02  LINE 18 COLUMN 1  VALUE "|".
+           02  LINE 18 COLUMN 80 VALUE "|".
+           02  LINE 19 COLUMN 1  VALUE "|".
+           02  LINE 19 COLUMN 80 VALUE "|".
+           02  LINE 20 COLUMN 1  VALUE "|".
+           02  LINE 20 COLUMN 80 VALUE "|".
+           02  LINE 21 COLUMN 1  VALUE "|".
+           02  LINE 21 COLUMN 80 VALUE "|".
            02  LINE 22 COLUMN 1  VALUE
-               "ฬออออออออออหออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 22 COLUMN 41 VALUE
-               "อออออออออออออออหออออออออออหออออออออออออน".
-           02  LINE 23 COLUMN 1  VALUE "บ MENSAGEM บ".
-           02  LINE 23 COLUMN 56 VALUE "บ".
-           02  LINE 23 COLUMN 67 VALUE "บ".
-           02  LINE 23 COLUMN 80 VALUE "บ".
+               "---------------+----------+------------".
+           02  LINE 23 COLUMN 1  VALUE "| MENSAGEM |".
+           02  LINE 23 COLUMN 56 VALUE "|".
+           02  LINE 23 COLUMN 67 VALUE "|".
+           02  LINE 23 COLUMN 80 VALUE "|".
            02  LINE 24 COLUMN 1  VALUE
-               "ศออออออออออสออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 24 COLUMN 41 VALUE
-               "อออออออออออออออสออออออออออสออออออออออออผ".
+               "---------------+----------+------------".
            02  LINE 2  COLUMN 25 VALUE
                "*** DISTRIBUI   CLIENTES ***".
        01  SS-CABEC-INCLUSAO.
@@ -160,35 +441,111 @@
               "D I S T R I B U I C A O  D E  C L I E N T E S  ".
        01  SS-MENU.
            02 LINE 09 COLUMN 33         VALUE "1 - DISTRIBUIR".
-           02 LINE 11 COLUMN 33         VALUE "9 - ENCERRAR".
-           02 LINE 13 COLUMN 33         VALUE "OPCAO: ".
-           02  ss-opcao LINE 13 COLUMN 40 PIC 9 USING WS-OPCAO AUTO.
+           02 LINE 10 COLUMN 33         VALUE "2 - RANKING DE PROXIMOS".
+           02 LINE 11 COLUMN 33         VALUE "3 - RESUMO POR FAIXA".
+           02 LINE 12 COLUMN 33         VALUE "4 - DISTANCIA X VENDAS".
+           02 LINE 13 COLUMN 33         VALUE "9 - ENCERRAR".
+           02 LINE 14 COLUMN 33         VALUE "OPCAO: ".
+           02  ss-opcao LINE 14 COLUMN 40 PIC 9 USING WS-OPCAO AUTO.
        PROCEDURE DIVISION.
        INICIO.
            MOVE 0 TO WS-OPCAO
            PERFORM ABRIR-ARQUIVOS
-           PERFORM PROCESSA THRU SEGUE-01 UNTIL WS-OPCAO = 9.
+           ACCEPT WS-PARM-EXECUCAO FROM COMMAND-LINE
+           IF EXECUCAO-AUTOMATICA
+              PERFORM EXECUTA-AUTOMATICO
+           ELSE
+              PERFORM PROCESSA THRU SEGUE-01 UNTIL WS-OPCAO = 9.
       * -----------------------------------
        FINALIZA.
-           DISPLAY(01 01) ERASE
-           CLOSE CLIENTES  GERDIST CARTEIRA
-           CHAIN "SICCV.EXE"
+           DISPLAY(01, 01) ERASE
+           IF TABELA-REGIAO-OK
+              CLOSE REGIAO.
+           CLOSE CLIENTES  GERDIST CARTEIRA CHECKPNT HISTCART LISTAG
+                 RUNLOG
+           IF NOT EXECUCAO-AUTOMATICA
+              CHAIN "SICCV.EXE".
            STOP RUN.
+      * -----------------------------------
+      * RODA A DISTRIBUICAO COMPLETA (GERAR/GERA-CARTEIRA/GERA-ARQCSV)
+      * SEM NENHUMA INTERACAO COM O OPERADOR, PARA USO A PARTIR DE UM
+      * AGENDADOR NOTURNO, E GRAVA O RESUMO DA EXECUCAO NO RUNLOG.
+       EXECUTA-AUTOMATICO.
+           ACCEPT WS-RUN-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-HORA-INICIO FROM TIME
+           MOVE 0 TO WS-RUN-QTD-VENDEDORES WS-RUN-QTD-CLIENTES
+                     WS-RUN-QTD-SEM-VENDEDOR WS-RUN-QTD-FORA-FAIXA
+                     WS-RUN-QTD-VENDEDOR-INATIVO
+           MOVE 0 TO CLIENTE-LIDO
+           INITIALIZE WS-VCT-TABELA
+           PERFORM VERIFICA-CHECKPNT-AUTOMATICO
+           PERFORM GERAR  UNTIL WS-OPCAO = 0
+           CLOSE CLIENTES OPEN I-O CLIENTES
+           PERFORM GERA-CARTEIRA UNTIL WS-OPCAO = 7
+           PERFORM RELATORIO-CNPJ-DUPLICADO
+           OPEN OUTPUT ARQCSV
+           PERFORM GERA-ARQCSV UNTIL WS-OPCAO = 9
+           OPEN OUTPUT ARQMAPA
+           PERFORM GERA-MAPA UNTIL WS-OPCAO = 9
+           OPEN OUTPUT NOTIFVEND
+           PERFORM GERA-NOTIFVEND
+           PERFORM RELATORIO-NAO-ATENDIDOS
+           ACCEPT WS-RUN-HORA-FIM FROM TIME
+           PERFORM GRAVA-RUNLOG.
        PROCESSA.
            DISPLAY SS-JANELA
            DISPLAY SS-MENU
            ACCEPT SS-MENU.
        SEGUE-01.
            IF WS-OPCAO = 1
+              DISPLAY(13, 33) "MAXIMO DE CLIENTES POR VENDEDOR: "
+              ACCEPT(13, 67) WS-MAX-CARTEIRA WITH PROMPT
+              MOVE 0 TO CLIENTE-LIDO
+              INITIALIZE WS-VCT-TABELA
+              PERFORM VERIFICA-CHECKPNT
               PERFORM GERAR  UNTIL WS-OPCAO = 0
               CLOSE CLIENTES OPEN I-O CLIENTES
               PERFORM GERA-CARTEIRA UNTIL WS-OPCAO = 7
+              PERFORM RELATORIO-CNPJ-DUPLICADO
               OPEN OUTPUT ARQCSV
-              perform gera-arqcsv until ws-opcao = 9.
-           IF WS-OPCAO > 1 AND WS-OPCAO < 9
-              DISPLAY(23 14) "Opcao Invalida !!!"
+              perform gera-arqcsv until ws-opcao = 9
+              OPEN OUTPUT ARQMAPA
+              PERFORM GERA-MAPA UNTIL WS-OPCAO = 9
+              OPEN OUTPUT NOTIFVEND
+              PERFORM GERA-NOTIFVEND
+              PERFORM RELATORIO-NAO-ATENDIDOS.
+           IF WS-OPCAO = 2
+              MOVE 0 TO CLIENTE-LIDO WS-RANK-QTD
+              CLOSE GERDIST OPEN I-O GERDIST
+              PERFORM CABEC-RANKING
+              PERFORM RELATORIO-RANKING UNTIL WS-OPCAO = 9.
+           IF WS-OPCAO = 3
+              INITIALIZE WS-FAIXA-TABELA
+              CLOSE CARTEIRA OPEN INPUT CARTEIRA
+              PERFORM CABEC-FAIXA
+              PERFORM ACUMULA-FAIXA UNTIL WS-OPCAO = 9
+              MOVE 1 TO WS-FAIXA-IDX
+              PERFORM IMPRIME-FAIXA UNTIL WS-FAIXA-IDX > 999
+              MOVE 9 TO WS-OPCAO.
+           IF WS-OPCAO = 4
+              OPEN INPUT VENDASCSV
+              IF FS-STAT NOT = 00
+                 DISPLAY(23, 14) "VENDAS.CSV NAO ENCONTRADO" FS-STAT
+                 PERFORM TEMPO 10000 TIMES
+                 DISPLAY(23, 14) "                          "
+              ELSE
+                 INITIALIZE WS-DESEMP-TABELA
+                 CLOSE CARTEIRA OPEN INPUT CARTEIRA
+                 PERFORM ACUMULA-DESEMPENHO UNTIL WS-OPCAO = 9
+                 PERFORM CABEC-DESEMPENHO
+                 MOVE 'N' TO WS-DESEMP-FIM
+                 PERFORM IMPRIME-DESEMPENHO UNTIL DESEMP-FIM
+                 CLOSE VENDASCSV.
+              MOVE 9 TO WS-OPCAO.
+           IF WS-OPCAO > 4 AND WS-OPCAO < 9
+              DISPLAY(23, 14) "Opcao Invalida !!!"
               PERFORM TEMPO 10000 TIMES
-              DISPLAY(23 14) "                  "
+              DISPLAY(23, 14) "                  "
               MOVE 0 TO WS-OPCAO.
            MOVE 0 TO FS-STAT.
         GERAR.
@@ -197,9 +554,15 @@
               CLOSE VENDEDOR CLIENTES GERDIST
               OPEN INPUT VENDEDOR CLIENTES
               OPEN I-O GERDIST
+              MOVE 0 TO CK-VENDEDOR CK-CLIENTE
+              REWRITE REG-CHECKPNT
               MOVE 0 TO WS-OPCAO
            ELSE
-              PERFORM LER-CLIENTE UNTIL WS-OPCAO = 8
+              IF VENDEDOR-ATIVO
+                 ADD 1 TO WS-RUN-QTD-VENDEDORES
+                 PERFORM LER-CLIENTE UNTIL WS-OPCAO = 8
+              ELSE
+                 ADD 1 TO WS-RUN-QTD-VENDEDOR-INATIVO
               MOVE 1 TO WS-OPCAO.
         LER-CLIENTE.
            READ CLIENTES NEXT AT END
@@ -207,36 +570,173 @@
               CLOSE CLIENTES OPEN I-O CLIENTES
               MOVE 8 TO WS-OPCAO
            ELSE
-              MOVE CL-CODIGO TO GD-CLIENTE
-              MOVE VD-CODIGO TO GD-VENDEDOR
-              MOVE CL-LATITUDE  TO C-LA
-              MOVE CL-LONGITUDE TO C-LO
-              MOVE VD-LATITUDE  TO V-LA
-              MOVE VD-LONGITUDE TO V-LO
-              MOVE 0 TO DISTANCIA
-              CALL 'FORMULA' USING C-LA C-LO V-LA V-LO DISTANCIA
-              MOVE DISTANCIA TO GD-DISTANCIA
-              MOVE ' ' TO GD-FILLER
-              WRITE REG-GERDIST.
+              PERFORM PROCESSA-CLIENTE.
+      * MONTA O PAR CLIENTE/VENDEDOR PARA O CLIENTE QUE ACABOU DE SER LIDO:
+      * VENDEDOR FIXO DA REGIAO DO CLIENTE, CALCULO NORMAL DE DISTANCIA OU
+      * DESCARTE POR REGIAO/FAIXA INCOMPATIVEL. SO CHAMADA PARA UM CLIENTE
+      * DE VERDADE (NUNCA NO AT END DE LER-CLIENTE).
+       PROCESSA-CLIENTE.
+           MOVE CL-CODIGO TO GD-CLIENTE
+           MOVE VD-CODIGO TO GD-VENDEDOR
+           MOVE CL-LATITUDE  TO C-LA
+           MOVE CL-LONGITUDE TO C-LO
+           MOVE VD-LATITUDE  TO V-LA
+           MOVE VD-LONGITUDE TO V-LO
+           MOVE 0 TO DISTANCIA
+           MOVE 0 TO WS-MULTIPLICADOR
+           MOVE 'N' TO WS-REGIAO-ACHOU
+           MOVE 'N' TO WS-REGIAO-FORA
+           IF CLIENTE-FIXO AND VD-CODIGO = CL-VENDEDOR
+              PERFORM GRAVA-GERDIST-PAR.
+           IF NOT CLIENTE-FIXO
+              IF TABELA-REGIAO-OK AND CL-REGIAO NOT = SPACES
+                 MOVE CL-REGIAO TO RG-CHAVE
+                 READ REGIAO
+                 IF FS-STAT = '00'
+                    MOVE RG-MULTIPLICADOR TO WS-MULTIPLICADOR
+                    IF RG-VENDEDOR = VD-CODIGO
+                       MOVE 'S' TO WS-REGIAO-ACHOU.
+           IF NOT CLIENTE-FIXO AND NOT REGIAO-TEM-VENDEDOR-FIXO
+              IF CL-REGIAO NOT = SPACES AND VD-REGIAO NOT = SPACES
+                 AND CL-REGIAO NOT = VD-REGIAO
+                 MOVE 'S' TO WS-REGIAO-FORA.
+           IF NOT CLIENTE-FIXO
+              IF REGIAO-TEM-VENDEDOR-FIXO
+                 MOVE 0 TO DISTANCIA
+                 PERFORM GRAVA-GERDIST-PAR
+              ELSE
+                 IF REGIAO-FORA-DA-FAIXA
+                    ADD 1 TO WS-RUN-QTD-FORA-FAIXA
+                 ELSE
+                    CALL 'FORMULA' USING C-LA C-LO V-LA V-LO
+                                         DISTANCIA WS-MULTIPLICADOR
+                    PERFORM GRAVA-GERDIST-PAR.
+           MOVE VD-CODIGO TO CK-VENDEDOR
+           MOVE CL-CODIGO TO CK-CLIENTE
+           REWRITE REG-CHECKPNT.
+      * GRAVA O PAR CLIENTE/VENDEDOR NO GERDIST COM A DISTANCIA JA
+      * CALCULADA (OU ZERADA, NO CASO DE VENDEDOR FIXO DA REGIAO).
+       GRAVA-GERDIST-PAR.
+           MOVE DISTANCIA TO GD-DISTANCIA
+           MOVE ' ' TO GD-FILLER
+           WRITE REG-GERDIST.
+      * CONFERE SE FICOU CHECKPOINT DE UMA DISTRIBUICAO ANTERIOR
+      * INTERROMPIDA E, SE O OPERADOR CONFIRMAR, REPOSICIONA OS
+      * ARQUIVOS PARA RETOMAR DO ULTIMO PAR CLIENTE/VENDEDOR GRAVADO
+      * EM VEZ DE RECALCULAR A MATRIZ DE DISTANCIAS INTEIRA.
+       VERIFICA-CHECKPNT.
+           MOVE '1' TO CK-CHAVE
+           READ CHECKPNT
+           MOVE 'N' TO WS-TEM-CHECKPNT WS-RESPOSTA
+           IF FS-STAT = 00 AND CK-VENDEDOR NOT = 0
+              MOVE 'S' TO WS-TEM-CHECKPNT.
+           IF HA-CHECKPNT-GRAVADO
+              PERFORM RETOMA-RESPOSTA
+                      UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'.
+           IF WS-RESPOSTA = 'S'
+              PERFORM REPOSICIONA-CHECKPNT
+           ELSE
+              MOVE 0 TO CK-VENDEDOR CK-CLIENTE
+              IF HA-CHECKPNT-GRAVADO
+                 REWRITE REG-CHECKPNT
+              ELSE
+                 WRITE REG-CHECKPNT.
+           MOVE 0 TO FS-STAT.
+       RETOMA-RESPOSTA.
+           DISPLAY(23, 14) 'RETOMAR DISTRIBUICAO ANTERIOR ? (S/N) '
+           ACCEPT(23, 52) WS-RESPOSTA.
+       REPOSICIONA-CHECKPNT.
+           MOVE CK-VENDEDOR TO VD-CODIGO
+           START VENDEDOR KEY IS EQUAL TO VD-CODIGO
+           MOVE CK-CLIENTE  TO CL-CODIGO
+           START CLIENTES  KEY IS GREATER THAN CL-CODIGO.
+      * MESMA CONFERENCIA DE CHECKPOINT DE VERIFICA-CHECKPNT, SO QUE SEM
+      * PERGUNTAR NADA AO OPERADOR: NA EXECUCAO DESASSISTIDA, UM
+      * CHECKPOINT PENDENTE E SEMPRE RETOMADO AUTOMATICAMENTE.
+       VERIFICA-CHECKPNT-AUTOMATICO.
+           MOVE '1' TO CK-CHAVE
+           READ CHECKPNT
+           MOVE 'N' TO WS-TEM-CHECKPNT WS-RESPOSTA
+           IF FS-STAT = 00 AND CK-VENDEDOR NOT = 0
+              MOVE 'S' TO WS-TEM-CHECKPNT WS-RESPOSTA.
+           IF WS-RESPOSTA = 'S'
+              PERFORM REPOSICIONA-CHECKPNT
+           ELSE
+              MOVE 0 TO CK-VENDEDOR CK-CLIENTE
+              IF HA-CHECKPNT-GRAVADO
+                 REWRITE REG-CHECKPNT
+              ELSE
+                 WRITE REG-CHECKPNT.
+           MOVE 0 TO FS-STAT.
        GERA-CARTEIRA.
            READ GERDIST NEXT AT END
            IF FS-STAT NOT = 0
+              PERFORM GRAVA-CARTEIRA
               MOVE 7 TO WS-OPCAO
               CLOSE GERDIST OPEN I-O GERDIST
               CLOSE CARTEIRA OPEN I-O CARTEIRA
            ELSE
               IF CLIENTE-LIDO = 0
-                 MOVE GD-CLIENTE TO CLIENTE-LIDO
+                 PERFORM INICIA-CANDIDATO
               ELSE
-                 IF CLIENTE-LIDO NOT = CA-CLIENTE
-                    MOVE GD-CLIENTE TO CLIENTE-LIDO CA-CLIENTE 
-                    CL-CODIGO
-                    MOVE GD-DISTANCIA TO CA-DISTANCIA
-                    MOVE GD-VENDEDOR TO CA-VENDEDOR
-                    WRITE REG-CARTEIRA
-                    READ CLIENTES
-                    MOVE GD-VENDEDOR TO CL-VENDEDOR
-                    REWRITE REG-CLIENTES.
+                 IF GD-CLIENTE NOT = CLIENTE-LIDO
+                    PERFORM GRAVA-CARTEIRA
+                    PERFORM INICIA-CANDIDATO
+                 ELSE
+                    PERFORM AVALIA-CANDIDATO.
+      * GUARDA O CANDIDATO NATURAL (MAIS PROXIMO) E, SE JA HOUVER
+      * VAGA NA COTA DO VENDEDOR, TAMBEM O CANDIDATO ESCOLHIDO.
+       INICIA-CANDIDATO.
+           MOVE GD-CLIENTE    TO CLIENTE-LIDO
+           MOVE GD-VENDEDOR   TO WS-FALLBACK-VENDEDOR
+           MOVE GD-DISTANCIA  TO WS-FALLBACK-DISTANCIA
+           MOVE 'N'           TO WS-CAND-ACHOU
+           IF WS-VCT-CONTADOR (GD-VENDEDOR) < WS-MAX-CARTEIRA
+              MOVE GD-VENDEDOR   TO WS-CAND-VENDEDOR
+              MOVE GD-DISTANCIA  TO WS-CAND-DISTANCIA
+              MOVE 'S'           TO WS-CAND-ACHOU.
+      * PROXIMO VENDEDOR MAIS PROXIMO DO MESMO CLIENTE: SO INTERESSA
+      * SE AINDA NAO ACHAMOS UM COM VAGA NA COTA.
+       AVALIA-CANDIDATO.
+           IF NOT CAND-DENTRO-DA-COTA
+              IF WS-VCT-CONTADOR (GD-VENDEDOR) < WS-MAX-CARTEIRA
+                 MOVE GD-VENDEDOR   TO WS-CAND-VENDEDOR
+                 MOVE GD-DISTANCIA  TO WS-CAND-DISTANCIA
+                 MOVE 'S'           TO WS-CAND-ACHOU.
+      * GRAVA O CLIENTE PENDENTE NA CARTEIRA: O CANDIDATO DENTRO DA
+      * COTA QUANDO HOUVER, SENAO O MAIS PROXIMO MESMO ACIMA DA COTA.
+       GRAVA-CARTEIRA.
+           IF CLIENTE-LIDO NOT = 0
+              IF CAND-DENTRO-DA-COTA
+                 MOVE WS-CAND-VENDEDOR     TO CA-VENDEDOR
+                 MOVE WS-CAND-DISTANCIA    TO CA-DISTANCIA
+                 PERFORM GRAVA-REGISTRO-CARTEIRA
+              ELSE
+                 MOVE WS-FALLBACK-VENDEDOR  TO CA-VENDEDOR
+                 MOVE WS-FALLBACK-DISTANCIA TO CA-DISTANCIA
+                 PERFORM GRAVA-REGISTRO-CARTEIRA.
+      * GRAVA O REGISTRO DE CARTEIRA JA DEFINIDO, ATUALIZA O CADASTRO DO
+      * CLIENTE E REGISTRA A TROCA DE VENDEDOR QUANDO HOUVER.
+       GRAVA-REGISTRO-CARTEIRA.
+           MOVE CLIENTE-LIDO TO CA-CLIENTE CL-CODIGO
+           WRITE REG-CARTEIRA
+           ADD 1 TO WS-VCT-CONTADOR (CA-VENDEDOR)
+           ADD 1 TO WS-RUN-QTD-CLIENTES
+           READ CLIENTES
+           MOVE CL-VENDEDOR TO WS-VENDEDOR-ANTERIOR
+           MOVE CA-VENDEDOR TO CL-VENDEDOR
+           REWRITE REG-CLIENTES
+           IF WS-VENDEDOR-ANTERIOR NOT = CA-VENDEDOR
+              PERFORM GRAVA-HISTORICO.
+      * GRAVA NO HISTORICO A TROCA DE VENDEDOR DA CARTEIRA DO CLIENTE.
+       GRAVA-HISTORICO.
+           ACCEPT HC-DATA FROM DATE YYYYMMDD
+           MOVE CLIENTE-LIDO         TO HC-CLIENTE
+           MOVE WS-VENDEDOR-ANTERIOR TO HC-VENDEDOR-ANTERIOR
+           MOVE CA-VENDEDOR          TO HC-VENDEDOR-NOVO
+           MOVE CA-DISTANCIA         TO HC-DISTANCIA
+           MOVE ';' TO HC-F1 HC-F2 HC-F3 HC-F4
+           WRITE REG-HISTCART.
        GERA-ARQCSV.
            READ CARTEIRA NEXT AT END
            IF FS-STAT NOT = 0
@@ -256,38 +756,376 @@
               MOVE CA-DISTANCIA TO CS-DISTANCIA
               MOVE ';' TO CS-F1 CS-F2 CS-F3 CS-F4
               WRITE REG-ARQCSV.
+      * GERA O MAPA.CSV: PARA CADA PAR CLIENTE/VENDEDOR DA CARTEIRA,
+      * GRAVA AS DUAS COORDENADAS E A DISTANCIA JA CALCULADA, PRONTO
+      * PARA CARREGAR NUMA FERRAMENTA DE MAPA.
+       GERA-MAPA.
+           READ CARTEIRA NEXT AT END
+           IF FS-STAT NOT = 0
+              MOVE 9 TO WS-OPCAO
+              CLOSE CARTEIRA OPEN I-O CARTEIRA
+              CLOSE ARQMAPA
+           ELSE
+              MOVE CA-CLIENTE TO CL-CODIGO
+              READ CLIENTES
+              MOVE CA-VENDEDOR TO VD-CODIGO
+              READ VENDEDOR
+              MOVE CL-CODIGO       TO MP-CLIENTE
+              MOVE CL-LATITUDE     TO MP-CLIENTE-LA
+              MOVE CL-LONGITUDE    TO MP-CLIENTE-LO
+              MOVE VD-CODIGO       TO MP-VENDEDOR
+              MOVE VD-LATITUDE     TO MP-VENDEDOR-LA
+              MOVE VD-LONGITUDE    TO MP-VENDEDOR-LO
+              MOVE CA-DISTANCIA    TO MP-DISTANCIA
+              MOVE ';' TO MP-F1 MP-F2 MP-F3 MP-F4 MP-F5 MP-F6
+              WRITE REG-ARQMAPA.
+      * GERA O NOTIFVEND.CSV: PARA CADA VENDEDOR CADASTRADO, PERCORRE A
+      * CARTEIRA INTEIRA E GRAVA UMA LINHA POR CLIENTE DELE, JA
+      * AGRUPADAS POR VENDEDOR, PARA O CRM/E-MAIL IMPORTAR DIRETO A
+      * CARTEIRA ATUALIZADA DE CADA UM.
+       GERA-NOTIFVEND.
+           MOVE 1 TO WS-NOTIF-VENDEDOR
+           PERFORM NOTIFVEND-VENDEDOR UNTIL WS-NOTIF-VENDEDOR > 999
+           CLOSE NOTIFVEND.
+       NOTIFVEND-VENDEDOR.
+           MOVE WS-NOTIF-VENDEDOR TO VD-CODIGO
+           READ VENDEDOR
+           IF FS-STAT = 00
+              MOVE 'N' TO WS-NOTIF-FIM-CARTEIRA
+              CLOSE CARTEIRA OPEN INPUT CARTEIRA
+              PERFORM NOTIFVEND-CLIENTE UNTIL NOTIF-FIM-CARTEIRA.
+           ADD 1 TO WS-NOTIF-VENDEDOR.
+       NOTIFVEND-CLIENTE.
+           READ CARTEIRA NEXT AT END
+           IF FS-STAT NOT = 00
+              MOVE 'S' TO WS-NOTIF-FIM-CARTEIRA
+           ELSE
+              IF CA-VENDEDOR = WS-NOTIF-VENDEDOR
+                 MOVE CA-CLIENTE TO CL-CODIGO
+                 READ CLIENTES
+                 MOVE WS-NOTIF-VENDEDOR TO NV-VENDEDOR
+                 MOVE VD-NOME           TO NV-NOME
+                 MOVE CA-CLIENTE        TO NV-CLIENTE
+                 MOVE CL-RAZAO          TO NV-RAZAO
+                 MOVE CA-DISTANCIA      TO NV-DISTANCIA
+                 MOVE ';' TO NV-F1 NV-F2 NV-F3 NV-F4
+                 WRITE REG-NOTIFVEND.
+      * RELATORIO DE FIM DE RODADA: CLIENTES QUE FICARAM SEM NENHUM
+      * VENDEDOR NA CARTEIRA (GERDIST VAZIO PARA O CLIENTE, POR REGIAO
+      * INCOMPATIVEL OU DISTANCIA FORA DA FAIXA) E VENDEDORES QUE
+      * TERMINARAM A RODADA SEM NENHUM CLIENTE NA CARTEIRA.
+       RELATORIO-NAO-ATENDIDOS.
+           PERFORM CABEC-SEMVEND
+           CLOSE CLIENTES OPEN INPUT CLIENTES
+           MOVE 'N' TO WS-SEMVEND-FIM
+           PERFORM VERIFICA-SEMVEND UNTIL SEMVEND-FIM
+           CLOSE CLIENTES OPEN I-O CLIENTES
+           PERFORM CABEC-OCIOSOS
+           MOVE 1 TO WS-OCIOSO-IDX
+           PERFORM VERIFICA-OCIOSO UNTIL WS-OCIOSO-IDX > 999.
+       VERIFICA-SEMVEND.
+           READ CLIENTES NEXT AT END
+           IF FS-STAT NOT = 00
+              MOVE 'S' TO WS-SEMVEND-FIM
+           ELSE
+              MOVE CL-CODIGO TO CA-CLIENTE
+              READ CARTEIRA
+              IF FS-STAT NOT = 00
+                 MOVE CL-CODIGO TO L13-CLIENTE
+                 MOVE CL-RAZAO  TO L13-RAZAO
+                 WRITE LINHA FROM LINHA-13 BEFORE 1
+                 ADD 1 TO WS-RUN-QTD-SEM-VENDEDOR.
+       VERIFICA-OCIOSO.
+           IF WS-VCT-CONTADOR (WS-OCIOSO-IDX) = 0
+              MOVE WS-OCIOSO-IDX TO VD-CODIGO
+              READ VENDEDOR
+              IF FS-STAT = 00
+                 MOVE WS-OCIOSO-IDX TO L17-VENDEDOR
+                 MOVE VD-NOME       TO L17-NOME
+                 MOVE VD-STATUS     TO L17-STATUS
+                 WRITE LINHA FROM LINHA-17 BEFORE 1.
+           ADD 1 TO WS-OCIOSO-IDX.
+       CABEC-SEMVEND.
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-10 BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-11 BEFORE 1
+           WRITE LINHA FROM LINHA-12 BEFORE 1.
+       CABEC-OCIOSOS.
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-14 BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-15 BEFORE 1
+           WRITE LINHA FROM LINHA-16 BEFORE 1.
+      * DETECCAO DE CNPJ DUPLICADO ENTRE CLIENTES DIFERENTES, RODADA
+      * ANTES DE GERAR O CARTEIRA.CSV: PERCORRE CLIENTES PELA CHAVE
+      * ALTERNATIVA DE CNPJ (QUE ACEITA DUPLICATAS) E, SEMPRE QUE DOIS
+      * CL-CODIGO DIFERENTES CAIREM NO MESMO CNPJ (DIFERENTE DE ZERO),
+      * IMPRIME OS DOIS NO RELATORIO PARA O OPERADOR DECIDIR QUAL
+      * CADASTRO CORRIGIR.
+       RELATORIO-CNPJ-DUPLICADO.
+           PERFORM CABEC-CNPJ-DUPLICADO
+           CLOSE CLIENTES OPEN INPUT CLIENTES
+           MOVE ZEROS TO CL-CNPJ
+           START CLIENTES KEY NOT LESS THAN CL-CHAVE-CNPJ
+           MOVE ZEROS  TO WS-DUPCNPJ-ANTERIOR WS-DUPCNPJ-CLIENTE-ANT
+           MOVE SPACES TO WS-DUPCNPJ-RAZAO-ANT
+           MOVE 'N' TO WS-DUPCNPJ-FIM WS-DUPCNPJ-IMPRESSO
+           PERFORM VERIFICA-CNPJ-DUPLICADO UNTIL DUPCNPJ-FIM
+           CLOSE CLIENTES OPEN I-O CLIENTES.
+       VERIFICA-CNPJ-DUPLICADO.
+           READ CLIENTES NEXT AT END
+              MOVE 'S' TO WS-DUPCNPJ-FIM.
+           IF NOT DUPCNPJ-FIM
+              IF CL-CNPJ = WS-DUPCNPJ-ANTERIOR AND CL-CNPJ NOT = ZEROS
+                 PERFORM IMPRIME-CNPJ-DUPLICADO
+              ELSE
+                 MOVE 'N' TO WS-DUPCNPJ-IMPRESSO
+              MOVE CL-CNPJ   TO WS-DUPCNPJ-ANTERIOR
+              MOVE CL-CODIGO TO WS-DUPCNPJ-CLIENTE-ANT
+              MOVE CL-RAZAO  TO WS-DUPCNPJ-RAZAO-ANT.
+      * IMPRIME O PRIMEIRO CLIENTE DO GRUPO DE CNPJ DUPLICADO (O ANTERIOR,
+      * GUARDADO EM WS-DUPCNPJ-*) SOMENTE NA PRIMEIRA VEZ QUE O GRUPO E
+      * DETECTADO, E SEMPRE IMPRIME O CLIENTE ATUAL, PARA QUE UM GRUPO
+      * COM 3 OU MAIS CNPJ IGUAIS SAIA INTEIRO NO RELATORIO.
+       IMPRIME-CNPJ-DUPLICADO.
+           IF WS-DUPCNPJ-IMPRESSO = 'N'
+              MOVE WS-DUPCNPJ-CLIENTE-ANT TO L21-CLIENTE
+              MOVE WS-DUPCNPJ-RAZAO-ANT   TO L21-RAZAO
+              MOVE WS-DUPCNPJ-ANTERIOR    TO L21-CNPJ
+              WRITE LINHA FROM LINHA-21 BEFORE 1
+              MOVE 'S' TO WS-DUPCNPJ-IMPRESSO.
+           MOVE CL-CODIGO TO L21-CLIENTE
+           MOVE CL-RAZAO  TO L21-RAZAO
+           MOVE CL-CNPJ   TO L21-CNPJ
+           WRITE LINHA FROM LINHA-21 BEFORE 1.
+       CABEC-CNPJ-DUPLICADO.
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-18 BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-19 BEFORE 1
+           WRITE LINHA FROM LINHA-20 BEFORE 1.
+      * PERCORRE O GERDIST NA ORDEM NATURAL DA CHAVE (CLIENTE/DISTANCIA/
+      * VENDEDOR) E, PARA CADA CLIENTE, GUARDA OS TRES VENDEDORES MAIS
+      * PROXIMOS PARA IMPRIMIR O CANDIDATO ESCOLHIDO E AS DUAS OPCOES
+      * SEGUINTES, CASO O OPERADOR PRECISE SABER QUAL SERIA A PROXIMA
+      * ALTERNATIVA AO SUBSTITUIR UM VENDEDOR NA CARTEIRA.
+       RELATORIO-RANKING.
+           READ GERDIST NEXT AT END
+           IF FS-STAT NOT = 0
+              PERFORM IMPRIME-RANKING
+              MOVE 9 TO WS-OPCAO
+              CLOSE GERDIST OPEN I-O GERDIST
+           ELSE
+              IF CLIENTE-LIDO = 0
+                 PERFORM INICIA-RANKING
+              ELSE
+                 IF GD-CLIENTE NOT = CLIENTE-LIDO
+                    PERFORM IMPRIME-RANKING
+                    PERFORM INICIA-RANKING
+                 ELSE
+                    PERFORM ACUMULA-RANKING.
+       INICIA-RANKING.
+           MOVE GD-CLIENTE TO CLIENTE-LIDO
+           MOVE 0 TO WS-RANK-QTD
+           PERFORM ACUMULA-RANKING.
+       ACUMULA-RANKING.
+           ADD 1 TO WS-RANK-QTD
+           IF WS-RANK-QTD = 1
+              MOVE GD-VENDEDOR  TO WS-RANK-VENDEDOR-1
+              MOVE GD-DISTANCIA TO WS-RANK-DISTANCIA-1
+           ELSE
+              IF WS-RANK-QTD = 2
+                 MOVE GD-VENDEDOR  TO WS-RANK-VENDEDOR-2
+                 MOVE GD-DISTANCIA TO WS-RANK-DISTANCIA-2
+              ELSE
+                 IF WS-RANK-QTD = 3
+                    MOVE GD-VENDEDOR  TO WS-RANK-VENDEDOR-3
+                    MOVE GD-DISTANCIA TO WS-RANK-DISTANCIA-3.
+       IMPRIME-RANKING.
+           IF CLIENTE-LIDO NOT = 0
+              MOVE CLIENTE-LIDO TO CL-CODIGO
+              READ CLIENTES
+              MOVE CLIENTE-LIDO TO L05-CLIENTE
+              MOVE CL-RAZAO     TO L05-RAZAO
+              MOVE ZEROS TO L05-VEND1 L05-DIST1
+                            L05-VEND2 L05-DIST2
+                            L05-VEND3 L05-DIST3
+              PERFORM MOVE-RANKING-1
+              PERFORM MOVE-RANKING-2
+              PERFORM MOVE-RANKING-3
+              WRITE LINHA FROM LINHA-05 BEFORE 1.
+       MOVE-RANKING-1.
+           IF WS-RANK-QTD > 0
+              MOVE WS-RANK-VENDEDOR-1  TO L05-VEND1
+              MOVE WS-RANK-DISTANCIA-1 TO L05-DIST1.
+       MOVE-RANKING-2.
+           IF WS-RANK-QTD > 1
+              MOVE WS-RANK-VENDEDOR-2  TO L05-VEND2
+              MOVE WS-RANK-DISTANCIA-2 TO L05-DIST2.
+       MOVE-RANKING-3.
+           IF WS-RANK-QTD > 2
+              MOVE WS-RANK-VENDEDOR-3  TO L05-VEND3
+              MOVE WS-RANK-DISTANCIA-3 TO L05-DIST3.
+       CABEC-RANKING.
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-02 BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-03 BEFORE 1
+           WRITE LINHA FROM LINHA-04 BEFORE 1.
+      * RESUMO POR FAIXA DE DISTANCIA: ACUMULA, LENDO A CARTEIRA INTEIRA
+      * UMA UNICA VEZ, QUANTOS CLIENTES DE CADA VENDEDOR CAEM EM CADA
+      * FAIXA, E DEPOIS IMPRIME UMA LINHA POR VENDEDOR QUE TENHA CLIENTE
+      * NA CARTEIRA.
+       CABEC-FAIXA.
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-06 BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-07 BEFORE 1
+           WRITE LINHA FROM LINHA-08 BEFORE 1.
+       ACUMULA-FAIXA.
+           READ CARTEIRA NEXT AT END
+           IF FS-STAT NOT = 00
+              MOVE 9 TO WS-OPCAO
+           ELSE
+              IF CA-DISTANCIA < 10
+                 ADD 1 TO WS-FAIXA-1 (CA-VENDEDOR)
+              ELSE
+                 IF CA-DISTANCIA < 50
+                    ADD 1 TO WS-FAIXA-2 (CA-VENDEDOR)
+                 ELSE
+                    IF CA-DISTANCIA < 100
+                       ADD 1 TO WS-FAIXA-3 (CA-VENDEDOR)
+                    ELSE
+                       ADD 1 TO WS-FAIXA-4 (CA-VENDEDOR).
+       IMPRIME-FAIXA.
+           IF WS-FAIXA-1 (WS-FAIXA-IDX) > 0 OR
+              WS-FAIXA-2 (WS-FAIXA-IDX) > 0 OR
+              WS-FAIXA-3 (WS-FAIXA-IDX) > 0 OR
+              WS-FAIXA-4 (WS-FAIXA-IDX) > 0
+              MOVE WS-FAIXA-IDX TO VD-CODIGO
+              READ VENDEDOR
+              MOVE WS-FAIXA-IDX             TO L09-VENDEDOR
+              MOVE VD-NOME                  TO L09-NOME
+              MOVE WS-FAIXA-1 (WS-FAIXA-IDX) TO L09-FAIXA1
+              MOVE WS-FAIXA-2 (WS-FAIXA-IDX) TO L09-FAIXA2
+              MOVE WS-FAIXA-3 (WS-FAIXA-IDX) TO L09-FAIXA3
+              MOVE WS-FAIXA-4 (WS-FAIXA-IDX) TO L09-FAIXA4
+              WRITE LINHA FROM LINHA-09 BEFORE 1.
+           ADD 1 TO WS-FAIXA-IDX.
+      * DISTANCIA X VENDAS: ACUMULA, LENDO A CARTEIRA INTEIRA UMA UNICA
+      * VEZ, A SOMA DAS DISTANCIAS E A QUANTIDADE DE CLIENTES DE CADA
+      * VENDEDOR, PARA DEPOIS CRUZAR A DISTANCIA MEDIA COM O VALOR
+      * VENDIDO NO MES, LIDO DO ARQUIVO EXTERNO VENDAS.CSV.
+       ACUMULA-DESEMPENHO.
+           READ CARTEIRA NEXT AT END
+           IF FS-STAT NOT = 00
+              MOVE 9 TO WS-OPCAO
+           ELSE
+              ADD 1            TO WS-DESEMP-QTD  (CA-VENDEDOR)
+              ADD CA-DISTANCIA TO WS-DESEMP-SOMA (CA-VENDEDOR).
+       CABEC-DESEMPENHO.
+           WRITE LINHA FROM LINHA-01 BEFORE 1
+           WRITE LINHA FROM LINHA-22 BEFORE 1
+           WRITE LINHA FROM LINHA-01 BEFORE 2
+           WRITE LINHA FROM LINHA-23 BEFORE 1
+           WRITE LINHA FROM LINHA-24 BEFORE 1.
+       IMPRIME-DESEMPENHO.
+           READ VENDASCSV NEXT AT END
+           IF FS-STAT NOT = 00
+              MOVE 'S' TO WS-DESEMP-FIM
+           ELSE
+              MOVE VN-VENDEDOR TO VD-CODIGO
+              READ VENDEDOR
+              IF FS-STAT = 00
+                 MOVE ZEROS TO WS-DESEMP-MEDIA
+                 IF WS-DESEMP-QTD (VN-VENDEDOR) > 0
+                    COMPUTE WS-DESEMP-MEDIA =
+                            WS-DESEMP-SOMA (VN-VENDEDOR) /
+                            WS-DESEMP-QTD  (VN-VENDEDOR)
+                 MOVE VN-VENDEDOR                 TO L25-VENDEDOR
+                 MOVE VD-NOME                     TO L25-NOME
+                 MOVE WS-DESEMP-QTD (VN-VENDEDOR)  TO L25-QTDE
+                 MOVE WS-DESEMP-MEDIA              TO L25-DISTMEDIA
+                 MOVE VN-VALOR                     TO L25-VALOR
+                 WRITE LINHA FROM LINHA-25 BEFORE 1.
+      * GRAVA O RESUMO DA EXECUCAO DESASSISTIDA NO RUNLOG: VENDEDORES E
+      * CLIENTES PROCESSADOS, CLIENTES QUE FICARAM SEM NENHUM VENDEDOR
+      * NA CARTEIRA E O TEMPO DECORRIDO DA RODADA.
+       GRAVA-RUNLOG.
+           COMPUTE WS-RUN-SEGUNDOS =
+                   (WS-RUN-FIM-HH * 3600 + WS-RUN-FIM-MM * 60
+                     + WS-RUN-FIM-SS)
+                 - (WS-RUN-INI-HH * 3600 + WS-RUN-INI-MM * 60
+                     + WS-RUN-INI-SS)
+           MOVE WS-RUN-DATA             TO RL-DATA
+           MOVE WS-RUN-HORA-INICIO      TO RL-HORA-INICIO
+           MOVE WS-RUN-HORA-FIM         TO RL-HORA-FIM
+           MOVE WS-RUN-SEGUNDOS         TO RL-SEGUNDOS
+           MOVE WS-RUN-QTD-VENDEDORES   TO RL-VENDEDORES
+           MOVE WS-RUN-QTD-CLIENTES     TO RL-CLIENTES
+           MOVE WS-RUN-QTD-SEM-VENDEDOR TO RL-SEM-VENDEDOR
+           MOVE WS-RUN-QTD-FORA-FAIXA   TO RL-FORA-FAIXA
+           MOVE WS-RUN-QTD-VENDEDOR-INATIVO TO RL-VENDEDOR-INATIVO
+           MOVE ';' TO RL-F1 RL-F2 RL-F3 RL-F4 RL-F5 RL-F6 RL-F7 RL-F8
+           WRITE REG-RUNLOG.
 
       * -----------------------------------
       * ABRE ARQUIVOS
        ABRIR-ARQUIVOS.
            OPEN INPUT CLIENTES
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DOS CLIENTES" FS-STAT
+               DISPLAY(23, 14) "ESTADO DOS CLIENTES" FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
            OPEN INPUT VENDEDOR
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO VENDEDOR" FS-STAT
+               DISPLAY(23, 14) "ESTADO DO VENDEDOR" FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
+           MOVE 'S' TO WS-TEM-REGIAO
+           OPEN INPUT REGIAO
+           IF FS-STAT NOT = '00'
+               MOVE 'N' TO WS-TEM-REGIAO.
            OPEN I-O GERDIST
            IF FS-STAT = '30'
                OPEN OUTPUT GERDIST
                CLOSE GERDIST
                OPEN I-O GERDIST.
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO GERDIST: " FS-STAT
+               DISPLAY(23, 14) "ESTADO DO GERDIST: " FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
            OPEN I-O CARTEIRA
            IF FS-STAT = '30'
                OPEN OUTPUT CARTEIRA
                CLOSE CARTEIRA
                OPEN I-O CARTEIRA.
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO CARTEIRA " FS-STAT
+               DISPLAY(23, 14) "ESTADO DO CARTEIRA " FS-STAT
+               PERFORM TEMPO 5000 TIMES
+               DISPLAY(23, 14) '                           '.
+           OPEN I-O CHECKPNT
+           IF FS-STAT = '30'
+               OPEN OUTPUT CHECKPNT
+               CLOSE CHECKPNT
+               OPEN I-O CHECKPNT.
+           IF FS-STAT NOT = '00'
+               DISPLAY(23, 14) "ESTADO DO CHECKPNT " FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
+           OPEN EXTEND HISTCART
+           IF FS-STAT NOT = '00'
+               OPEN OUTPUT HISTCART
+               CLOSE HISTCART
+               OPEN EXTEND HISTCART.
+           OPEN EXTEND RUNLOG
+           IF FS-STAT NOT = '00'
+               OPEN OUTPUT RUNLOG
+               CLOSE RUNLOG
+               OPEN EXTEND RUNLOG.
+           MOVE 0 TO FS-STAT.
+           OPEN OUTPUT LISTAG.
       * -----------------------------------
        TEMPO.
-           DISPLAY(23 13) " ".
+           DISPLAY(23, 13) " ".
