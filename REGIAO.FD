@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      * COPY.......: REGIAO.FD                                      *
+      * OBJETIVO...: LAYOUT DA TABELA DE VENDEDOR FIXO POR REGIAO   *
+      *-----------------------------------------------------------*
+       FD  REGIAO  LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "regiao.dat".
+       01  REG-REGIAO.
+           05 RG-CHAVE          PIC X(02).
+           05 RG-VENDEDOR       PIC 9(03).
+           05 RG-MULTIPLICADOR  PIC 9(01)V9(02).
