@@ -27,6 +27,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  WS-OPCAO      PIC 9 VALUE ZERO.
+       01  WS-PARM-EXECUCAO PIC X(01) VALUE SPACES.
 
        SCREEN SECTION.
        01  LIMPA-TELA.
@@ -50,32 +51,39 @@
            02  ss-opcao LINE 22 COLUMN 28 PIC 9 USING WS-OPCAO AUTO.
        PROCEDURE DIVISION.
        MOSTRAR-MENU.
-           DISPLAY LIMPA-TELA
-           DISPLAY OPCOES-MENU
-           PERFORM TESTA-OPCAO UNTIL WS-OPCAO = 9
-           DISPLAY LIMPA-TELA
+           ACCEPT WS-PARM-EXECUCAO FROM COMMAND-LINE
+           IF WS-PARM-EXECUCAO >= '1' AND WS-PARM-EXECUCAO <= '5'
+              MOVE WS-PARM-EXECUCAO TO WS-OPCAO
+              PERFORM EXECUTA-OPCAO
+           ELSE
+              DISPLAY LIMPA-TELA
+              DISPLAY OPCOES-MENU
+              PERFORM TESTA-OPCAO UNTIL WS-OPCAO = 9
+              DISPLAY LIMPA-TELA.
            STOP "fim do programa"
            STOP RUN.
        TESTA-OPCAO.
            ACCEPT OPCOES-MENU.
+           PERFORM EXECUTA-OPCAO.
+       EXECUTA-OPCAO.
            IF WS-OPCAO = 1
-              DISPLAY(22 30) "Acessando Cadastro de Clientes..."
+              DISPLAY(22, 30) "Acessando Cadastro de Clientes..."
               MOVE 0 TO WS-OPCAO
               CHAIN "SICCV01.EXE".
            IF WS-OPCAO = 2
-              DISPLAY(22 30) "Acessando Cadastro de Vendedores..."
+              DISPLAY(22, 30) "Acessando Cadastro de Vendedores..."
               MOVE 0 TO WS-OPCAO
               CHAIN "SICCV02.EXE".
            IF WS-OPCAO = 3
-              DISPLAY(22 30) "Acessando Relatorio de Clientes..."
+              DISPLAY(22, 30) "Acessando Relatorio de Clientes..."
               MOVE 0 TO WS-OPCAO
               CHAIN "SICCV03.EXE".
            IF WS-OPCAO = 4
-              DISPLAY(22 30) "Acessando Relatorio de Vendedores..."
+              DISPLAY(22, 30) "Acessando Relatorio de Vendedores..."
               MOVE 0 TO WS-OPCAO
               CHAIN "SICCV04.EXE".
            IF WS-OPCAO = 5
-              DISPLAY(22 30) "Acessando Distribuicao de Clientes..."
+              DISPLAY(22, 30) "Acessando Distribuicao de Clientes..."
               MOVE 0 TO WS-OPCAO
               CHAIN "SICCV05.EXE".
 
