@@ -6,7 +6,7 @@
        SECURITY.
       *
       ***********************************************************************
-      * SISTEMA......: SICCV  SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
+      * SISTEMA......: SICCV - SISTEMA DE CONTROLE DE CLIENTES POR VENDEDOR *
       ***********************************************************************
       * ANALISTA.....: FRANCISCO A. ROLIM DE MOURA JR                       *
       * LINGUAGEM....: COBOL                                                *
@@ -25,7 +25,26 @@
            SELECT CLICSV ASSIGN TO DISK
                   FILE STATUS FS-STAT
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJCSV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDCSV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKIMPORT ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY CKI-CHAVE.
+           SELECT PENDGRAV ASSIGN TO DISK
+                  FILE STATUS FS-STAT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY PG-CODIGO.
        COPY CLIENTES.SEL.
+       COPY CEP.SEL.
+       COPY CARTEIRA.SEL.
+       COPY VISITAS.SEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +52,60 @@
            VALUE OF FILE-ID IS "cliente.csv".
        01  REG-CLICSV.
            05 CS-LINHA          PIC X(01) OCCURS 83 TIMES.
+       FD  REJCSV   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REJEITADOS.CSV".
+       01  REG-REJCSV.
+           05 RJ-LINHA          PIC 9(05).
+           05 RJ-F1             PIC X(01).
+           05 RJ-MOTIVO         PIC X(40).
+      * GUARDA A ULTIMA LINHA FISICA DO CSV JA PROCESSADA (IMPORTADA
+      * OU REJEITADA, TANTO FAZ) PARA UMA IMPORTACAO INTERROMPIDA
+      * PODER SER RETOMADA SEM RELER NEM REGRAVAR O QUE JA FOI FEITO.
+       FD  CKIMPORT LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ckimport.dat".
+       01  REG-CKIMPORT.
+           05 CKI-CHAVE         PIC X(01).
+           05 CKI-LINHA         PIC 9(07).
+       FD  AUDCSV   LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDCLI.CSV".
+       01  REG-AUDCSV.
+           05 AU-DATA             PIC 9(08).
+           05 AU-F1                PIC X(01).
+           05 AU-HORA             PIC 9(08).
+           05 AU-F2                PIC X(01).
+           05 AU-OPERADOR         PIC X(10).
+           05 AU-F3                PIC X(01).
+           05 AU-ACAO             PIC X(10).
+           05 AU-F4                PIC X(01).
+           05 AU-CODIGO           PIC 9(07).
+           05 AU-F5                PIC X(01).
+           05 AU-RAZAO-ANTES      PIC X(40).
+           05 AU-F6                PIC X(01).
+           05 AU-RAZAO-DEPOIS     PIC X(40).
+           05 AU-F7                PIC X(01).
+           05 AU-CNPJ-ANTES       PIC 9(14).
+           05 AU-F8                PIC X(01).
+           05 AU-CNPJ-DEPOIS      PIC 9(14).
+           05 AU-F9                PIC X(01).
+           05 AU-VENDEDOR-ANTES   PIC 9(03).
+           05 AU-F10               PIC X(01).
+           05 AU-VENDEDOR-DEPOIS  PIC 9(03).
+      * FILA DE GRAVACOES QUE NAO PEGARAM NA HORA (REWRITE COM ERRO
+      * DIFERENTE DE REGISTRO EM USO): GUARDA UMA COPIA DO REGISTRO
+      * JA ALTERADO PARA SER REGRAVADA DEPOIS, EM TELA-PENDENCIAS, SEM
+      * O OPERADOR PRECISAR REDIGITAR O CLIENTE INTEIRO DE NOVO.
+       FD  PENDGRAV  LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PENDCLI.DAT".
+       01  REG-PENDGRAV.
+           05 PG-CODIGO           PIC 9(07).
+           05 PG-DATA             PIC 9(08).
+           05 PG-HORA             PIC 9(08).
+           05 PG-ERRO             PIC 9(02).
+           05 PG-DADOS             PIC X(89).
        COPY CLIENTES.FD.
+       COPY CEP.FD.
+       COPY CARTEIRA.FD.
+       COPY VISITAS.FD.
        WORKING-STORAGE SECTION.
        01  IDX-COD              PIC 9(02) VALUE ZEROS.
        01  IDX                  PIC 9(02) VALUE ZEROS.
@@ -43,6 +115,93 @@
        01  WS-MSGERRO           PIC X(43).
        01  WS-MASCARA           PIC ZZ9,99999999 VALUE ZEROS.
        01  WS-RESPOSTA          PIC X(01) VALUE SPACES.
+       01  WS-OPERADOR          PIC X(10) VALUE SPACES.
+       01  WS-AUD-RAZAO-ANTES   PIC X(40) VALUE SPACES.
+       01  WS-AUD-CNPJ-ANTES    PIC 9(14) VALUE ZEROS.
+       01  WS-AUD-VENDEDOR-ANTES PIC 9(03) VALUE ZEROS.
+      * QUANTO DE CLIENTE UM VENDEDOR PODE RECEBER ANTES DE O
+      * OPERADOR SER AVISADO AO GRAVAR UM VINCULO MANUAL (MESMO
+      * LIMITE PADRAO USADO PELO GERA-CARTEIRA DO SICCV05).
+       01  WS-MAX-CLIENTES-VENDEDOR PIC 9(05) VALUE 00200.
+       01  WS-CAP-CONTADOR      PIC 9(05) VALUE ZEROS.
+       01  WS-CAP-FIM           PIC X(01) VALUE 'N'.
+       01  WS-CAP-VDD           PIC ZZ9.
+       01  WS-CAP-QTD           PIC ZZZZ9.
+       01  WS-CL-CEP            PIC 9(08) VALUE ZEROS.
+       01  WS-TEM-CEP           PIC X(01) VALUE 'N'.
+           88 ARQUIVO-CEP-OK         VALUE 'S'.
+       01  WS-CEP-ACHOU         PIC X(01) VALUE 'N'.
+           88 CEP-ENCONTRADO         VALUE 'S'.
+       01  WS-TEM-CARTEIRA      PIC X(01) VALUE 'N'.
+           88 ARQUIVO-CARTEIRA-OK    VALUE 'S'.
+       01  WS-TEM-VISITAS       PIC X(01) VALUE 'N'.
+           88 ARQUIVO-VISITAS-OK     VALUE 'S'.
+       01  WS-VISITAS-FIM       PIC X(01) VALUE 'N'.
+           88 FIM-VISITAS             VALUE 'S'.
+       01  WS-VI-DATA           PIC 9(08) VALUE ZEROS.
+       01  WS-VI-RESULTADO      PIC X(40) VALUE SPACES.
+       01  WS-VI-PROXIMA        PIC 9(08) VALUE ZEROS.
+      * PESOS DO CALCULO DO DIGITO VERIFICADOR DO CNPJ (MODULO 11).
+       01  WS-CNPJ-PESO1-VALORES.
+           05 F PIC 9(02) VALUE 05.
+           05 F PIC 9(02) VALUE 04.
+           05 F PIC 9(02) VALUE 03.
+           05 F PIC 9(02) VALUE 02.
+           05 F PIC 9(02) VALUE 09.
+           05 F PIC 9(02) VALUE 08.
+           05 F PIC 9(02) VALUE 07.
+           05 F PIC 9(02) VALUE 06.
+           05 F PIC 9(02) VALUE 05.
+           05 F PIC 9(02) VALUE 04.
+           05 F PIC 9(02) VALUE 03.
+           05 F PIC 9(02) VALUE 02.
+       01  WS-CNPJ-PESO1 REDEFINES WS-CNPJ-PESO1-VALORES.
+           05 WS-CNPJ-P1 PIC 9(02) OCCURS 12 TIMES.
+       01  WS-CNPJ-PESO2-VALORES.
+           05 F PIC 9(02) VALUE 06.
+           05 F PIC 9(02) VALUE 05.
+           05 F PIC 9(02) VALUE 04.
+           05 F PIC 9(02) VALUE 03.
+           05 F PIC 9(02) VALUE 02.
+           05 F PIC 9(02) VALUE 09.
+           05 F PIC 9(02) VALUE 08.
+           05 F PIC 9(02) VALUE 07.
+           05 F PIC 9(02) VALUE 06.
+           05 F PIC 9(02) VALUE 05.
+           05 F PIC 9(02) VALUE 04.
+           05 F PIC 9(02) VALUE 03.
+           05 F PIC 9(02) VALUE 02.
+       01  WS-CNPJ-PESO2 REDEFINES WS-CNPJ-PESO2-VALORES.
+           05 WS-CNPJ-P2 PIC 9(02) OCCURS 13 TIMES.
+       01  WS-CNPJ-IX          PIC 9(02) VALUE ZEROS.
+       01  WS-CNPJ-SOMA         PIC 9(05) VALUE ZEROS.
+       01  WS-CNPJ-QUOC         PIC 9(03) VALUE ZEROS.
+       01  WS-CNPJ-RESTO        PIC 9(02) VALUE ZEROS.
+       01  WS-CNPJ-DV1          PIC 9(01) VALUE ZEROS.
+       01  WS-CNPJ-DV2          PIC 9(01) VALUE ZEROS.
+       01  WS-CNPJ-VALIDO       PIC X(01) VALUE 'N'.
+           88 CNPJ-VALIDO            VALUE 'S'.
+       01  WS-BLOQUEIA-EXCLUSAO PIC X(01) VALUE 'N'.
+       01  WS-PROX-CODIGO       PIC 9(07) VALUE ZEROS.
+       01  WS-CANCELA-GRAVACAO  PIC X(01) VALUE 'N'.
+           88 GRAVACAO-CANCELADA     VALUE 'S'.
+       01  WS-PEND-QTD-REGRAVADA PIC 9(05) VALUE ZEROS.
+       01  WS-PEND-QTD-PENDENTE  PIC 9(05) VALUE ZEROS.
+       01  WS-PEND-FIM           PIC X(01) VALUE 'N'.
+       01  WS-PEND-ERRO-SALVO    PIC 9(02) VALUE ZEROS.
+       01  WS-CSV-LINHA         PIC 9(05) VALUE ZEROS.
+      * CONTADOR SEPARADO DE WS-CSV-LINHA: CONTA TODA LINHA FISICA DO
+      * CSV (MESMO AS EM BRANCO, QUE WS-CSV-LINHA IGNORA), PARA O
+      * PONTO DE RETOMADA BATER CERTO COM A POSICAO REAL NO ARQUIVO.
+       01  WS-CSV-LINHA-FISICA  PIC 9(07) VALUE ZEROS.
+       01  WS-CSV-IDX           PIC 9(02) VALUE ZEROS.
+       01  WS-CSV-QTD-PV        PIC 9(02) VALUE ZEROS.
+       01  WS-CSV-STAT-LIDO     PIC 9(02) VALUE ZEROS.
+       01  WS-CSV-QTD-OK        PIC 9(05) VALUE ZEROS.
+       01  WS-CSV-QTD-REJ       PIC 9(05) VALUE ZEROS.
+       01  WS-CSV-REJEITADO     PIC X(01) VALUE 'N'.
+           88 LINHA-REJEITADA        VALUE 'S'.
+       01  WS-MOTIVO-REJEICAO   PIC X(40) VALUE SPACES.
        01  XX-CL-RAZAO          PIC X(40).
        01  XX-CL-CNPJ           PIC 9(14).
        01  WS-REG-CLIENTES.
@@ -55,7 +214,7 @@
            05 WS-CL-CHAVE-CNPJ.
               10 WS-CL-CNPJ     PIC 9(14).
               10 WS-CNPJ REDEFINES WS-CL-CNPJ.
-                 10 RE-CNPJ     PIC 9 OCCURS 14 TIMES.
+                 15 RE-CNPJ     PIC 9 OCCURS 14 TIMES.
            05 WS-CL-LATITUDE    PIC S9(03)V9(8).
            05 WS-LATITUDE REDEFINES WS-CL-LATITUDE.
               10 RE-LATITUDE    PIC 9 OCCURS 11 TIMES.
@@ -63,68 +222,71 @@
            05 WS-LONGITUDE REDEFINES WS-CL-LONGITUDE.
               10 RE-LONGITUDE   PIC 9 OCCURS 11 TIMES.
            05 WS-CL-VENDEDOR       PIC 9(03) VALUE ZEROS.
+           05 WS-CL-REGIAO         PIC X(02) VALUE SPACES.
+           05 WS-CL-FIXO           PIC X(01) VALUE 'N'.
+              88 WS-CLIENTE-FIXO         VALUE 'S'.
 
        SCREEN SECTION.
        01  SS-JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "ษอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 1  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออป".
-           02  LINE 2  COLUMN 1  VALUE "บ".
-           02  LINE 2  COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 2  COLUMN 1  VALUE "|".
+           02  LINE 2  COLUMN 80 VALUE "|".
            02  LINE 3  COLUMN 1  VALUE
-               "ฬอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 3  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออน".
-           02  LINE 4  COLUMN 1  VALUE "บ".
-           02  LINE 4  COLUMN 80 VALUE "บ".
-           02  LINE 5  COLUMN 1  VALUE "บ".
-           02  LINE 5  COLUMN 80 VALUE "บ".
-           02  LINE 6  COLUMN 1  VALUE "บ".
-           02  LINE 6  COLUMN 80 VALUE "บ".
-           02  LINE 7  COLUMN 1  VALUE "บ".
-           02  LINE 7  COLUMN 80 VALUE "บ".
-           02  LINE 8  COLUMN 1  VALUE "บ".
-           02  LINE 8  COLUMN 80 VALUE "บ".
-           02  LINE 9  COLUMN 1  VALUE "บ".
-           02  LINE 9  COLUMN 80 VALUE "บ".
-           02  LINE 10 COLUMN 1  VALUE "บ".
-           02  LINE 10 COLUMN 80 VALUE "บ".
-           02  LINE 11 COLUMN 1  VALUE "บ".
-           02  LINE 11 COLUMN 80 VALUE "บ".
-           02  LINE 12 COLUMN 1  VALUE "บ".
-           02  LINE 12 COLUMN 80 VALUE "บ".
-           02  LINE 13 COLUMN 1  VALUE "บ".
-           02  LINE 13 COLUMN 80 VALUE "บ".
-           02  LINE 14 COLUMN 1  VALUE "บ".
-           02  LINE 14 COLUMN 80 VALUE "บ".
-           02  LINE 15 COLUMN 1  VALUE "บ".
-           02  LINE 15 COLUMN 80 VALUE "บ".
-           02  LINE 16 COLUMN 1  VALUE "บ".
-           02  LINE 16 COLUMN 80 VALUE "บ".
-           02  LINE 17 COLUMN 1  VALUE "บ".
-           02  LINE 17 COLUMN 80 VALUE "บ".
-           02  LINE 18 COLUMN 1  VALUE "บ".
-           02  LINE 18 COLUMN 80 VALUE "บ".
-           02  LINE 19 COLUMN 1  VALUE "บ".
-           02  LINE 19 COLUMN 80 VALUE "บ".
-           02  LINE 20 COLUMN 1  VALUE "บ".
-           02  LINE 20 COLUMN 80 VALUE "บ".
-           02  LINE 21 COLUMN 1  VALUE "บ".
-           02  LINE 21 COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 4  COLUMN 1  VALUE "|".
+           02  LINE 4  COLUMN 80 VALUE "|".
+           02  LINE 5  COLUMN 1  VALUE "|".
+           02  LINE 5  COLUMN 80 VALUE "|".
+           02  LINE 6  COLUMN 1  VALUE "|".
+           02  LINE 6  COLUMN 80 VALUE "|".
+           02  LINE 7  COLUMN 1  VALUE "|".
+           02  LINE 7  COLUMN 80 VALUE "|".
+           02  LINE 8  COLUMN 1  VALUE "|".
+           02  LINE 8  COLUMN 80 VALUE "|".
+           02  LINE 9  COLUMN 1  VALUE "|".
+           02  LINE 9  COLUMN 80 VALUE "|".
+           02  LINE 10 COLUMN 1  VALUE "|".
+           02  LINE 10 COLUMN 80 VALUE "|".
+           02  LINE 11 COLUMN 1  VALUE "|".
+           02  LINE 11 COLUMN 80 VALUE "|".
+           02  LINE 12 COLUMN 1  VALUE "|".
+           02  LINE 12 COLUMN 80 VALUE "|".
+           02  LINE 13 COLUMN 1  VALUE "|".
+           02  LINE 13 COLUMN 80 VALUE "|".
+           02  LINE 14 COLUMN 1  VALUE "|".
+           02  LINE 14 COLUMN 80 VALUE "|".
+           02  LINE 15 COLUMN 1  VALUE "|".
+           02  LINE 15 COLUMN 80 VALUE "|".
+           02  LINE 16 COLUMN 1  VALUE "|".
+           02  LINE 16 COLUMN 80 VALUE "|".
+           02  LINE 17 COLUMN 1  VALUE "|".
+           02  LINE 17 COLUMN 80 VALUE "|".
+           02  LINE 18 COLUMN 1  VALUE "|".
+           02  LINE 18 COLUMN 80 VALUE "|".
+           02  LINE 19 COLUMN 1  VALUE "|".
+           02  LINE 19 COLUMN 80 VALUE "|".
+           02  LINE 20 COLUMN 1  VALUE "|".
+           02  LINE 20 COLUMN 80 VALUE "|".
+           02  LINE 21 COLUMN 1  VALUE "|".
+           02  LINE 21 COLUMN 80 VALUE "|".
            02  LINE 22 COLUMN 1  VALUE
-               "ฬออออออออออหออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 22 COLUMN 41 VALUE
-               "อออออออออออออออหออออออออออหออออออออออออน".
-           02  LINE 23 COLUMN 1  VALUE "บ MENSAGEM บ".
-           02  LINE 23 COLUMN 56 VALUE "บ".
-           02  LINE 23 COLUMN 67 VALUE "บ".
-           02  LINE 23 COLUMN 80 VALUE "บ".
+               "---------------+----------+------------".
+           02  LINE 23 COLUMN 1  VALUE "| MENSAGEM |".
+           02  LINE 23 COLUMN 56 VALUE "|".
+           02  LINE 23 COLUMN 67 VALUE "|".
+           02  LINE 23 COLUMN 80 VALUE "|".
            02  LINE 24 COLUMN 1  VALUE
-               "ศออออออออออสออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 24 COLUMN 41 VALUE
-               "อออออออออออออออสออออออออออสออออออออออออผ".
+               "---------------+----------+------------".
            02  LINE 2  COLUMN 25 VALUE
                "*** CADASTRO DE CLIENTES ***".
        01  SS-CABEC-INCLUSAO.
@@ -139,34 +301,69 @@
        01  SS-CABEC-EXCLUSAO.
            02 LINE 04 COLUMN 21 VALUE
               "E X C L U S A O    D E   C L I E N T E S  ".
+       01  SS-CABEC-VISITAS.
+           02 LINE 04 COLUMN 21 VALUE
+              "V I S I T A S   D O   C L I E N T E       ".
+       01  SS-CABEC-PENDENCIAS.
+           02 LINE 04 COLUMN 21 VALUE
+              "REGRAVACAO DE PENDENCIAS DE ALTERACAO      ".
        01  SS-MENU.
            02 LINE 07 COLUMN 33         VALUE "1 - INCLUIR".
            02 LINE 08 COLUMN 33         VALUE "2 - IMPORTAR".
            02 LINE 09 COLUMN 33         VALUE "3 - ALTERAR".
            02 LINE 10 COLUMN 33         VALUE "4 - EXCLUIR".
-           02 LINE 11 COLUMN 33         VALUE "9 - ENCERRAR".
-           02 LINE 13 COLUMN 33         VALUE "OPCAO: ".
-           02  ss-opcao LINE 13 COLUMN 40 PIC 9 USING WS-OPCAO AUTO.
+           02 LINE 11 COLUMN 33         VALUE "5 - VISITAS".
+           02 LINE 12 COLUMN 33         VALUE "6 - PENDENCIAS".
+           02 LINE 13 COLUMN 33         VALUE "9 - ENCERRAR".
+           02 LINE 15 COLUMN 33         VALUE "OPCAO: ".
+           02  ss-opcao LINE 15 COLUMN 40 PIC 9 USING WS-OPCAO AUTO.
        01  SS-TELA-REGISTRO.
-           02 LINE 10 COLUMN 12 VALUE "C๓digo do Cliente.:
+           02 LINE 10 COLUMN 12 VALUE "Codigo do Cliente.:
       -       "                           ".
            02 LINE 12 COLUMN 12 VALUE "Razao Social......:
       -       "                           ".
            02 LINE 14 COLUMN 12 VALUE "C.N.P.J...........:
       -       "                           ".
-           02 LINE 16 COLUMN 12 VALUE "Latitude..........:
+           02 LINE 16 COLUMN 12 VALUE "C.E.P.............:
       -       "                           ".
-           02 LINE 18 COLUMN 12 VALUE "Longitude.........:
+           02 LINE 18 COLUMN 12 VALUE "Latitude..........:
+      -       "                           ".
+           02 LINE 20 COLUMN 12 VALUE "Longitude.........:
+      -       "                           ".
+           02 LINE 20 COLUMN 50 VALUE "Vendedor......:
+      -       "    ".
+           02 LINE 21 COLUMN 12 VALUE "Regiao (UF).......:
+      -       "                           ".
+           02 LINE 21 COLUMN 50 VALUE "Pinado (S/N)..:
+      -       "     ".
+       01  SS-TELA-VISITA.
+           02 LINE 10 COLUMN 12 VALUE "Codigo do Cliente.:
+      -       "                           ".
+           02 LINE 12 COLUMN 12 VALUE "Data da Visita....:
+      -       "                           ".
+           02 LINE 14 COLUMN 12 VALUE "Resultado.........:
+      -       "                           ".
+           02 LINE 16 COLUMN 12 VALUE "Proxima Visita....:
       -       "                           ".
        PROCEDURE DIVISION.
        INICIO.
            MOVE 0 TO WS-OPCAO
            PERFORM ABRIR-ARQUIVOS
+           DISPLAY(15, 14) "OPERADOR..: "
+           ACCEPT(15, 26) WS-OPERADOR
            PERFORM PROCESSA THRU SEGUE-01 UNTIL WS-OPCAO = 9.
       * -----------------------------------
        FINALIZA.
-           DISPLAY(01 01) ERASE
+           DISPLAY(01, 01) ERASE
            CLOSE CLIENTES
+           IF ARQUIVO-CEP-OK
+              CLOSE CEP.
+           IF ARQUIVO-CARTEIRA-OK
+              CLOSE CARTEIRA.
+           IF ARQUIVO-VISITAS-OK
+              CLOSE VISITAS.
+           CLOSE CKIMPORT
+           CLOSE PENDGRAV
            CHAIN "SICCV.EXE"
            STOP RUN.
        PROCESSA.
@@ -175,9 +372,11 @@
            ACCEPT SS-MENU.
        SEGUE-01.
            MOVE 1     TO WS-CL-CODIGO
-           MOVE ZEROS TO WS-CL-CNPJ
+           MOVE ZEROS TO WS-CL-CNPJ WS-CL-CEP
                          WS-CL-LATITUDE WS-CL-LONGITUDE
-           MOVE SPACES TO WS-CL-RAZAO.
+                         WS-CL-VENDEDOR
+           MOVE SPACES TO WS-CL-RAZAO WS-CL-REGIAO.
+           MOVE 'N' TO WS-CL-FIXO.
            IF WS-OPCAO = 1
               PERFORM INCLUI UNTIL WS-OPCAO = 0.
            IF WS-OPCAO = 2
@@ -186,10 +385,14 @@
               PERFORM ALTERA UNTIL WS-OPCAO = 0.
            IF WS-OPCAO = 4
               PERFORM EXCLUI UNTIL WS-OPCAO = 0.
-           IF WS-OPCAO > 4 AND WS-OPCAO < 9
-              DISPLAY(23 14) "Opcao Invalida !!!"
+           IF WS-OPCAO = 5
+              PERFORM TELA-VISITAS UNTIL WS-OPCAO = 0.
+           IF WS-OPCAO = 6
+              PERFORM TELA-PENDENCIAS UNTIL WS-OPCAO = 0.
+           IF WS-OPCAO > 6 AND WS-OPCAO < 9
+              DISPLAY(23, 14) "Opcao Invalida !!!"
               PERFORM TEMPO 10000 TIMES
-              DISPLAY(23 14) "                  "
+              DISPLAY(23, 14) "                  "
               MOVE 0 TO WS-OPCAO.
            MOVE 0 TO FS-STAT.
       * -----------------------------------
@@ -211,7 +414,10 @@
               PERFORM INCLUI-SEGUE-RESTO THRU INCLUI-GRAVAR
                       UNTIL FS-STAT = 00.
        INCLUI-CODIGO.
-           ACCEPT(10 32) WS-CL-CODIGO WITH PROMPT
+           PERFORM PROCURA-PROXIMO-CODIGO
+           MOVE WS-PROX-CODIGO TO WS-CL-CODIGO
+           DISPLAY(10, 32) WS-CL-CODIGO
+           ACCEPT(10, 32) WS-CL-CODIGO WITH PROMPT
            IF WS-CL-CODIGO > 0
               MOVE WS-CL-CODIGO TO CL-CODIGO
               READ CLIENTES
@@ -227,9 +433,21 @@
            ELSE
               MOVE 0 TO WS-OPCAO
               MOVE 23 TO FS-STAT.
+      * ACHA O MENOR CODIGO AINDA NAO USADO (PREENCHENDO BURACOS
+      * DEIXADOS POR EXCLUSOES ANTIGAS), PARA OFERECER AO OPERADOR
+      * EM VEZ DE FAZE-LO ADIVINHAR UM CODIGO LIVRE.
+       PROCURA-PROXIMO-CODIGO.
+           MOVE 1 TO WS-PROX-CODIGO
+           MOVE 0 TO FS-STAT
+           PERFORM TESTA-PROXIMO-CODIGO UNTIL FS-STAT NOT = 00.
+       TESTA-PROXIMO-CODIGO.
+           MOVE WS-PROX-CODIGO TO CL-CODIGO
+           READ CLIENTES
+           IF FS-STAT = 00
+              ADD 1 TO WS-PROX-CODIGO.
        INCLUI-RAZAO.
            IF WS-OPCAO = 1
-              ACCEPT(12 32) WS-CL-RAZAO WITH PROMPT
+              ACCEPT(12, 32) WS-CL-RAZAO WITH PROMPT
               MOVE WS-CL-RAZAO TO CL-RAZAO
               READ CLIENTES KEY IS CL-RAZAO
               START CLIENTES KEY IS EQUAL TO CL-RAZAO
@@ -244,34 +462,49 @@
                     PERFORM MOSTRA-ERRO
                     PERFORM MOSTRA-TELA-REGISTRO
                     DISPLAY SS-CABEC-INCLUSAO
-                    DISPLAY(10 32) WS-CL-CODIGO.
+                    DISPLAY(10, 32) WS-CL-CODIGO.
        INCLUI-CNPJ.
            IF WS-OPCAO = 1
-              ACCEPT(14 32) WS-CL-CNPJ WITH PROMPT
+              ACCEPT(14, 32) WS-CL-CNPJ WITH PROMPT
               MOVE WS-CL-CNPJ TO CL-CNPJ
               READ CLIENTES KEY IS CL-CHAVE-CNPJ
               START CLIENTES KEY IS EQUAL TO CL-CHAVE-CNPJ
+              PERFORM VALIDA-CNPJ-CHECKDIGIT
               IF WS-CL-CNPJ = ZEROS
                  MOVE 0 TO FS-STAT
                  MOVE 'CNPJ ZERADO NAO ACEITO' TO WS-MSGERRO
                  PERFORM MOSTRA-ERRO
               ELSE
-                 IF FS-STAT = 00 OR FS-STAT = 21
-                 MOVE 'CNPJ EXISTE EM OUTRO CLIENTE' TO WS-MSGERRO
-                 PERFORM MOSTRA-DADOS-CLIENTE
-                 PERFORM MOSTRA-ERRO
-                 PERFORM MOSTRA-TELA-REGISTRO
-                 DISPLAY SS-CABEC-INCLUSAO
-                 DISPLAY(10 32) WS-CL-CODIGO
-                 DISPLAY(12 32) WS-CL-RAZAO.
+                 IF NOT CNPJ-VALIDO
+                    MOVE 0 TO FS-STAT
+                    MOVE 'CNPJ INVALIDO (DIGITO VERIFICADOR)'
+                          TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                 ELSE
+                    IF FS-STAT = 00 OR FS-STAT = 21
+                    MOVE 'CNPJ EXISTE EM OUTRO CLIENTE' TO WS-MSGERRO
+                    PERFORM MOSTRA-DADOS-CLIENTE
+                    PERFORM MOSTRA-ERRO
+                    PERFORM MOSTRA-TELA-REGISTRO
+                    DISPLAY SS-CABEC-INCLUSAO
+                    DISPLAY(10, 32) WS-CL-CODIGO
+                    DISPLAY(12, 32) WS-CL-RAZAO.
        INCLUI-SEGUE-RESTO.
            IF WS-OPCAO = 1
-              ACCEPT(16 32) WS-CL-LATITUDE WITH PROMPT
-              MOVE WS-CL-LATITUDE TO WS-MASCARA
-              DISPLAY(16 32) WS-MASCARA
-              ACCEPT(18 32) WS-CL-LONGITUDE WITH PROMPT
-              MOVE WS-CL-LONGITUDE TO WS-MASCARA
-              DISPLAY(18 32) WS-MASCARA.
+              MOVE ZEROS TO WS-CL-CEP
+              ACCEPT(16, 32) WS-CL-CEP WITH PROMPT
+              PERFORM PROCURA-CEP
+              IF CEP-ENCONTRADO
+                 PERFORM MOSTRA-COORDENADAS-CEP
+              ELSE
+                 PERFORM INCLUI-LATLONG-MANUAL.
+       INCLUI-REGIAO.
+           ACCEPT(21, 32) WS-CL-REGIAO WITH PROMPT.
+       INCLUI-FIXO.
+           ACCEPT(21, 66) WS-CL-FIXO WITH PROMPT.
+       INCLUI-VENDEDOR.
+           ACCEPT(20, 66) WS-CL-VENDEDOR WITH PROMPT
+           PERFORM VERIFICA-CAPACIDADE-VENDEDOR.
        INCLUI-GRAVAR.
            IF WS-OPCAO = 1
               IF WS-CL-RAZAO EQUAL SPACES OR WS-CL-CNPJ  EQUAL 0
@@ -280,18 +513,158 @@
                  PERFORM MOSTRA-ERRO
               ELSE
                  MOVE WS-REG-CLIENTES TO REG-CLIENTES
+                 MOVE 'N' TO WS-CANCELA-GRAVACAO
                  WRITE REG-CLIENTES
-                 IF FS-STAT = 21
-                    CLOSE CLIENTES OPEN I-O CLIENTES
-                    WRITE REG-CLIENTES
-                 ELSE
+                 PERFORM CONFLITO-GRAVACAO UNTIL FS-STAT NOT = 21
+                 IF NOT GRAVACAO-CANCELADA
                     IF FS-STAT NOT = 00
-                       DISPLAY(23 14) 'ERRO ' FS-STAT ' AO GRAVAR'
+                       DISPLAY(23, 14) 'ERRO ' FS-STAT ' AO GRAVAR'
                        PERFORM TEMPO 10000 TIMES
-                       DISPLAY(23 14) '                           '
+                       DISPLAY(23, 14) '                           '
                        MOVE 0 TO FS-STAT
-                       DISPLAY(23 14) 'NAO GRAVOU. ERRO ' FS-STAT.
+                       DISPLAY(23, 14) 'NAO GRAVOU. ERRO ' FS-STAT
+                    ELSE
+                       MOVE 'INCLUSAO  ' TO AU-ACAO
+                       MOVE SPACES TO AU-RAZAO-ANTES
+                       MOVE CL-RAZAO TO AU-RAZAO-DEPOIS
+                       MOVE 0 TO AU-CNPJ-ANTES
+                       MOVE CL-CNPJ TO AU-CNPJ-DEPOIS
+                       MOVE 0 TO AU-VENDEDOR-ANTES
+                       MOVE CL-VENDEDOR TO AU-VENDEDOR-DEPOIS
+                       PERFORM GRAVA-AUDITORIA.
        INCLUI-FIM.
+      * O REGISTRO ESTA SENDO EDITADO POR OUTRA SESSAO (FS-STAT 21).
+      * AVISA O OPERADOR E DEIXA ESCOLHER ENTRE TENTAR DE NOVO OU
+      * CANCELAR A GRAVACAO, EM VEZ DE FECHAR/REABRIR O ARQUIVO E
+      * TENTAR DE NOVO SEM AVISAR NADA.
+       CONFLITO-GRAVACAO.
+           DISPLAY(23, 14) 'REGISTRO EM USO POR OUTRA SESSAO. (T)ENTAR'
+           DISPLAY(24, 14) 'NOVAMENTE OU (C)ANCELAR ? '
+           ACCEPT(24, 40) WS-RESPOSTA
+           IF WS-RESPOSTA = 'C'
+              MOVE 'S' TO WS-CANCELA-GRAVACAO
+              MOVE 00 TO FS-STAT
+              DISPLAY(23, 14) '                              '
+              DISPLAY(24, 14) '                              '
+           ELSE
+              IF WS-RESPOSTA = 'T'
+                 DISPLAY(23, 14) '                           '
+                 DISPLAY(24, 14) '                           '
+                 CLOSE CLIENTES OPEN I-O CLIENTES
+                 WRITE REG-CLIENTES.
+      * PROCURA O CEP DIGITADO NO ARQUIVO DE COORDENADAS. SE ACHAR,
+      * PREENCHE LATITUDE/LONGITUDE DO CLIENTE COM O VALOR DO CEP.
+       PROCURA-CEP.
+           MOVE 'N' TO WS-CEP-ACHOU
+           IF ARQUIVO-CEP-OK AND WS-CL-CEP NOT = ZEROS
+              MOVE WS-CL-CEP TO CP-CODIGO
+              READ CEP
+              IF FS-STAT = 00
+                 MOVE 'S' TO WS-CEP-ACHOU
+                 MOVE CP-LATITUDE  TO WS-CL-LATITUDE
+                 MOVE CP-LONGITUDE TO WS-CL-LONGITUDE.
+           MOVE 0 TO FS-STAT.
+      * ENTRADA MANUAL DE COORDENADAS, SO CHAMADA POR INCLUI-SEGUE-RESTO
+      * QUANDO O CEP DIGITADO NAO FOI ACHADO EM PROCURA-CEP. FORA DO
+      * INTERVALO INCLUI-SEGUE-RESTO THRU INCLUI-GRAVAR DE PROPOSITO,
+      * PARA NAO SER EXECUTADA DE NOVO POR QUEDA DE SEQUENCIA QUANDO O
+      * CEP FOR ACHADO.
+       INCLUI-LATLONG-MANUAL.
+           IF WS-CL-CEP NOT = ZEROS
+              MOVE 'CEP NAO ENCONTRADO. INFORME AS COORDENADAS'
+                    TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO.
+           ACCEPT(18, 32) WS-CL-LATITUDE WITH PROMPT
+           MOVE WS-CL-LATITUDE TO WS-MASCARA
+           DISPLAY(18, 32) WS-MASCARA
+           ACCEPT(20, 32) WS-CL-LONGITUDE WITH PROMPT
+           MOVE WS-CL-LONGITUDE TO WS-MASCARA
+           DISPLAY(20, 32) WS-MASCARA.
+      * MESMA ENTRADA MANUAL, PARA A TELA DE ALTERACAO (CAMPOS UPDATE,
+      * MOSTRAM O VALOR ATUAL). SO CHAMADA POR ALTERA-SEGUE-RESTO, E
+      * TAMBEM FORA DO INTERVALO ALTERA-SEGUE-RESTO THRU ALTERA-GRAVAR
+      * PELO MESMO MOTIVO.
+       ALTERA-LATLONG-MANUAL.
+           ACCEPT(18, 32) WS-CL-LATITUDE WITH PROMPT UPDATE
+           MOVE WS-CL-LATITUDE TO WS-MASCARA
+           DISPLAY(18, 32) WS-MASCARA
+           ACCEPT(20, 32) WS-CL-LONGITUDE WITH PROMPT UPDATE
+           MOVE WS-CL-LONGITUDE TO WS-MASCARA
+           DISPLAY(20, 32) WS-MASCARA.
+      * CONTA QUANTOS CLIENTES JA ESTAO COM O VENDEDOR DIGITADO E
+      * AVISA SE O VINCULO MANUAL FOR ESTOURAR A COTA (SO AVISA,
+      * NAO IMPEDE A GRAVACAO -- QUEM DECIDE E O OPERADOR).
+       VERIFICA-CAPACIDADE-VENDEDOR.
+           IF WS-CL-VENDEDOR NOT = ZEROS
+              MOVE 0 TO WS-CAP-CONTADOR
+              MOVE 'N' TO WS-CAP-FIM
+              MOVE 0 TO CL-CODIGO
+              START CLIENTES KEY NOT LESS THAN CL-CODIGO
+              PERFORM CONTA-CLIENTES-VENDEDOR UNTIL WS-CAP-FIM = 'S'
+              IF WS-CAP-CONTADOR NOT < WS-MAX-CLIENTES-VENDEDOR
+                 PERFORM AVISA-CAPACIDADE-VENDEDOR.
+       CONTA-CLIENTES-VENDEDOR.
+           READ CLIENTES NEXT AT END
+              MOVE 'S' TO WS-CAP-FIM.
+           IF WS-CAP-FIM NOT = 'S'
+              IF CL-VENDEDOR = WS-CL-VENDEDOR
+                 ADD 1 TO WS-CAP-CONTADOR.
+       AVISA-CAPACIDADE-VENDEDOR.
+           MOVE WS-CL-VENDEDOR   TO WS-CAP-VDD
+           MOVE WS-CAP-CONTADOR  TO WS-CAP-QTD
+           MOVE SPACES TO WS-MSGERRO
+           MOVE 'VENDEDOR '      TO WS-MSGERRO(1:9)
+           MOVE WS-CAP-VDD       TO WS-MSGERRO(10:3)
+           MOVE ' JA TEM '       TO WS-MSGERRO(13:9)
+           MOVE WS-CAP-QTD       TO WS-MSGERRO(22:5)
+           MOVE ' CLIENTES (COTA)' TO WS-MSGERRO(27:17)
+           PERFORM MOSTRA-ERRO.
+       MOSTRA-COORDENADAS-CEP.
+           MOVE WS-CL-LATITUDE TO WS-MASCARA
+           DISPLAY(18, 32) WS-MASCARA
+           MOVE WS-CL-LONGITUDE TO WS-MASCARA
+           DISPLAY(20, 32) WS-MASCARA.
+      * CONFERE O DIGITO VERIFICADOR DO CNPJ DIGITADO (MODULO 11,
+      * PESOS PADRAO DA RECEITA FEDERAL) ANTES DE ACEITAR O VALOR.
+       VALIDA-CNPJ-CHECKDIGIT.
+           MOVE 'N' TO WS-CNPJ-VALIDO
+           IF WS-CL-CNPJ NOT = ZEROS
+              PERFORM CALCULA-CNPJ-DV1
+              PERFORM CALCULA-CNPJ-DV2
+              IF WS-CNPJ-DV1 = RE-CNPJ(13) AND WS-CNPJ-DV2 = RE-CNPJ(14)
+                 MOVE 'S' TO WS-CNPJ-VALIDO.
+       CALCULA-CNPJ-DV1.
+           MOVE 1 TO WS-CNPJ-IX
+           MOVE 0 TO WS-CNPJ-SOMA
+           PERFORM SOMA-CNPJ-DV1-PASSO UNTIL WS-CNPJ-IX > 12
+           DIVIDE WS-CNPJ-SOMA BY 11 GIVING WS-CNPJ-QUOC
+                  REMAINDER WS-CNPJ-RESTO
+           IF WS-CNPJ-RESTO < 2
+              MOVE 0 TO WS-CNPJ-DV1
+           ELSE
+              COMPUTE WS-CNPJ-DV1 = 11 - WS-CNPJ-RESTO.
+       SOMA-CNPJ-DV1-PASSO.
+           COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                   RE-CNPJ(WS-CNPJ-IX) * WS-CNPJ-P1(WS-CNPJ-IX)
+           ADD 1 TO WS-CNPJ-IX.
+       CALCULA-CNPJ-DV2.
+           MOVE 1 TO WS-CNPJ-IX
+           MOVE 0 TO WS-CNPJ-SOMA
+           PERFORM SOMA-CNPJ-DV2-PASSO UNTIL WS-CNPJ-IX > 13
+           DIVIDE WS-CNPJ-SOMA BY 11 GIVING WS-CNPJ-QUOC
+                  REMAINDER WS-CNPJ-RESTO
+           IF WS-CNPJ-RESTO < 2
+              MOVE 0 TO WS-CNPJ-DV2
+           ELSE
+              COMPUTE WS-CNPJ-DV2 = 11 - WS-CNPJ-RESTO.
+       SOMA-CNPJ-DV2-PASSO.
+           IF WS-CNPJ-IX = 13
+              COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                      WS-CNPJ-DV1 * WS-CNPJ-P2(13)
+           ELSE
+              COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                      RE-CNPJ(WS-CNPJ-IX) * WS-CNPJ-P2(WS-CNPJ-IX)
+           ADD 1 TO WS-CNPJ-IX.
 
       * -----------------------------------
        IMPORTAR.
@@ -304,53 +677,186 @@
                  PERFORM MOSTRA-ERRO
                  MOVE 23 TO FS-STAT.
            IF WS-OPCAO = 2
+              OPEN OUTPUT REJCSV
+              MOVE 0 TO WS-CSV-LINHA WS-CSV-QTD-OK WS-CSV-QTD-REJ
+              PERFORM VERIFICA-CKIMPORT
               READ CLICSV
+              PERFORM PULA-LINHA-CSV WS-CSV-LINHA-FISICA TIMES
               PERFORM IMPORTA-CODIGO
-                      UNTIL FS-STAT NOT = 00.
+                      UNTIL FS-STAT NOT = 00
+              PERFORM IMPORTA-RESUMO
+              CLOSE REJCSV.
+      * SE HOUVER UM PONTO DE RETOMADA GRAVADO POR UMA IMPORTACAO
+      * ANTERIOR INTERROMPIDA, PERGUNTA SE E PARA RETOMAR DALI EM
+      * VEZ DE COMECAR DO ZERO (E REIMPORTAR CODIGO JA IMPORTADO).
+       VERIFICA-CKIMPORT.
+           MOVE '1' TO CKI-CHAVE
+           READ CKIMPORT
+           MOVE 0 TO WS-CSV-LINHA-FISICA
+           MOVE 'N' TO WS-RESPOSTA
+           IF FS-STAT = 00 AND CKI-LINHA NOT = 0
+              PERFORM RETOMA-IMPORTACAO-RESPOSTA
+                      UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'.
+           IF WS-RESPOSTA = 'S'
+              MOVE CKI-LINHA TO WS-CSV-LINHA-FISICA
+           ELSE
+              MOVE 0 TO CKI-LINHA
+              IF FS-STAT = 00
+                 REWRITE REG-CKIMPORT
+              ELSE
+                 WRITE REG-CKIMPORT.
+           MOVE 0 TO FS-STAT.
+       RETOMA-IMPORTACAO-RESPOSTA.
+           DISPLAY(23, 14) 'RETOMAR IMPORTACAO ANTERIOR ? (S/N) '
+           ACCEPT(23, 52) WS-RESPOSTA.
+      * DESCARTA UMA LINHA JA PROCESSADA EM UMA IMPORTACAO ANTERIOR
+      * (CHAMADA WS-CSV-LINHA-FISICA VEZES ANTES DE RETOMAR).
+       PULA-LINHA-CSV.
+           READ CLICSV.
        IMPORTA-CODIGO.
            READ CLICSV AT END
               MOVE 23 TO FS-STAT
+              MOVE 0 TO CKI-LINHA
+              REWRITE REG-CKIMPORT
               CLOSE CLICSV.
+           MOVE FS-STAT TO WS-CSV-STAT-LIDO
+           IF WS-CSV-STAT-LIDO = 00
+              ADD 1 TO WS-CSV-LINHA-FISICA
+              MOVE WS-CSV-LINHA-FISICA TO CKI-LINHA
+              REWRITE REG-CKIMPORT
+              IF REG-CLICSV NOT = SPACES
+                 PERFORM IMPORTA-LINHA.
+           MOVE WS-CSV-STAT-LIDO TO FS-STAT.
+      * EXTRAI OS CAMPOS DE UMA LINHA DO CSV, VALIDA E GRAVA OU
+      * REJEITA CONFORME O RESULTADO DE VALIDA-LINHA-CSV.
+       IMPORTA-LINHA.
+           ADD 1 TO WS-CSV-LINHA
+           MOVE ZEROS  TO WS-CL-CODIGO WS-CL-CNPJ
+                          WS-CL-LATITUDE WS-CL-LONGITUDE
+           MOVE SPACES TO WS-CL-RAZAO
+           MOVE 'N'    TO WS-CSV-REJEITADO
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
            MOVE 1 TO IDX IDX-COD
            MOVE 7 TO CT
-           PERFORM PEGA-CODIGO UNTIL CS-LINHA(IDX) = ';'
-           IF IDX = 1
-              MOVE 23 TO FS-STAT
-              CLOSE CLICSV.
-
+           PERFORM PEGA-CODIGO UNTIL CS-LINHA(IDX) = ';' OR IDX = 0
            PERFORM MOVE-CODIGO UNTIL IDX = 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 14 TO CT
-           PERFORM PEGA-CNPJ UNTIL CS-LINHA(IDX) = ';'
+           PERFORM PEGA-CNPJ UNTIL CS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-CNPJ UNTIL IDX = 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 40 TO CT
-           PERFORM PEGA-RAZAO UNTIL CS-LINHA(IDX) = ';'
+           PERFORM PEGA-RAZAO UNTIL CS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-RAZAO UNTIL IDX = 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 11 TO CT
-           PERFORM PEGA-LA UNTIL CS-LINHA(IDX) = ','
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LA UNTIL CS-LINHA(IDX) = '-'
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LA UNTIL CS-LINHA(IDX) = ';'
+           PERFORM PEGA-LA UNTIL CS-LINHA(IDX) = ',' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LA UNTIL CS-LINHA(IDX) = '-' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LA UNTIL CS-LINHA(IDX) = ';' OR IDX = 1
            PERFORM MOVE-LA UNTIL IDX > 0
 
            ADD 1 TO IDX-COD
            MOVE IDX-COD TO IDX
            MOVE 11 TO CT
-           PERFORM PEGA-LO UNTIL CS-LINHA(IDX) = ','
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LO UNTIL CS-LINHA(IDX) = '-'
-           SUBTRACT 1 FROM IDX
-           PERFORM PEGA-LO UNTIL CS-LINHA(IDX) = ';'
-           PERFORM MOVE-LO UNTIL IDX > 0.
+           PERFORM PEGA-LO UNTIL CS-LINHA(IDX) = ',' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LO UNTIL CS-LINHA(IDX) = '-' OR IDX = 1
+           IF IDX > 1
+              SUBTRACT 1 FROM IDX.
+           PERFORM PEGA-LO UNTIL CS-LINHA(IDX) = ';' OR IDX = 1
+           PERFORM MOVE-LO UNTIL IDX > 0
+
+           PERFORM VALIDA-LINHA-CSV
+           IF LINHA-REJEITADA
+              PERFORM GRAVA-LINHA-REJEITADA
+           ELSE
+              PERFORM GRAVA-LINHA-IMPORTADA.
+      * CONFERE O NUMERO DE CAMPOS E O TIPO DE CADA CAMPO EXTRAIDO.
+      * CADA CHECAGEM SO VALE SE A LINHA AINDA NAO FOI REJEITADA POR
+      * UMA CHECAGEM ANTERIOR.
+       VALIDA-LINHA-CSV.
+           PERFORM CONTA-CAMPOS
+           PERFORM VALIDA-QTD-CAMPOS
+           PERFORM VALIDA-CODIGO
+           PERFORM VALIDA-CNPJ
+           PERFORM VALIDA-RAZAO
+           PERFORM VALIDA-LATITUDE
+           PERFORM VALIDA-LONGITUDE.
+       VALIDA-QTD-CAMPOS.
+           IF WS-CSV-QTD-PV NOT = 4
+              MOVE 'S' TO WS-CSV-REJEITADO
+              MOVE 'NUMERO DE CAMPOS INVALIDO' TO WS-MOTIVO-REJEICAO.
+       VALIDA-CODIGO.
+           IF NOT LINHA-REJEITADA
+              IF WS-CL-CODIGO NOT NUMERIC OR WS-CL-CODIGO = 0
+                 MOVE 'S' TO WS-CSV-REJEITADO
+                 MOVE 'CODIGO INVALIDO' TO WS-MOTIVO-REJEICAO.
+       VALIDA-CNPJ.
+           IF NOT LINHA-REJEITADA
+              IF WS-CL-CNPJ NOT NUMERIC OR WS-CL-CNPJ = 0
+                 MOVE 'S' TO WS-CSV-REJEITADO
+                 MOVE 'CNPJ AUSENTE OU INVALIDO' TO WS-MOTIVO-REJEICAO.
+       VALIDA-RAZAO.
+           IF NOT LINHA-REJEITADA
+              IF WS-CL-RAZAO = SPACES
+                 MOVE 'S' TO WS-CSV-REJEITADO
+                 MOVE 'RAZAO SOCIAL EM BRANCO' TO WS-MOTIVO-REJEICAO.
+       VALIDA-LATITUDE.
+           IF NOT LINHA-REJEITADA
+              IF WS-CL-LATITUDE NOT NUMERIC
+                 MOVE 'S' TO WS-CSV-REJEITADO
+                 MOVE 'LATITUDE NAO NUMERICA' TO WS-MOTIVO-REJEICAO.
+       VALIDA-LONGITUDE.
+           IF NOT LINHA-REJEITADA
+              IF WS-CL-LONGITUDE NOT NUMERIC
+                 MOVE 'S' TO WS-CSV-REJEITADO
+                 MOVE 'LONGITUDE NAO NUMERICA' TO WS-MOTIVO-REJEICAO.
+       CONTA-CAMPOS.
+           MOVE 1 TO WS-CSV-IDX
+           MOVE 0 TO WS-CSV-QTD-PV
+           PERFORM CONTA-CAMPOS-PASSO UNTIL WS-CSV-IDX > 83.
+       CONTA-CAMPOS-PASSO.
+           IF CS-LINHA(WS-CSV-IDX) = ';'
+              ADD 1 TO WS-CSV-QTD-PV.
+           ADD 1 TO WS-CSV-IDX.
+       GRAVA-LINHA-IMPORTADA.
+           MOVE WS-CL-CODIGO TO CL-CODIGO
+           READ CLIENTES
+           IF FS-STAT = 00
+              MOVE 'S' TO WS-CSV-REJEITADO
+              MOVE 'CODIGO JA CADASTRADO' TO WS-MOTIVO-REJEICAO
+              PERFORM GRAVA-LINHA-REJEITADA
+           ELSE
+              MOVE WS-REG-CLIENTES TO REG-CLIENTES
+              WRITE REG-CLIENTES
+              IF FS-STAT = 00
+                 ADD 1 TO WS-CSV-QTD-OK
+              ELSE
+                 MOVE 'S' TO WS-CSV-REJEITADO
+                 MOVE 'ERRO AO GRAVAR CLIENTE' TO WS-MOTIVO-REJEICAO
+                 PERFORM GRAVA-LINHA-REJEITADA.
+       GRAVA-LINHA-REJEITADA.
+           ADD 1 TO WS-CSV-QTD-REJ
+           MOVE WS-CSV-LINHA       TO RJ-LINHA
+           MOVE ';'                TO RJ-F1
+           MOVE WS-MOTIVO-REJEICAO TO RJ-MOTIVO
+           WRITE REG-REJCSV.
+       IMPORTA-RESUMO.
+           DISPLAY(23, 14) "IMPORTADOS: " WS-CSV-QTD-OK
+                           " REJEITADOS: " WS-CSV-QTD-REJ
+           PERFORM TEMPO 10000 TIMES
+           DISPLAY(23, 14) "                                     ".
        PEGA-CODIGO.
            ADD 1 TO IDX
            ADD 1 TO IDX-COD.
@@ -417,7 +923,7 @@
               PERFORM ALTERA-SEGUE-RESTO THRU ALTERA-GRAVAR
                       UNTIL FS-STAT = 00.
        ALTERA-CODIGO.
-           ACCEPT(10 32) WS-CL-CODIGO WITH PROMPT
+           ACCEPT(10, 32) WS-CL-CODIGO WITH PROMPT
            IF WS-CL-CODIGO > 0
               MOVE WS-CL-CODIGO TO CL-CODIGO
               READ CLIENTES
@@ -430,6 +936,9 @@
               ELSE
                  PERFORM MOSTRA-DADOS-CLIENTE
                  MOVE REG-CLIENTES TO WS-REG-CLIENTES
+                 MOVE CL-RAZAO TO WS-AUD-RAZAO-ANTES
+                 MOVE CL-CNPJ TO WS-AUD-CNPJ-ANTES
+                 MOVE CL-VENDEDOR TO WS-AUD-VENDEDOR-ANTES
                  MOVE 3 TO WS-OPCAO
                  MOVE 23 TO FS-STAT
            ELSE
@@ -438,7 +947,7 @@
        ALTERA-RAZAO.
            MOVE CL-RAZAO TO XX-CL-RAZAO
            IF WS-OPCAO = 3
-              ACCEPT(12 32) WS-CL-RAZAO WITH PROMPT UPDATE
+              ACCEPT(12, 32) WS-CL-RAZAO WITH PROMPT UPDATE
               MOVE WS-CL-RAZAO TO CL-RAZAO
               READ CLIENTES KEY IS CL-RAZAO
               START CLIENTES KEY IS EQUAL TO CL-RAZAO
@@ -469,10 +978,11 @@
        ALTERA-CNPJ.
            MOVE WS-CL-CNPJ TO XX-CL-CNPJ
            IF WS-OPCAO = 3
-              ACCEPT(14 32) WS-CL-CNPJ WITH PROMPT UPDATE
+              ACCEPT(14, 32) WS-CL-CNPJ WITH PROMPT UPDATE
               MOVE WS-CL-CNPJ TO CL-CNPJ
               READ CLIENTES KEY IS CL-CHAVE-CNPJ
               START CLIENTES KEY IS EQUAL TO CL-CHAVE-CNPJ
+              PERFORM VALIDA-CNPJ-CHECKDIGIT
               IF WS-CL-CNPJ = ZEROS
                  MOVE 0 TO FS-STAT
                  MOVE 'CNPJ ZERADO NAO ACEITO' TO WS-MSGERRO
@@ -481,29 +991,48 @@
                  READ CLIENTES
                  PERFORM MOSTRA-DADOS-CLIENTE
               ELSE
-                 IF WS-CL-CNPJ NOT = XX-CL-CNPJ
-                    IF FS-STAT = 00 OR FS-STAT = 21
-                       MOVE 'CNPJ EXISTE EM OUTRO CLIENTE' TO WS-MSGERRO
-                       PERFORM MOSTRA-DADOS-CLIENTE
-                       PERFORM MOSTRA-ERRO
-                       PERFORM MOSTRA-TELA-REGISTRO
-                       MOVE WS-CL-CODIGO TO CL-CODIGO
-                       READ CLIENTES
-                       MOVE CL-CNPJ TO WS-CL-CNPJ
-                       DISPLAY SS-CABEC-ALTERACAO
-                       PERFORM MOSTRA-DADOS-CLIENTE
-                    ELSE
-                       MOVE 23 TO FS-STAT
+                 IF NOT CNPJ-VALIDO
+                    MOVE 0 TO FS-STAT
+                    MOVE 'CNPJ INVALIDO (DIGITO VERIFICADOR)'
+                          TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                    MOVE WS-CL-CODIGO TO CL-CODIGO
+                    READ CLIENTES
+                    MOVE CL-CNPJ TO WS-CL-CNPJ
+                    PERFORM MOSTRA-DADOS-CLIENTE
                  ELSE
-                    MOVE 23 TO FS-STAT.
+                    IF WS-CL-CNPJ NOT = XX-CL-CNPJ
+                       IF FS-STAT = 00 OR FS-STAT = 21
+                          MOVE 'CNPJ EXISTE EM OUTRO CLIENTE'
+                                TO WS-MSGERRO
+                          PERFORM MOSTRA-DADOS-CLIENTE
+                          PERFORM MOSTRA-ERRO
+                          PERFORM MOSTRA-TELA-REGISTRO
+                          MOVE WS-CL-CODIGO TO CL-CODIGO
+                          READ CLIENTES
+                          MOVE CL-CNPJ TO WS-CL-CNPJ
+                          DISPLAY SS-CABEC-ALTERACAO
+                          PERFORM MOSTRA-DADOS-CLIENTE
+                       ELSE
+                          MOVE 23 TO FS-STAT
+                    ELSE
+                       MOVE 23 TO FS-STAT.
        ALTERA-SEGUE-RESTO.
            IF WS-OPCAO = 3
-              ACCEPT(16 32) WS-CL-LATITUDE WITH PROMPT UPDATE
-              MOVE WS-CL-LATITUDE TO WS-MASCARA
-              DISPLAY(16 32) WS-MASCARA
-              ACCEPT(18 32) WS-CL-LONGITUDE WITH PROMPT UPDATE
-              MOVE WS-CL-LONGITUDE TO WS-MASCARA
-              DISPLAY(18 32) WS-MASCARA.
+              MOVE ZEROS TO WS-CL-CEP
+              ACCEPT(16, 32) WS-CL-CEP WITH PROMPT
+              PERFORM PROCURA-CEP
+              IF CEP-ENCONTRADO
+                 PERFORM MOSTRA-COORDENADAS-CEP
+              ELSE
+                 PERFORM ALTERA-LATLONG-MANUAL.
+       ALTERA-REGIAO.
+           ACCEPT(21, 32) WS-CL-REGIAO WITH PROMPT UPDATE.
+       ALTERA-FIXO.
+           ACCEPT(21, 66) WS-CL-FIXO WITH PROMPT UPDATE.
+       ALTERA-VENDEDOR.
+           ACCEPT(20, 66) WS-CL-VENDEDOR WITH PROMPT UPDATE
+           PERFORM VERIFICA-CAPACIDADE-VENDEDOR.
        ALTERA-GRAVAR.
            IF WS-OPCAO = 3
               IF WS-CL-RAZAO EQUAL SPACES OR WS-CL-CNPJ  EQUAL 0
@@ -512,18 +1041,44 @@
                  PERFORM MOSTRA-ERRO
               ELSE
                  MOVE WS-REG-CLIENTES TO REG-CLIENTES
+                 MOVE 'N' TO WS-CANCELA-GRAVACAO
                  REWRITE REG-CLIENTES
-                 IF FS-STAT = 21
-                    CLOSE CLIENTES OPEN I-O CLIENTES
-                    REWRITE REG-CLIENTES
-                 ELSE
+                 PERFORM CONFLITO-REGRAVACAO UNTIL FS-STAT NOT = 21
+                 IF NOT GRAVACAO-CANCELADA
                     IF FS-STAT NOT = 00
-                       DISPLAY(23 14) 'ERRO ' FS-STAT ' AO GRAVAR'
+                       PERFORM GRAVA-PENDENCIA
+                       DISPLAY(23, 14) 'ERRO ' FS-STAT ' AO GRAVAR'
                        PERFORM TEMPO 10000 TIMES
-                       DISPLAY(23 14) '                           '
+                       DISPLAY(23, 14) '                           '
                        MOVE 0 TO FS-STAT
-                       DISPLAY(23 14) 'NAO GRAVOU. ERRO ' FS-STAT.
+                       DISPLAY(23, 14) 'NAO GRAVOU. FICOU PENDENTE'
+                    ELSE
+                       MOVE 'ALTERACAO ' TO AU-ACAO
+                       MOVE WS-AUD-RAZAO-ANTES TO AU-RAZAO-ANTES
+                       MOVE CL-RAZAO TO AU-RAZAO-DEPOIS
+                       MOVE WS-AUD-CNPJ-ANTES TO AU-CNPJ-ANTES
+                       MOVE CL-CNPJ TO AU-CNPJ-DEPOIS
+                       MOVE WS-AUD-VENDEDOR-ANTES TO AU-VENDEDOR-ANTES
+                       MOVE CL-VENDEDOR TO AU-VENDEDOR-DEPOIS
+                       PERFORM GRAVA-AUDITORIA.
        ALTERA-FIM.
+      * MESMO TRATAMENTO DE CONFLITO-GRAVACAO, SO QUE PARA
+      * REWRITE (ALTERACAO) EM VEZ DE WRITE (INCLUSAO).
+       CONFLITO-REGRAVACAO.
+           DISPLAY(23, 14) 'REGISTRO EM USO POR OUTRA SESSAO. (T)ENTAR'
+           DISPLAY(24, 14) 'NOVAMENTE OU (C)ANCELAR ? '
+           ACCEPT(24, 40) WS-RESPOSTA
+           IF WS-RESPOSTA = 'C'
+              MOVE 'S' TO WS-CANCELA-GRAVACAO
+              MOVE 00 TO FS-STAT
+              DISPLAY(23, 14) '                              '
+              DISPLAY(24, 14) '                              '
+           ELSE
+              IF WS-RESPOSTA = 'T'
+                 DISPLAY(23, 14) '                           '
+                 DISPLAY(24, 14) '                           '
+                 CLOSE CLIENTES OPEN I-O CLIENTES
+                 REWRITE REG-CLIENTES.
       * -----------------------------------
        EXCLUI.
            PERFORM MOSTRA-TELA-REGISTRO
@@ -532,7 +1087,7 @@
               PERFORM EXCLUI-CODIGO
                       UNTIL FS-STAT = 23.
        EXCLUI-CODIGO.
-           ACCEPT(10 32) WS-CL-CODIGO WITH PROMPT
+           ACCEPT(10, 32) WS-CL-CODIGO WITH PROMPT
            IF WS-CL-CODIGO > 0
               MOVE WS-CL-CODIGO TO CL-CODIGO
               READ CLIENTES
@@ -545,26 +1100,192 @@
                  MOVE 00 TO FS-STAT
               ELSE
                  PERFORM MOSTRA-DADOS-CLIENTE
-                 PERFORM EXCLUI-RESPOSTA
-                         UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'
-                 MOVE 4 TO WS-OPCAO
-                 PERFORM MOSTRA-TELA-REGISTRO
-                 DISPLAY SS-CABEC-EXCLUSAO
+                 PERFORM VERIFICA-CARTEIRA-CLIENTE
+                 IF WS-BLOQUEIA-EXCLUSAO = 'S'
+                    MOVE 'CLIENTE POSSUI CARTEIRA - EXCLUSAO BLOQUEADA'
+                          TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                    MOVE 0 TO WS-CL-CODIGO
+                    PERFORM MOSTRA-TELA-REGISTRO
+                    DISPLAY SS-CABEC-IMPORTAR
+                    MOVE 00 TO FS-STAT
+                 ELSE
+                    PERFORM EXCLUI-RESPOSTA
+                            UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'
+                    MOVE 4 TO WS-OPCAO
+                    PERFORM MOSTRA-TELA-REGISTRO
+                    DISPLAY SS-CABEC-EXCLUSAO
            ELSE
               MOVE 0 TO WS-OPCAO
               MOVE 23 TO FS-STAT.
+      * -----------------------------------
+      * VERIFICA SE O CLIENTE TEM CARTEIRA ATRIBUIDA ANTES DE EXCLUIR.
+       VERIFICA-CARTEIRA-CLIENTE.
+           MOVE 'N' TO WS-BLOQUEIA-EXCLUSAO
+           IF ARQUIVO-CARTEIRA-OK
+              MOVE CL-CODIGO TO CA-CLIENTE
+              READ CARTEIRA
+              IF FS-STAT = 00
+                 MOVE 'S' TO WS-BLOQUEIA-EXCLUSAO.
+           MOVE 00 TO FS-STAT.
        EXCLUI-RESPOSTA.
-           DISPLAY(23 14) 'DESEJA EXCLUIR CLIENTE ? (S/N) '
-           ACCEPT(23 45) WS-RESPOSTA
+           DISPLAY(23, 14) 'DESEJA EXCLUIR CLIENTE ? (S/N) '
+           ACCEPT(23, 45) WS-RESPOSTA
            IF WS-RESPOSTA = 'S'
               DELETE CLIENTES
               MOVE 'CLIENTE EXCLUIDO COM SUCESSO !!!!' TO WS-MSGERRO
-              PERFORM MOSTRA-ERRO.
+              PERFORM MOSTRA-ERRO
+              MOVE 'EXCLUSAO  ' TO AU-ACAO
+              MOVE CL-RAZAO TO AU-RAZAO-ANTES
+              MOVE SPACES TO AU-RAZAO-DEPOIS
+              MOVE CL-CNPJ TO AU-CNPJ-ANTES
+              MOVE 0 TO AU-CNPJ-DEPOIS
+              MOVE CL-VENDEDOR TO AU-VENDEDOR-ANTES
+              MOVE 0 TO AU-VENDEDOR-DEPOIS
+              PERFORM GRAVA-AUDITORIA.
            IF WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'
               PERFORM MOSTRA-TELA-REGISTRO
               DISPLAY SS-CABEC-EXCLUSAO.
        EXCLUI-FIM.
       * -----------------------------------
+      * HISTORICO DE VISITAS DO CLIENTE: PERMITE REGISTRAR UMA NOVA
+      * VISITA (DATA, RESULTADO E PROXIMA VISITA PREVISTA) E CONSULTAR
+      * O HISTORICO JA GRAVADO, SEM MEXER NO CADASTRO PRINCIPAL.
+       TELA-VISITAS.
+           PERFORM MOSTRA-TELA-REGISTRO
+           DISPLAY SS-CABEC-VISITAS.
+           IF NOT ARQUIVO-VISITAS-OK
+              MOVE 'ARQUIVO DE VISITAS INDISPONIVEL' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              MOVE 0 TO WS-OPCAO.
+           IF WS-OPCAO = 5
+              PERFORM VISITAS-CODIGO
+                      UNTIL FS-STAT = 23.
+           IF WS-OPCAO = 5
+              PERFORM VISITAS-REGISTRA-PERGUNTA
+                      UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'.
+           IF WS-OPCAO = 5 AND WS-RESPOSTA = 'S'
+              PERFORM VISITAS-TELA THRU VISITAS-GRAVAR.
+           IF WS-OPCAO = 5
+              PERFORM VISITAS-HISTORICO-PERGUNTA
+                      UNTIL WS-RESPOSTA = 'S' OR WS-RESPOSTA = 'N'.
+           IF WS-OPCAO = 5 AND WS-RESPOSTA = 'S'
+              PERFORM VISITAS-HISTORICO.
+           MOVE 0 TO WS-OPCAO.
+       VISITAS-CODIGO.
+           ACCEPT(10, 32) WS-CL-CODIGO WITH PROMPT
+           IF WS-CL-CODIGO > 0
+              MOVE WS-CL-CODIGO TO CL-CODIGO
+              READ CLIENTES
+              IF FS-STAT NOT = 00
+                 MOVE 'CLIENTE NAO CADASTRADO' TO WS-MSGERRO
+                 PERFORM MOSTRA-ERRO
+                 MOVE 0 TO WS-CL-CODIGO
+                 PERFORM MOSTRA-TELA-REGISTRO
+                 DISPLAY SS-CABEC-VISITAS
+              ELSE
+                 PERFORM MOSTRA-DADOS-CLIENTE
+                 MOVE 23 TO FS-STAT
+           ELSE
+              MOVE 0 TO WS-OPCAO
+              MOVE 23 TO FS-STAT.
+       VISITAS-REGISTRA-PERGUNTA.
+           DISPLAY(23, 14) 'REGISTRAR NOVA VISITA ? (S/N) '
+           ACCEPT(23, 45) WS-RESPOSTA.
+       VISITAS-TELA.
+           PERFORM MOSTRA-TELA-VISITA
+           DISPLAY SS-CABEC-VISITAS
+           DISPLAY(10, 32) WS-CL-CODIGO
+           ACCEPT WS-VI-DATA FROM DATE YYYYMMDD
+           DISPLAY(12, 32) WS-VI-DATA
+           ACCEPT(14, 32) WS-VI-RESULTADO WITH PROMPT
+           ACCEPT(16, 32) WS-VI-PROXIMA WITH PROMPT.
+       VISITAS-GRAVAR.
+           MOVE WS-CL-CODIGO    TO VI-CLIENTE
+           MOVE WS-VI-DATA      TO VI-DATA
+           ACCEPT VI-HORA FROM TIME
+           MOVE WS-VI-RESULTADO TO VI-RESULTADO
+           MOVE WS-VI-PROXIMA   TO VI-PROXIMA
+           WRITE REG-VISITAS
+           IF FS-STAT NOT = 00
+              MOVE 'ERRO AO GRAVAR VISITA' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO.
+           MOVE 00 TO FS-STAT
+           PERFORM MOSTRA-TELA-REGISTRO
+           DISPLAY SS-CABEC-VISITAS
+           DISPLAY(10, 32) WS-CL-CODIGO.
+       VISITAS-HISTORICO-PERGUNTA.
+           DISPLAY(23, 14) 'VER HISTORICO DE VISITAS ? (S/N) '
+           ACCEPT(23, 48) WS-RESPOSTA.
+      * PERCORRE AS VISITAS DO CLIENTE EM ORDEM DE DATA/HORA, MOSTRANDO
+      * UMA POR VEZ NA LINHA DE MENSAGEM, DA MESMA FORMA QUE MOSTRA-ERRO
+      * FAZ PARA UMA UNICA MENSAGEM.
+       VISITAS-HISTORICO.
+           MOVE WS-CL-CODIGO TO VI-CLIENTE
+           MOVE ZEROS TO VI-DATA VI-HORA
+           START VISITAS KEY IS NOT LESS THAN VI-CHAVE
+           MOVE 'N' TO WS-VISITAS-FIM
+           IF FS-STAT NOT = 00
+              MOVE 'S' TO WS-VISITAS-FIM
+              MOVE 'NENHUMA VISITA REGISTRADA' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO.
+           PERFORM VISITAS-HISTORICO-LINHA UNTIL FIM-VISITAS.
+       VISITAS-HISTORICO-LINHA.
+           READ VISITAS NEXT AT END
+              MOVE 'S' TO WS-VISITAS-FIM.
+           IF NOT FIM-VISITAS
+              IF VI-CLIENTE NOT = WS-CL-CODIGO
+                 MOVE 'S' TO WS-VISITAS-FIM
+              ELSE
+                 DISPLAY(23, 14) VI-DATA ' ' VI-RESULTADO
+                 DISPLAY(24, 14) 'PROXIMA VISITA: ' VI-PROXIMA
+                 PERFORM TEMPO 10000 TIMES
+                 DISPLAY(23, 14) '                                  '
+                 DISPLAY(24, 14) '                             '.
+       VISITAS-FIM.
+      * -----------------------------------
+      * REGRAVACAO DAS PENDENCIAS DEIXADAS POR GRAVA-PENDENCIA: PERCORRE
+      * O PENDGRAV INTEIRO TENTANDO REWRITE REG-CLIENTES DE NOVO COM OS
+      * DADOS QUE FICARAM PENDENTES; O QUE CONSEGUE GRAVAR SAI DA FILA,
+      * O QUE CONTINUA DANDO ERRO FICA PARA A PROXIMA CHAMADA.
+       TELA-PENDENCIAS.
+           PERFORM MOSTRA-TELA-REGISTRO
+           DISPLAY SS-CABEC-PENDENCIAS
+           MOVE 0 TO WS-PEND-QTD-REGRAVADA WS-PEND-QTD-PENDENTE
+           MOVE ZEROS TO PG-CODIGO
+           START PENDGRAV KEY NOT LESS THAN PG-CODIGO
+           IF FS-STAT NOT = 00
+              MOVE 'NAO HA PENDENCIAS DE GRAVACAO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+           ELSE
+              MOVE 'N' TO WS-PEND-FIM
+              PERFORM PENDENCIA-CODIGO UNTIL WS-PEND-FIM = 'S'
+              DISPLAY(23, 14) 'REGRAVADAS: ' WS-PEND-QTD-REGRAVADA
+                              ' AINDA PENDENTES: ' WS-PEND-QTD-PENDENTE
+              PERFORM TEMPO 10000 TIMES
+              DISPLAY(23, 14) '                                       '.
+           MOVE 0 TO WS-OPCAO.
+       PENDENCIA-CODIGO.
+           READ PENDGRAV NEXT AT END
+              MOVE 'S' TO WS-PEND-FIM.
+           IF WS-PEND-FIM = 'N'
+              PERFORM REGRAVA-PENDENCIA.
+       REGRAVA-PENDENCIA.
+           DISPLAY(10, 32) PG-CODIGO
+           MOVE PG-DADOS TO REG-CLIENTES
+           MOVE 'N' TO WS-CANCELA-GRAVACAO
+           REWRITE REG-CLIENTES
+           PERFORM CONFLITO-REGRAVACAO UNTIL FS-STAT NOT = 21
+           IF GRAVACAO-CANCELADA
+              ADD 1 TO WS-PEND-QTD-PENDENTE
+           ELSE
+              IF FS-STAT = 00
+                 ADD 1 TO WS-PEND-QTD-REGRAVADA
+                 DELETE PENDGRAV
+              ELSE
+                 ADD 1 TO WS-PEND-QTD-PENDENTE
+                 MOVE 0 TO FS-STAT.
+      * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAIDA
        ABRIR-ARQUIVOS.
            OPEN I-O CLIENTES
@@ -573,31 +1294,103 @@
                CLOSE CLIENTES
                OPEN I-O CLIENTES.
            IF FS-STAT NOT = '00'
-               DISPLAY(23 14) "ESTADO DO ARQUIVO: " FS-STAT
+               DISPLAY(23, 14) "ESTADO DO ARQUIVO: " FS-STAT
                PERFORM TEMPO 5000 TIMES
-               DISPLAY(23 14) '                           '.
+               DISPLAY(23, 14) '                           '.
+           OPEN INPUT CEP
+           IF FS-STAT = '00'
+              MOVE 'S' TO WS-TEM-CEP
+           ELSE
+              MOVE 'N' TO WS-TEM-CEP.
+           OPEN INPUT CARTEIRA
+           IF FS-STAT = '00'
+              MOVE 'S' TO WS-TEM-CARTEIRA
+           ELSE
+              MOVE 'N' TO WS-TEM-CARTEIRA.
+           OPEN EXTEND AUDCSV
+           IF FS-STAT NOT = '00'
+              OPEN OUTPUT AUDCSV
+              CLOSE AUDCSV
+              OPEN EXTEND AUDCSV.
+           OPEN I-O VISITAS
+           IF FS-STAT = '30'
+              OPEN OUTPUT VISITAS
+              CLOSE VISITAS
+              OPEN I-O VISITAS.
+           IF FS-STAT = '00'
+              MOVE 'S' TO WS-TEM-VISITAS
+           ELSE
+              MOVE 'N' TO WS-TEM-VISITAS.
+           OPEN I-O CKIMPORT
+           IF FS-STAT = '30'
+              OPEN OUTPUT CKIMPORT
+              CLOSE CKIMPORT
+              OPEN I-O CKIMPORT.
+           OPEN I-O PENDGRAV
+           IF FS-STAT = '30'
+              OPEN OUTPUT PENDGRAV
+              CLOSE PENDGRAV
+              OPEN I-O PENDGRAV.
+           MOVE 0 TO FS-STAT.
       * -----------------------------------
       * MOSTRA TELA DO REGISTRO SEM INFORMACOES
        MOSTRA-TELA-REGISTRO.
            DISPLAY SS-JANELA
            DISPLAY SS-TELA-REGISTRO.
       * -----------------------------------
+      * MOSTRA TELA DE LANCAMENTO DE VISITA SEM INFORMACOES
+       MOSTRA-TELA-VISITA.
+           DISPLAY SS-JANELA
+           DISPLAY SS-TELA-VISITA.
+      * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        MOSTRA-ERRO.
-           DISPLAY(23 14) WS-MSGERRO
+           DISPLAY(23, 14) WS-MSGERRO
            PERFORM TEMPO 10000 TIMES
            MOVE SPACES TO WS-MSGERRO.
       * -----------------------------------
+      * GRAVA ENTRADA NO LOG DE AUDITORIA DO CLIENTE. O CHAMADOR
+      * PREENCHE AU-ACAO E OS CAMPOS ANTES/DEPOIS ANTES DE CHAMAR.
+       GRAVA-AUDITORIA.
+           ACCEPT AU-DATA FROM DATE YYYYMMDD
+           ACCEPT AU-HORA FROM TIME
+           MOVE WS-OPERADOR TO AU-OPERADOR
+           MOVE CL-CODIGO TO AU-CODIGO
+           MOVE ';' TO AU-F1 AU-F2 AU-F3 AU-F4 AU-F5
+                       AU-F6 AU-F7 AU-F8 AU-F9 AU-F10
+           WRITE REG-AUDCSV.
+      * -----------------------------------
+      * GRAVA EM PENDGRAV A ALTERACAO QUE A REWRITE ACABOU DE
+      * RECUSAR (FS-STAT DIFERENTE DE 00 E DE 21, QUE JA TEM O SEU
+      * PROPRIO TRATAMENTO EM CONFLITO-REGRAVACAO). SE O CLIENTE JA
+      * TINHA UMA PENDENCIA ANTERIOR, A NOVA SUBSTITUI A VELHA.
+       GRAVA-PENDENCIA.
+           MOVE FS-STAT TO WS-PEND-ERRO-SALVO
+           MOVE CL-CODIGO TO PG-CODIGO
+           READ PENDGRAV
+           ACCEPT PG-DATA FROM DATE YYYYMMDD
+           ACCEPT PG-HORA FROM TIME
+           MOVE WS-PEND-ERRO-SALVO TO PG-ERRO
+           MOVE REG-CLIENTES TO PG-DADOS
+           IF FS-STAT = 00
+              REWRITE REG-PENDGRAV
+           ELSE
+              WRITE REG-PENDGRAV.
+           MOVE WS-PEND-ERRO-SALVO TO FS-STAT.
+      * -----------------------------------
       * MOSTRA DADOS DO CLIENTE
        MOSTRA-DADOS-CLIENTE.
-           DISPLAY(10 32) CL-CODIGO
-           DISPLAY(12 32) CL-RAZAO
-           DISPLAY(14 32) CL-CNPJ
+           DISPLAY(10, 32) CL-CODIGO
+           DISPLAY(12, 32) CL-RAZAO
+           DISPLAY(14, 32) CL-CNPJ
            MOVE CL-LATITUDE TO WS-MASCARA
-           DISPLAY(16 32) WS-MASCARA
+           DISPLAY(18, 32) WS-MASCARA
            MOVE CL-LONGITUDE TO WS-MASCARA
-           DISPLAY(18 32) WS-MASCARA.
+           DISPLAY(20, 32) WS-MASCARA
+           DISPLAY(20, 66) CL-VENDEDOR
+           DISPLAY(21, 32) CL-REGIAO
+           DISPLAY(21, 66) CL-FIXO.
 
       * -----------------------------------
        TEMPO.
-           DISPLAY(23 13) " ".
+           DISPLAY(23, 13) " ".
