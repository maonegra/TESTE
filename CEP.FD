@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      * COPY.......: CEP.FD                                        *
+      * OBJETIVO...: LAYOUT DO ARQUIVO DE CEP X COORDENADAS         *
+      *-----------------------------------------------------------*
+       FD  CEP     LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "cep.dat".
+       01  REG-CEP.
+           05 CP-CODIGO         PIC 9(08).
+           05 CP-LATITUDE       PIC S9(03)V9(8).
+           05 CP-LONGITUDE      PIC S9(03)V9(8).
